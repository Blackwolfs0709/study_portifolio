@@ -6,7 +6,7 @@
       *== DATA: 23/02/2025
       *== OBSERVAÇÕES:
       *===========================================
-       ENVIROMENT                      DIVISION.
+       ENVIRONMENT                      DIVISION.
        CONFIGURATION                   SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
@@ -26,8 +26,18 @@
        0100-INICIALIZAR                SECTION.
            DISPLAY "NOTA 1 ".
                ACCEPT WRK-NOTA1.
+           PERFORM UNTIL WRK-NOTA1 NOT GREATER 10
+               DISPLAY "NOTA INVALIDA - DIGITE DE 0 A 10"
+               DISPLAY "NOTA 1 "
+               ACCEPT WRK-NOTA1
+           END-PERFORM.
            DISPLAY "NOTA 2 ".
                ACCEPT WRK-NOTA2.
+           PERFORM UNTIL WRK-NOTA2 NOT GREATER 10
+               DISPLAY "NOTA INVALIDA - DIGITE DE 0 A 10"
+               DISPLAY "NOTA 2 "
+               ACCEPT WRK-NOTA2
+           END-PERFORM.
 
        0200-PROCESSAR                  SECTION.
            COMPUTE WRK-MEDIA = (WRK-NOTA1 + WRK-NOTA2) / 2.
@@ -44,4 +54,4 @@
                    END-EVALUATE.
 
        0300-FINALIZAR                  SECTION.
-           DISPLAY "FIM DO PROGRAMA".
\ No newline at end of file
+           DISPLAY "FIM DO PROGRAMA".
