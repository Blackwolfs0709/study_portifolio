@@ -0,0 +1,135 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FOLHA.
+      *===========================================
+      *== AUTOR: YAGO             EMPRESA: XPTO
+      *== OBJETIVO: FOLHA DE PAGAMENTO - LE O CADASTRO MESTRE DE
+      *==           FUNCIONARIOS GRAVADO PELO PROG06 E IMPRIME O
+      *==           RELATORIO DE PAGAMENTO COM DESCONTO DE INSS
+      *== DATA: 08/08/2026
+      *== OBSERVAÇÕES:
+      *===========================================
+       ENVIRONMENT                 DIVISION.
+       CONFIGURATION               SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT EMPREGADOS ASSIGN TO DYNAMIC WRK-EMP-PATH
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS EMP-CODIGO
+               FILE STATUS IS FS-EMPREGADOS.
+           SELECT FOLHA-REL ASSIGN TO DYNAMIC WRK-FOLHA-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-FOLHA.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPREGADOS.
+       01  EMP-REG.
+           05  EMP-CODIGO  PIC 9(04).
+           05  EMP-NOME    PIC X(15).
+           05  EMP-SALARIO PIC 9(06).
+
+       FD  FOLHA-REL.
+       01  FOLHA-LINHA                PIC X(80).
+
+       WORKING-STORAGE             SECTION.
+       77  WRK-EMP-PATH    PIC X(100) VALUE SPACES.
+       77  FS-EMPREGADOS   PIC XX     VALUE "00".
+       77  WRK-FOLHA-PATH  PIC X(100) VALUE SPACES.
+       77  FS-FOLHA        PIC XX     VALUE "00".
+       77  WRK-FIM-ARQUIVO PIC X(01)  VALUE "N".
+
+       77  WRK-TAXA-INSS   PIC 9V999  VALUE 0,110.
+      *== WRK-TAXA-INSS: ALIQUOTA UNICA SIMPLIFICADA DE DESCONTO,
+      *== SEM FAIXAS PROGRESSIVAS
+       77  WRK-DESCONTO    PIC 9(06)  VALUE ZEROS.
+       77  WRK-LIQUIDO     PIC S9(06) VALUE ZEROS.
+
+       77  WRK-TOTAL-BRUTO    PIC 9(08) VALUE ZEROS.
+       77  WRK-TOTAL-DESCONTO PIC 9(08) VALUE ZEROS.
+       77  WRK-TOTAL-LIQUIDO  PIC S9(08) VALUE ZEROS.
+       77  WRK-QTD-FUNCIONARIOS PIC 9(04) VALUE ZEROS.
+
+       77  WRK-SALARIO-ED   PIC ZZZ.ZZ9.
+       77  WRK-DESCONTO-ED  PIC ZZZ.ZZ9.
+       77  WRK-LIQUIDO-ED   PIC -ZZZ.ZZ9.
+       77  WRK-TOTAL-ED     PIC -ZZ.ZZZ.ZZ9.
+
+       PROCEDURE DIVISION.
+       0000-PRINCIPAL              SECTION.
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR UNTIL WRK-FIM-ARQUIVO EQUAL "S".
+           PERFORM 0300-FINALIZAR.
+           STOP RUN.
+
+       0100-INICIALIZAR            SECTION.
+           ACCEPT WRK-EMP-PATH FROM ENVIRONMENT "EMPREGADOS_PATH".
+           IF WRK-EMP-PATH EQUAL SPACES
+               MOVE "EMPREGADOS.DAT" TO WRK-EMP-PATH
+           END-IF.
+           ACCEPT WRK-FOLHA-PATH FROM ENVIRONMENT "FOLHA_PATH".
+           IF WRK-FOLHA-PATH EQUAL SPACES
+               MOVE "FOLHA.REL" TO WRK-FOLHA-PATH
+           END-IF.
+           OPEN INPUT EMPREGADOS.
+           IF FS-EMPREGADOS NOT EQUAL 0
+               DISPLAY "ARQUIVO DE EMPREGADOS NAO FOI ABERTO"
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT FOLHA-REL.
+           MOVE SPACES TO FOLHA-LINHA.
+           STRING "FOLHA DE PAGAMENTO" DELIMITED BY SIZE
+                   INTO FOLHA-LINHA.
+           WRITE FOLHA-LINHA.
+           MOVE SPACES TO FOLHA-LINHA.
+           STRING "CODIGO NOME            SALARIO  DESCONTO   LIQUIDO"
+                   DELIMITED BY SIZE INTO FOLHA-LINHA.
+           WRITE FOLHA-LINHA.
+           READ EMPREGADOS
+               AT END MOVE "S" TO WRK-FIM-ARQUIVO
+           END-READ.
+
+       0200-PROCESSAR              SECTION.
+           COMPUTE WRK-DESCONTO ROUNDED =
+                   EMP-SALARIO * WRK-TAXA-INSS.
+           COMPUTE WRK-LIQUIDO = EMP-SALARIO - WRK-DESCONTO.
+           ADD EMP-SALARIO   TO WRK-TOTAL-BRUTO.
+           ADD WRK-DESCONTO  TO WRK-TOTAL-DESCONTO.
+           ADD WRK-LIQUIDO   TO WRK-TOTAL-LIQUIDO.
+           ADD 1             TO WRK-QTD-FUNCIONARIOS.
+
+           MOVE EMP-SALARIO  TO WRK-SALARIO-ED.
+           MOVE WRK-DESCONTO TO WRK-DESCONTO-ED.
+           MOVE WRK-LIQUIDO  TO WRK-LIQUIDO-ED.
+           MOVE SPACES TO FOLHA-LINHA.
+           STRING EMP-CODIGO  DELIMITED BY SIZE
+                   " "
+                   EMP-NOME    DELIMITED BY SIZE
+                   " "
+                   WRK-SALARIO-ED  DELIMITED BY SIZE
+                   " "
+                   WRK-DESCONTO-ED DELIMITED BY SIZE
+                   " "
+                   WRK-LIQUIDO-ED  DELIMITED BY SIZE
+                   INTO FOLHA-LINHA.
+           WRITE FOLHA-LINHA.
+
+           READ EMPREGADOS
+               AT END MOVE "S" TO WRK-FIM-ARQUIVO
+           END-READ.
+
+       0300-FINALIZAR              SECTION.
+           MOVE SPACES TO FOLHA-LINHA.
+           WRITE FOLHA-LINHA.
+           MOVE SPACES TO FOLHA-LINHA.
+           MOVE WRK-TOTAL-LIQUIDO TO WRK-TOTAL-ED.
+           STRING "TOTAL GERAL LIQUIDO: " DELIMITED BY SIZE
+                   WRK-TOTAL-ED DELIMITED BY SIZE
+                   INTO FOLHA-LINHA.
+           WRITE FOLHA-LINHA.
+           CLOSE EMPREGADOS.
+           CLOSE FOLHA-REL.
+           DISPLAY "FOLHA GERADA EM: " WRK-FOLHA-PATH.
+           DISPLAY "FUNCIONARIOS PROCESSADOS: " WRK-QTD-FUNCIONARIOS.
