@@ -2,44 +2,100 @@
        PROGRAM-ID. PROG08.
       *===========================================
       *== AUTOR: YAGO             EMPRESA: XPTO
-      *== OBJETIVO: EXEMPLO DE OPERAÇÃO SOMA (ADD)
-      *== DATA: 
+      *== OBJETIVO: EXEMPLO DE OPERAÇÃO ARITMETICA (ADD/SUBTRACT/
+      *==           MULTIPLY/DIVIDE) ESCOLHIDA POR CODIGO DE OPERACAO
+      *== DATA:
       *== OBSERVAÇÕES:
       *===========================================
-       ENVIROMENT                  DIVISION.
+       ENVIRONMENT                 DIVISION.
        CONFIGURATION               SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT ERRO-LOG ASSIGN TO DYNAMIC WRK-LOG-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-LOG.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  ERRO-LOG.
+       01  LOG-LINHA                  PIC X(100).
+
        WORKING-STORAGE             SECTION.
+       77  WRK-LOG-PATH        PIC X(100) VALUE SPACES.
+       77  FS-LOG              PIC XX     VALUE "00".
+       77  WRK-LOG-DATA        PIC 9(08).
+       77  WRK-LOG-HORA        PIC 9(08).
+
+       77  WRK-OPERACAO        PIC X(01) VALUE SPACES.
+      *== WRK-OPERACAO: "A"=SOMA "S"=SUBTRACAO "M"=MULTIPLICACAO
+      *== "D"=DIVISAO
        77  WRK-NUM1            PIC 9(04) VALUE ZEROS.
        77  WRK-NUM2            PIC 9(04) VALUE ZEROS.
        77  WRK-RESULTADO       PIC S9(07)V99 VALUE ZEROS.
        77  WRK-RESULTADO-ED    PIC -ZZ.ZZZ.ZZ9,99 VALUE ZEROS.
-     
+
        PROCEDURE DIVISION.
        0100-RECEBE                 SECTION.
+           DISPLAY "OPERACAO (A-SOMA S-SUBTRACAO M-MULT D-DIV): ".
+               ACCEPT WRK-OPERACAO.
            DISPLAY "DIGITE NUMERO 1 ".
                ACCEPT WRK-NUM1.
            DISPLAY "DIGITE NUMERO 2 ".
                ACCEPT WRK-NUM2.
-       0150-PROCESSA
-      *-------------------------ADD---------------------
-      *    ADD WRK-NUM1 WRK-NUM2 TO WRK-RESULTADO.
-      *-----------------------------------------------
-      *-----------------------SUBTRACT---------------------
-      *    SUBTRACT WRK-NUM1 FROM WRK-NUM2 GIVING WRK-RESULTADO.
-      *-----------------------------------------------
-      *------------------------DIVIDE---------------------
-      *    DIVIDE WRK-NUM1 BY WRK-NUM2 GIVING WRK-RESULTADO.
-      *        ON SIZE ERROR
-      *            DISPLAY "ERRO - DIVISÃO POR 0"
-      *-----------------------------------------------
-      *-----------------------MULTIPLY---------------------
-      *    MULTIPLY WRK-NUM1 BY WRK-NUM2 GIVING WRK-RESULTADO.
-      *-----------------------------------------------
+
+       0150-PROCESSA               SECTION.
+           EVALUATE WRK-OPERACAO
+               WHEN "A"
+                   ADD WRK-NUM1 WRK-NUM2 GIVING WRK-RESULTADO
+               WHEN "S"
+                   SUBTRACT WRK-NUM2 FROM WRK-NUM1
+                       GIVING WRK-RESULTADO
+               WHEN "M"
+                   MULTIPLY WRK-NUM1 BY WRK-NUM2
+                       GIVING WRK-RESULTADO
+               WHEN "D"
+                   DIVIDE WRK-NUM1 BY WRK-NUM2
+                       GIVING WRK-RESULTADO
+                       ON SIZE ERROR
+                           MOVE ZEROS TO WRK-RESULTADO
+                           PERFORM 0160-GRAVA-ERRO-DIVISAO
+                   END-DIVIDE
+               WHEN OTHER
+                   DISPLAY "OPERACAO INVALIDA"
+           END-EVALUATE.
+
        0200-MOSTRA                 SECTION.
            MOVE WRK-RESULTADO TO WRK-RESULTADO-ED.
            DISPLAY "RESULTADO... " WRK-RESULTADO-ED.
        0300-FINALIZAR              SECTION.
-           STOP RUN.
\ No newline at end of file
+           STOP RUN.
+
+       0160-GRAVA-ERRO-DIVISAO     SECTION.
+      *== FICA APOS O STOP RUN DE 0300-FINALIZAR DE PROPOSITO: SO
+      *== DEVE SER ALCANCADA PELO PERFORM EXPLICITO DENTRO DO ON SIZE
+      *== ERROR DE 0150-PROCESSA, NUNCA POR FALL-THROUGH
+           ACCEPT WRK-LOG-PATH FROM ENVIRONMENT "PROG08_LOG_PATH".
+           IF WRK-LOG-PATH EQUAL SPACES
+               MOVE "PROG08-ERROS.LOG" TO WRK-LOG-PATH
+           END-IF.
+           OPEN EXTEND ERRO-LOG.
+           IF FS-LOG NOT EQUAL 0
+               OPEN OUTPUT ERRO-LOG
+           END-IF.
+           ACCEPT WRK-LOG-DATA FROM DATE YYYYMMDD.
+           ACCEPT WRK-LOG-HORA FROM TIME.
+           MOVE SPACES TO LOG-LINHA.
+           STRING WRK-LOG-DATA  DELIMITED BY SIZE
+                  "-"           DELIMITED BY SIZE
+                  WRK-LOG-HORA  DELIMITED BY SIZE
+                  " ERRO DIVISAO POR ZERO NUM1=" DELIMITED BY SIZE
+                  WRK-NUM1      DELIMITED BY SIZE
+                  " NUM2="      DELIMITED BY SIZE
+                  WRK-NUM2      DELIMITED BY SIZE
+                  INTO LOG-LINHA
+           END-STRING.
+           WRITE LOG-LINHA.
+           CLOSE ERRO-LOG.
+           DISPLAY "ERRO - DIVISAO POR 0".
