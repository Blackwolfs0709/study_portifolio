@@ -2,29 +2,97 @@
        PROGRAM-ID. PROG06.
       *===========================================
       *== AUTOR: YAGO             EMPRESA: XPTO
-      *== OBJETIVO: VARIAVEL ESTRUTURAL (GRUPO) - EX2
+      *== OBJETIVO: VARIAVEL ESTRUTURAL (GRUPO) - EX2, PERSISTINDO
+      *==           O FUNCIONARIO INFORMADO NO CADASTRO MESTRE
       *== DATA: 19/02/2025
       *== OBSERVAÇÕES:
       *===========================================
-       ENVIROMENT                  DIVISION.
+       ENVIRONMENT                 DIVISION.
        CONFIGURATION               SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT EMPREGADOS ASSIGN TO DYNAMIC WRK-EMP-PATH
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EMP-CODIGO
+               FILE STATUS IS FS-EMPREGADOS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  EMPREGADOS.
+       01  EMP-REG.
+           05  EMP-CODIGO  PIC 9(04).
+           05  EMP-NOME    PIC X(15).
+           05  EMP-SALARIO PIC 9(06).
+
        WORKING-STORAGE             SECTION.
+       77  WRK-EMP-PATH    PIC X(100) VALUE SPACES.
+      *== WRK-EMP-PATH: LIDO DA VARIAVEL DE AMBIENTE "EMPREGADOS_PATH";
+      *== SE AUSENTE, USA O NOME PADRAO ABAIXO
+       77  FS-EMPREGADOS   PIC XX     VALUE "00".
+       77  WRK-SALARIO-MINIMO PIC 9(06) VALUE 001412.
+      *== WRK-SALARIO-MINIMO: PISO SALARIAL MINIMO ACEITO NO CADASTRO
+       77  WRK-SALARIO-OK  PIC X(01)  VALUE "S".
+
        01  WRK-ENTRADA.
            05  WRK-CODIGO  PIC 9(04) VALUE ZEROS.
            05  WRK-NOME    PIC X(15) VALUE SPACES.
            05  WRK-SALARIO PIC 9(06) VALUE ZEROS.
-      
+
        PROCEDURE DIVISION.
+       0000-PRINCIPAL              SECTION.
+           PERFORM 0050-ABRIR-ARQUIVO.
+           PERFORM 0100-RECEBE.
+           PERFORM 0120-VALIDA-SALARIO.
+           IF WRK-SALARIO-OK EQUAL "S"
+               PERFORM 0150-GRAVAR
+           END-IF.
+           PERFORM 0200-MOSTRA.
+           PERFORM 0300-FINALIZAR.
+
+       0050-ABRIR-ARQUIVO          SECTION.
+           ACCEPT WRK-EMP-PATH FROM ENVIRONMENT "EMPREGADOS_PATH".
+           IF WRK-EMP-PATH EQUAL SPACES
+               MOVE "EMPREGADOS.DAT" TO WRK-EMP-PATH
+           END-IF.
+           OPEN I-O EMPREGADOS.
+           IF FS-EMPREGADOS EQUAL "35"
+               OPEN OUTPUT EMPREGADOS
+               CLOSE EMPREGADOS
+               OPEN I-O EMPREGADOS
+           END-IF.
+           IF FS-EMPREGADOS NOT EQUAL 0
+               DISPLAY "ARQUIVO DE EMPREGADOS NAO FOI ABERTO"
+               STOP RUN
+           END-IF.
+
        0100-RECEBE                 SECTION.
            DISPLAY "INSIRA OS DADOS: ".
            ACCEPT WRK-ENTRADA.
-           
+
+       0120-VALIDA-SALARIO         SECTION.
+           MOVE "S" TO WRK-SALARIO-OK.
+           IF WRK-SALARIO LESS THAN WRK-SALARIO-MINIMO
+               MOVE "N" TO WRK-SALARIO-OK
+               DISPLAY "SALARIO ABAIXO DO MINIMO - NAO PERSISTIDO"
+           END-IF.
+
+       0150-GRAVAR                 SECTION.
+           MOVE WRK-CODIGO  TO EMP-CODIGO.
+           MOVE WRK-NOME    TO EMP-NOME.
+           MOVE WRK-SALARIO TO EMP-SALARIO.
+           WRITE EMP-REG
+               INVALID KEY
+                   REWRITE EMP-REG
+           END-WRITE.
+
        0200-MOSTRA                 SECTION.
            DISPLAY "CODIGO: " WRK-CODIGO.
            DISPLAY "NOME: " WRK-NOME.
            DISPLAY "SALARIO: " WRK-SALARIO.
+
        0300-FINALIZAR              SECTION.
-           STOP RUN.
\ No newline at end of file
+           CLOSE EMPREGADOS.
+           STOP RUN.
