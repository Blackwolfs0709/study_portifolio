@@ -6,11 +6,14 @@
       *== DATA: 05/03/2025
       *== OBSERVAÇÕES:
       *===========================================
-       ENVIROMENT                  DIVISION.
+       ENVIRONMENT                 DIVISION.
        CONFIGURATION               SECTION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT CLIENTES ASSIGN TO "C:\Users\yago.moura\Documents\study_portifolio\COBOL\SEMANA5\CLIENTES.DAT.txt"
+           SELECT CLIENTES ASSIGN TO DYNAMIC WRK-CLI-PATH
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS REG-ID
                FILE STATUS IS FS-CLIENTES.
 
        DATA DIVISION.
@@ -20,16 +23,27 @@
            05 REG-ID            PIC 9(04).
            05 REG-NOME          PIC X(20).
            05 REG-TELEFONE      PIC X(11).
+           05 REG-ENDERECO      PIC X(40).
+           05 REG-EMAIL         PIC X(30).
+           05 REG-STATUS        PIC X(01).
+      *== REG-STATUS: "A" = ATIVO   "I" = INATIVO
 
        WORKING-STORAGE             SECTION.
+       77  WRK-CLI-PATH PIC X(100) VALUE SPACES.
+      *== WRK-CLI-PATH: LIDO DA VARIAVEL DE AMBIENTE "CLIENTES_PATH";
+      *== SE NAO DEFINIDA, ASSUME "CLIENTES.DAT" NO DIRETORIO CORRENTE
        77  FS-CLIENTES  PIC 9(02).
-      
+
        PROCEDURE                   DIVISION.
        0000-PRINCIPAL              SECTION.
            PERFORM 0100-INICIALIZAR.
                STOP RUN.
 
        0100-INICIALIZAR            SECTION.
+           ACCEPT WRK-CLI-PATH FROM ENVIRONMENT "CLIENTES_PATH".
+           IF WRK-CLI-PATH EQUAL SPACES
+               MOVE "CLIENTES.DAT" TO WRK-CLI-PATH
+           END-IF.
            OPEN INPUT CLIENTES .
            IF FS-CLIENTES EQUAL 35
                DISPLAY "ARQUIVO NAO FOI ABERTO "
@@ -41,4 +55,4 @@
 
        0300-FINALIZAR              SECTION.
            DISPLAY "FIM DE PROGRAMA".
-           CLOSE CLIENTES.
\ No newline at end of file
+           CLOSE CLIENTES.
