@@ -0,0 +1,154 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CLILIST.
+      *===========================================
+      *== AUTOR: YAGO             EMPRESA: XPTO
+      *== OBJETIVO: RELATORIO DO CADASTRO DE CLIENTES ORDENADO POR
+      *==           NOME, COM QUEBRA DE PAGINA E RODAPE DE TOTAL
+      *== DATA: 05/03/2025
+      *== OBSERVAÇÕES:
+      *===========================================
+       ENVIRONMENT                 DIVISION.
+       CONFIGURATION               SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES ASSIGN TO DYNAMIC WRK-CLI-PATH
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS REG-ID
+               FILE STATUS IS FS-CLIENTES.
+           SELECT WORK-SORT ASSIGN TO "CLILIST.WRK"
+               FILE STATUS IS FS-SORT.
+           SELECT CLILIST-REL ASSIGN TO DYNAMIC WRK-REL-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-CLILIST-REL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CLIENTES.
+       01  REG-CLIENTES.
+           05 REG-ID            PIC 9(04).
+           05 REG-NOME          PIC X(20).
+           05 REG-TELEFONE      PIC X(11).
+           05 REG-ENDERECO      PIC X(40).
+           05 REG-EMAIL         PIC X(30).
+           05 REG-STATUS        PIC X(01).
+
+       SD  WORK-SORT.
+       01  SD-REG-CLIENTES.
+           05 SD-REG-ID          PIC 9(04).
+           05 SD-REG-NOME        PIC X(20).
+           05 SD-REG-TELEFONE    PIC X(11).
+           05 SD-REG-ENDERECO    PIC X(40).
+           05 SD-REG-EMAIL       PIC X(30).
+           05 SD-REG-STATUS      PIC X(01).
+
+       FD  CLILIST-REL.
+       01  REL-LINHA            PIC X(80).
+
+       WORKING-STORAGE             SECTION.
+       77  WRK-CLI-PATH    PIC X(100) VALUE SPACES.
+       77  WRK-REL-PATH    PIC X(100) VALUE SPACES.
+       77  FS-CLIENTES     PIC 9(02) VALUE ZEROS.
+       77  FS-SORT         PIC 9(02) VALUE ZEROS.
+       77  FS-CLILIST-REL  PIC 9(02) VALUE ZEROS.
+       77  WRK-PAGINA      PIC 9(04) VALUE ZEROS.
+       77  WRK-LINHAS-PAG  PIC 9(04) VALUE ZEROS.
+       77  WRK-MAX-LINHAS  PIC 9(04) VALUE 20.
+       77  WRK-TOTAL-REG   PIC 9(06) VALUE ZEROS.
+
+       01  WRK-REL-TITULO      PIC X(80) VALUE
+           "DIRETORIO DE CLIENTES".
+       01  WRK-REL-CABECALHO.
+           05  FILLER          PIC X(06) VALUE "PAGINA".
+           05  WRK-CAB-PAGINA  PIC ZZZ9.
+           05  FILLER          PIC X(69) VALUE SPACES.
+       01  WRK-REL-COLUNAS     PIC X(80) VALUE
+           "ID     NOME                 TELEFONE     STATUS".
+       01  WRK-REL-DETALHE.
+           05  FILLER          PIC X(01) VALUE SPACES.
+           05  WRK-DET-ID      PIC 9(04).
+           05  FILLER          PIC X(03) VALUE SPACES.
+           05  WRK-DET-NOME    PIC X(20).
+           05  FILLER          PIC X(02) VALUE SPACES.
+           05  WRK-DET-TEL     PIC X(11).
+           05  FILLER          PIC X(03) VALUE SPACES.
+           05  WRK-DET-STATUS  PIC X(01).
+       01  WRK-REL-RODAPE.
+           05  FILLER          PIC X(21) VALUE
+               "TOTAL DE CLIENTES... ".
+           05  WRK-ROD-TOTAL   PIC ZZZ,ZZ9.
+
+       PROCEDURE                   DIVISION.
+       0000-PRINCIPAL              SECTION.
+           PERFORM 0100-INICIALIZAR.
+           SORT WORK-SORT
+               ON ASCENDING KEY SD-REG-NOME
+               USING CLIENTES
+               OUTPUT PROCEDURE IS 0300-ESCREVE-RELATORIO.
+           PERFORM 0400-FINALIZAR.
+               STOP RUN.
+
+       0100-INICIALIZAR            SECTION.
+           ACCEPT WRK-CLI-PATH FROM ENVIRONMENT "CLIENTES_PATH".
+           IF WRK-CLI-PATH EQUAL SPACES
+               MOVE "CLIENTES.DAT" TO WRK-CLI-PATH
+           END-IF.
+           ACCEPT WRK-REL-PATH FROM ENVIRONMENT "CLILIST_REL_PATH".
+           IF WRK-REL-PATH EQUAL SPACES
+               MOVE "CLILIST.REL" TO WRK-REL-PATH
+           END-IF.
+      *== ABRE/FECHA CLIENTES ANTES DO SORT PARA VALIDAR O ARQUIVO
+      *== SEM AINDA TER GRAVADO NADA EM CLILIST-REL; O SORT ABAIXO
+      *== REABRE CLIENTES IMPLICITAMENTE PARA A LEITURA DE VERDADE
+           OPEN INPUT CLIENTES.
+           IF FS-CLIENTES NOT EQUAL 0
+               DISPLAY "CLILIST: FALHA AO ABRIR " WRK-CLI-PATH
+                       " FS=" FS-CLIENTES
+               STOP RUN
+           END-IF.
+           CLOSE CLIENTES.
+
+       0300-ESCREVE-RELATORIO      SECTION.
+           OPEN OUTPUT CLILIST-REL.
+           PERFORM 0310-NOVA-PAGINA.
+           RETURN WORK-SORT
+               AT END MOVE 10 TO FS-SORT
+           END-RETURN.
+           PERFORM UNTIL FS-SORT EQUAL 10
+               IF WRK-LINHAS-PAG GREATER OR EQUAL WRK-MAX-LINHAS
+                   PERFORM 0310-NOVA-PAGINA
+               END-IF
+               MOVE SD-REG-ID TO WRK-DET-ID
+               MOVE SD-REG-NOME TO WRK-DET-NOME
+               MOVE SD-REG-TELEFONE TO WRK-DET-TEL
+               MOVE SD-REG-STATUS TO WRK-DET-STATUS
+               WRITE REL-LINHA FROM WRK-REL-DETALHE
+               ADD 1 TO WRK-LINHAS-PAG
+               ADD 1 TO WRK-TOTAL-REG
+               RETURN WORK-SORT
+                   AT END MOVE 10 TO FS-SORT
+               END-RETURN
+           END-PERFORM.
+           PERFORM 0320-RODAPE.
+           CLOSE CLILIST-REL.
+
+       0310-NOVA-PAGINA            SECTION.
+           ADD 1 TO WRK-PAGINA.
+           MOVE WRK-PAGINA TO WRK-CAB-PAGINA.
+           IF WRK-PAGINA GREATER 1
+               WRITE REL-LINHA FROM SPACES
+           END-IF.
+           WRITE REL-LINHA FROM WRK-REL-TITULO.
+           WRITE REL-LINHA FROM WRK-REL-CABECALHO.
+           WRITE REL-LINHA FROM WRK-REL-COLUNAS.
+           MOVE 0 TO WRK-LINHAS-PAG.
+
+       0320-RODAPE                 SECTION.
+           MOVE WRK-TOTAL-REG TO WRK-ROD-TOTAL.
+           WRITE REL-LINHA FROM SPACES.
+           WRITE REL-LINHA FROM WRK-REL-RODAPE.
+
+       0400-FINALIZAR              SECTION.
+           DISPLAY "RELATORIO GRAVADO EM " WRK-REL-PATH.
+           DISPLAY "TOTAL DE CLIENTES....... " WRK-TOTAL-REG.
+           DISPLAY "TOTAL DE PAGINAS........ " WRK-PAGINA.
