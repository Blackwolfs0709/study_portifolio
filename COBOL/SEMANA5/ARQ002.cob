@@ -6,11 +6,14 @@
       *== DATA: 05/03/2025
       *== OBSERVAÇÕES:
       *===========================================
-       ENVIROMENT                  DIVISION.
+       ENVIRONMENT                 DIVISION.
        CONFIGURATION               SECTION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT CLIENTES ASSIGN TO "C:\Users\yago.moura\Documents\study_portifolio\COBOL\SEMANA5\CLIENTES.DAT.txt"
+           SELECT CLIENTES ASSIGN TO DYNAMIC WRK-CLI-PATH
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS REG-ID
                FILE STATUS IS FS-CLIENTES.
 
        DATA DIVISION.
@@ -20,40 +23,165 @@
            05 REG-ID            PIC 9(04).
            05 REG-NOME          PIC X(20).
            05 REG-TELEFONE      PIC X(11).
+           05 REG-ENDERECO      PIC X(40).
+           05 REG-EMAIL         PIC X(30).
+           05 REG-STATUS        PIC X(01).
+      *== REG-STATUS: "A" = ATIVO   "I" = INATIVO
 
        WORKING-STORAGE             SECTION.
+       77  WRK-CLI-PATH PIC X(100) VALUE SPACES.
+      *== WRK-CLI-PATH: LIDO DA VARIAVEL DE AMBIENTE "CLIENTES_PATH";
+      *== SE NAO DEFINIDA, ASSUME "CLIENTES.DAT" NO DIRETORIO CORRENTE
        77  FS-CLIENTES  PIC 9(02) VALUE ZEROS.
        77  WRK-MSG-ERRO PIC X(30) VALUE SPACES.
-      
+
+      *========== TABELA DE FILE STATUS DE CLIENTES ==========
+       01  WRK-TAB-STATUS.
+           05  WRK-STATUS-ENTRY OCCURS 21 TIMES
+                                 INDEXED BY WRK-STATUS-IDX.
+               10  WRK-STATUS-COD  PIC 9(02).
+               10  WRK-STATUS-MSG  PIC X(40).
+               10  WRK-STATUS-ACAO PIC X(01).
+      *== WRK-STATUS-ACAO: "C" = CONTINUAR   "A" = ABORTAR O PROGRAMA
+       77  WRK-STATUS-ACHADO PIC X(01) VALUE "N".
+
        PROCEDURE                   DIVISION.
        0000-PRINCIPAL              SECTION.
+           PERFORM 0050-MONTA-TABELA-STATUS.
            PERFORM 0100-INICIALIZAR.
            PERFORM 0200-PROCESSAR.
            PERFORM 0300-FINALIZAR.
                STOP RUN.
 
+       0050-MONTA-TABELA-STATUS    SECTION.
+           MOVE 00 TO WRK-STATUS-COD(1).
+           MOVE "MOVIMENTO CONCLUIDO COM SUCESSO" TO WRK-STATUS-MSG(1).
+           MOVE "C" TO WRK-STATUS-ACAO(1).
+           MOVE 10 TO WRK-STATUS-COD(2).
+           MOVE "FIM DE ARQUIVO ATINGIDO" TO WRK-STATUS-MSG(2).
+           MOVE "C" TO WRK-STATUS-ACAO(2).
+           MOVE 21 TO WRK-STATUS-COD(3).
+           MOVE "CHAVE FORA DE SEQUENCIA" TO WRK-STATUS-MSG(3).
+           MOVE "A" TO WRK-STATUS-ACAO(3).
+           MOVE 22 TO WRK-STATUS-COD(4).
+           MOVE "REGISTRO COM CHAVE DUPLICADA" TO WRK-STATUS-MSG(4).
+           MOVE "A" TO WRK-STATUS-ACAO(4).
+           MOVE 23 TO WRK-STATUS-COD(5).
+           MOVE "REGISTRO NAO ENCONTRADO" TO WRK-STATUS-MSG(5).
+           MOVE "C" TO WRK-STATUS-ACAO(5).
+           MOVE 24 TO WRK-STATUS-COD(6).
+           MOVE "LIMITE DO ARQUIVO EXCEDIDO" TO WRK-STATUS-MSG(6).
+           MOVE "A" TO WRK-STATUS-ACAO(6).
+           MOVE 30 TO WRK-STATUS-COD(7).
+           MOVE "ERRO PERMANENTE DE E/S" TO WRK-STATUS-MSG(7).
+           MOVE "A" TO WRK-STATUS-ACAO(7).
+           MOVE 34 TO WRK-STATUS-COD(8).
+           MOVE "LIMITE DE AREA DO ARQUIVO EXCEDIDO" TO
+                                              WRK-STATUS-MSG(8).
+           MOVE "A" TO WRK-STATUS-ACAO(8).
+           MOVE 35 TO WRK-STATUS-COD(9).
+           MOVE "ARQUIVO NAO FOI ENCONTRADO" TO WRK-STATUS-MSG(9).
+           MOVE "A" TO WRK-STATUS-ACAO(9).
+           MOVE 37 TO WRK-STATUS-COD(10).
+           MOVE "ORGANIZACAO DE ARQUIVO INCOMPATIVEL" TO
+                                              WRK-STATUS-MSG(10).
+           MOVE "A" TO WRK-STATUS-ACAO(10).
+           MOVE 38 TO WRK-STATUS-COD(11).
+           MOVE "ARQUIVO FECHADO COM LOCK" TO WRK-STATUS-MSG(11).
+           MOVE "A" TO WRK-STATUS-ACAO(11).
+           MOVE 39 TO WRK-STATUS-COD(12).
+           MOVE "CONFLITO DE ATRIBUTOS DO ARQUIVO" TO
+                                              WRK-STATUS-MSG(12).
+           MOVE "A" TO WRK-STATUS-ACAO(12).
+           MOVE 41 TO WRK-STATUS-COD(13).
+           MOVE "ARQUIVO JA ESTA ABERTO" TO WRK-STATUS-MSG(13).
+           MOVE "A" TO WRK-STATUS-ACAO(13).
+           MOVE 42 TO WRK-STATUS-COD(14).
+           MOVE "ARQUIVO NAO ESTA ABERTO" TO WRK-STATUS-MSG(14).
+           MOVE "A" TO WRK-STATUS-ACAO(14).
+           MOVE 43 TO WRK-STATUS-COD(15).
+           MOVE "REWRITE/DELETE SEM READ ANTERIOR" TO
+                                              WRK-STATUS-MSG(15).
+           MOVE "A" TO WRK-STATUS-ACAO(15).
+           MOVE 44 TO WRK-STATUS-COD(16).
+           MOVE "TAMANHO DE REGISTRO INCOMPATIVEL" TO
+                                              WRK-STATUS-MSG(16).
+           MOVE "A" TO WRK-STATUS-ACAO(16).
+           MOVE 46 TO WRK-STATUS-COD(17).
+           MOVE "LEITURA SEQUENCIAL INVALIDA" TO WRK-STATUS-MSG(17).
+           MOVE "A" TO WRK-STATUS-ACAO(17).
+           MOVE 47 TO WRK-STATUS-COD(18).
+           MOVE "LEITURA EM ARQUIVO NAO ABERTO P/ENTRADA" TO
+                                              WRK-STATUS-MSG(18).
+           MOVE "A" TO WRK-STATUS-ACAO(18).
+           MOVE 48 TO WRK-STATUS-COD(19).
+           MOVE "GRAVACAO EM ARQUIVO NAO ABERTO P/SAIDA" TO
+                                              WRK-STATUS-MSG(19).
+           MOVE "A" TO WRK-STATUS-ACAO(19).
+           MOVE 49 TO WRK-STATUS-COD(20).
+           MOVE "REWRITE/DELETE EM ARQUIVO NAO ABERTO P/I-O" TO
+                                              WRK-STATUS-MSG(20).
+           MOVE "A" TO WRK-STATUS-ACAO(20).
+           MOVE 90 TO WRK-STATUS-COD(21).
+           MOVE "ERRO DE AMBIENTE DE EXECUCAO" TO WRK-STATUS-MSG(21).
+           MOVE "A" TO WRK-STATUS-ACAO(21).
+
        0100-INICIALIZAR            SECTION.
+           ACCEPT WRK-CLI-PATH FROM ENVIRONMENT "CLIENTES_PATH".
+           IF WRK-CLI-PATH EQUAL SPACES
+               MOVE "CLIENTES.DAT" TO WRK-CLI-PATH
+           END-IF.
            OPEN INPUT CLIENTES .
-           IF FS-CLIENTES EQUAL 35
-               MOVE "ARQUIVO NAO FOI ABERTO" TO WRK-MSG-ERRO
-               PERFORM 9000-TRATA-ERRO
-           ELSE
-               DISPLAY "ARQUIVO OK ".
+           PERFORM 9000-TRATA-STATUS.
 
        0200-PROCESSAR              SECTION.
-           READ CLIENTES.
+           READ CLIENTES
+               AT END MOVE 10 TO FS-CLIENTES
+           END-READ.
+           PERFORM 9000-TRATA-STATUS.
            IF FS-CLIENTES EQUAL 10
                DISPLAY "ARQUIVO VAZIO "
            ELSE
-               DISPLAY "ID...  " REG-ID
-               DISPLAY "NOME...  " REG-NOME
-               DISPLAY "TELEFONE...  " REG-TELEFONE
+               PERFORM UNTIL FS-CLIENTES EQUAL 10
+                   DISPLAY "ID...  " REG-ID
+                   DISPLAY "NOME...  " REG-NOME
+                   DISPLAY "TELEFONE...  " REG-TELEFONE
+                   DISPLAY "ENDERECO...  " REG-ENDERECO
+                   DISPLAY "EMAIL...  " REG-EMAIL
+                   DISPLAY "STATUS...  " REG-STATUS
+                   READ CLIENTES
+                       AT END MOVE 10 TO FS-CLIENTES
+                   END-READ
+                   PERFORM 9000-TRATA-STATUS
+               END-PERFORM
            END-IF.
 
        0300-FINALIZAR              SECTION.
            DISPLAY "FIM DE PROGRAMA".
            CLOSE CLIENTES.
 
-       9000-TRATA-ERRO.
-           DISPLAY WRK-MSG-ERRO.
-               GOBACK.
\ No newline at end of file
+      *== PROCURA O FS-CLIENTES CORRENTE NA TABELA DE STATUS E AGE
+      *== CONFORME A ACAO CADASTRADA (C=CONTINUAR  A=ABORTAR)
+       9000-TRATA-STATUS          SECTION.
+           MOVE "N" TO WRK-STATUS-ACHADO.
+           SET WRK-STATUS-IDX TO 1.
+           SEARCH WRK-STATUS-ENTRY
+               AT END
+                   DISPLAY "FS=" FS-CLIENTES
+                           " STATUS NAO CATALOGADO"
+               WHEN FS-CLIENTES EQUAL WRK-STATUS-COD(WRK-STATUS-IDX)
+                   MOVE "S" TO WRK-STATUS-ACHADO
+                   IF WRK-STATUS-COD(WRK-STATUS-IDX) NOT EQUAL 0
+                       MOVE WRK-STATUS-MSG(WRK-STATUS-IDX) TO
+                                                        WRK-MSG-ERRO
+                       DISPLAY "FS=" FS-CLIENTES " " WRK-MSG-ERRO
+                   END-IF
+                   IF WRK-STATUS-ACAO(WRK-STATUS-IDX) EQUAL "A"
+                       DISPLAY "PROCESSAMENTO ABORTADO"
+                       PERFORM 9100-ABORTAR
+                   END-IF
+           END-SEARCH.
+
+       9100-ABORTAR                SECTION.
+           CLOSE CLIENTES.
+           STOP RUN.
