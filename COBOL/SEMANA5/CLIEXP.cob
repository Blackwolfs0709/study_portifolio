@@ -0,0 +1,106 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CLIEXP.
+      *===========================================
+      *== AUTOR: YAGO             EMPRESA: XPTO
+      *== OBJETIVO: EXPORTAR O CADASTRO DE CLIENTES PARA CSV
+      *== DATA: 05/03/2025
+      *== OBSERVAÇÕES: GERADO PARA A EQUIPE DE CRM/MARKETING
+      *===========================================
+       ENVIRONMENT                 DIVISION.
+       CONFIGURATION               SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES ASSIGN TO DYNAMIC WRK-CLI-PATH
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS REG-ID
+               FILE STATUS IS FS-CLIENTES.
+           SELECT CLIENTES-CSV ASSIGN TO DYNAMIC WRK-CSV-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-CSV.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CLIENTES.
+       01  REG-CLIENTES.
+           05 REG-ID            PIC 9(04).
+           05 REG-NOME          PIC X(20).
+           05 REG-TELEFONE      PIC X(11).
+           05 REG-ENDERECO      PIC X(40).
+           05 REG-EMAIL         PIC X(30).
+           05 REG-STATUS        PIC X(01).
+
+       FD  CLIENTES-CSV.
+       01  CSV-LINHA            PIC X(150).
+
+       WORKING-STORAGE             SECTION.
+       77  WRK-CLI-PATH    PIC X(100) VALUE SPACES.
+       77  WRK-CSV-PATH    PIC X(100) VALUE SPACES.
+       77  FS-CLIENTES     PIC 9(02) VALUE ZEROS.
+       77  FS-CSV          PIC 9(02) VALUE ZEROS.
+       77  WRK-TOTAL-REG   PIC 9(06) VALUE ZEROS.
+       77  WRK-ID-ED       PIC 9999.
+
+       PROCEDURE                   DIVISION.
+       0000-PRINCIPAL              SECTION.
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-EXPORTAR.
+           PERFORM 0300-FINALIZAR.
+               STOP RUN.
+
+       0100-INICIALIZAR            SECTION.
+           ACCEPT WRK-CLI-PATH FROM ENVIRONMENT "CLIENTES_PATH".
+           IF WRK-CLI-PATH EQUAL SPACES
+               MOVE "CLIENTES.DAT" TO WRK-CLI-PATH
+           END-IF.
+           ACCEPT WRK-CSV-PATH FROM ENVIRONMENT "CLIENTES_CSV_PATH".
+           IF WRK-CSV-PATH EQUAL SPACES
+               MOVE "CLIENTES.CSV" TO WRK-CSV-PATH
+           END-IF.
+           OPEN INPUT CLIENTES.
+           IF FS-CLIENTES NOT EQUAL 0
+               DISPLAY "CLIEXP: FALHA AO ABRIR " WRK-CLI-PATH
+                       " FS=" FS-CLIENTES
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT CLIENTES-CSV.
+           MOVE "ID,NOME,TELEFONE,ENDERECO,EMAIL,STATUS" TO CSV-LINHA.
+           WRITE CSV-LINHA.
+
+       0200-EXPORTAR                SECTION.
+           READ CLIENTES
+               AT END MOVE 10 TO FS-CLIENTES
+           END-READ.
+           PERFORM UNTIL FS-CLIENTES EQUAL 10
+               MOVE REG-ID TO WRK-ID-ED
+               STRING WRK-ID-ED             DELIMITED BY SIZE
+                      ","                   DELIMITED BY SIZE
+                      '"'                   DELIMITED BY SIZE
+                      FUNCTION TRIM(REG-NOME)     DELIMITED BY SIZE
+                      '"'                   DELIMITED BY SIZE
+                      ","                   DELIMITED BY SIZE
+                      FUNCTION TRIM(REG-TELEFONE) DELIMITED BY SIZE
+                      ","                   DELIMITED BY SIZE
+                      '"'                   DELIMITED BY SIZE
+                      FUNCTION TRIM(REG-ENDERECO) DELIMITED BY SIZE
+                      '"'                   DELIMITED BY SIZE
+                      ","                   DELIMITED BY SIZE
+                      '"'                   DELIMITED BY SIZE
+                      FUNCTION TRIM(REG-EMAIL)    DELIMITED BY SIZE
+                      '"'                   DELIMITED BY SIZE
+                      ","                   DELIMITED BY SIZE
+                      REG-STATUS            DELIMITED BY SIZE
+                      INTO CSV-LINHA
+               END-STRING
+               WRITE CSV-LINHA
+               ADD 1 TO WRK-TOTAL-REG
+               READ CLIENTES
+                   AT END MOVE 10 TO FS-CLIENTES
+               END-READ
+           END-PERFORM.
+
+       0300-FINALIZAR               SECTION.
+           CLOSE CLIENTES.
+           CLOSE CLIENTES-CSV.
+           DISPLAY "CLIEXP: " WRK-TOTAL-REG " CLIENTES EXPORTADOS "
+                   "PARA " WRK-CSV-PATH.
