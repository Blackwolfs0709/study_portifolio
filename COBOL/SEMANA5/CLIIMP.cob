@@ -0,0 +1,188 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CLIIMP.
+      *===========================================
+      *== AUTOR: YAGO             EMPRESA: XPTO
+      *== OBJETIVO: CARREGAR CLIENTES.DAT A PARTIR DE UM EXTRATO CSV
+      *==           DE MARKETING (ID,NOME,TELEFONE,ENDERECO,EMAIL,
+      *==           STATUS)
+      *== DATA: 05/03/2025
+      *== OBSERVAÇÕES: A PRIMEIRA LINHA DO CSV (CABECALHO) E IGNORADA
+      *===========================================
+       ENVIRONMENT                 DIVISION.
+       CONFIGURATION               SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES-CSV ASSIGN TO DYNAMIC WRK-CSV-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-CSV.
+           SELECT CLIENTES ASSIGN TO DYNAMIC WRK-CLI-PATH
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS REG-ID
+               FILE STATUS IS FS-CLIENTES.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CLIENTES-CSV.
+       01  CSV-LINHA            PIC X(150).
+
+       FD  CLIENTES.
+       01  REG-CLIENTES.
+           05 REG-ID            PIC 9(04).
+           05 REG-NOME          PIC X(20).
+           05 REG-TELEFONE      PIC X(11).
+           05 REG-ENDERECO      PIC X(40).
+           05 REG-EMAIL         PIC X(30).
+           05 REG-STATUS        PIC X(01).
+
+       WORKING-STORAGE             SECTION.
+       77  WRK-CLI-PATH    PIC X(100) VALUE SPACES.
+       77  WRK-CSV-PATH    PIC X(100) VALUE SPACES.
+       77  FS-CLIENTES     PIC 9(02) VALUE ZEROS.
+       77  FS-CSV          PIC 9(02) VALUE ZEROS.
+       77  WRK-PRIMEIRA    PIC X(01) VALUE "S".
+       77  WRK-TOTAL-LIDO  PIC 9(06) VALUE ZEROS.
+       77  WRK-TOTAL-CARGA PIC 9(06) VALUE ZEROS.
+       77  WRK-TOTAL-ERRO  PIC 9(06) VALUE ZEROS.
+       77  WRK-BKP-STATUS  PIC X(01) VALUE SPACES.
+
+       01  WRK-CSV-ID          PIC X(04).
+       01  WRK-CSV-NOME        PIC X(20).
+       01  WRK-CSV-TELEFONE    PIC X(11).
+       01  WRK-CSV-ENDERECO    PIC X(40).
+       01  WRK-CSV-EMAIL       PIC X(30).
+       01  WRK-CSV-STATUS      PIC X(01).
+
+      *== PARSER DE CSV COM ASPAS (CLIEXP ENVOLVE NOME/ENDERECO/EMAIL
+      *== EM " PARA PROTEGER VIRGULAS EMBUTIDAS NO TEXTO LIVRE)
+       77  WRK-LINHA-LEN       PIC 9(03) VALUE ZEROS.
+       77  WRK-POS             PIC 9(03) VALUE ZEROS.
+       77  WRK-CAMPO-IDX       PIC 9(01) VALUE ZEROS.
+       77  WRK-EM-ASPAS        PIC X(01) VALUE "N".
+       77  WRK-CHAR            PIC X(01) VALUE SPACES.
+       77  WRK-TOKEN-LEN       PIC 9(02) VALUE ZEROS.
+       01  WRK-TOKEN           PIC X(40) VALUE SPACES.
+
+       PROCEDURE                   DIVISION.
+       0000-PRINCIPAL              SECTION.
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-CARREGAR.
+           PERFORM 0300-FINALIZAR.
+               STOP RUN.
+
+       0100-INICIALIZAR            SECTION.
+           ACCEPT WRK-CLI-PATH FROM ENVIRONMENT "CLIENTES_PATH".
+           IF WRK-CLI-PATH EQUAL SPACES
+               MOVE "CLIENTES.DAT" TO WRK-CLI-PATH
+           END-IF.
+           ACCEPT WRK-CSV-PATH FROM ENVIRONMENT "CLIENTES_CSV_PATH".
+           IF WRK-CSV-PATH EQUAL SPACES
+               MOVE "CLIENTES.CSV" TO WRK-CSV-PATH
+           END-IF.
+           OPEN INPUT CLIENTES-CSV.
+           IF FS-CSV NOT EQUAL 0
+               DISPLAY "CLIIMP: FALHA AO ABRIR " WRK-CSV-PATH
+                       " FS=" FS-CSV
+               STOP RUN
+           END-IF.
+           CALL "CLIBKP" USING WRK-BKP-STATUS.
+           IF WRK-BKP-STATUS NOT EQUAL "S"
+               DISPLAY "BACKUP NOTURNO FALHOU - IMPORTACAO ABORTADA"
+               STOP RUN
+           END-IF.
+           OPEN I-O CLIENTES.
+           IF FS-CLIENTES EQUAL 35
+               OPEN OUTPUT CLIENTES
+               CLOSE CLIENTES
+               OPEN I-O CLIENTES
+           END-IF.
+           IF FS-CLIENTES NOT EQUAL 0
+               DISPLAY "CLIIMP: FALHA AO ABRIR " WRK-CLI-PATH
+                       " FS=" FS-CLIENTES
+               STOP RUN
+           END-IF.
+
+       0200-CARREGAR                SECTION.
+           READ CLIENTES-CSV
+               AT END MOVE 10 TO FS-CSV
+           END-READ.
+           PERFORM UNTIL FS-CSV EQUAL 10
+               IF WRK-PRIMEIRA EQUAL "S"
+      *== IGNORA A LINHA DE CABECALHO DO CSV
+                   MOVE "N" TO WRK-PRIMEIRA
+               ELSE
+                   ADD 1 TO WRK-TOTAL-LIDO
+                   PERFORM 0210-PARSE-LINHA
+                   PERFORM 0220-GRAVAR-CLIENTE
+               END-IF
+               READ CLIENTES-CSV
+                   AT END MOVE 10 TO FS-CSV
+               END-READ
+           END-PERFORM.
+
+       0210-PARSE-LINHA             SECTION.
+           MOVE SPACES TO WRK-CSV-ID WRK-CSV-NOME WRK-CSV-TELEFONE
+                           WRK-CSV-ENDERECO WRK-CSV-EMAIL
+                           WRK-CSV-STATUS.
+           MOVE SPACES TO WRK-TOKEN.
+           MOVE 0 TO WRK-TOKEN-LEN.
+           MOVE 1 TO WRK-CAMPO-IDX.
+           MOVE "N" TO WRK-EM-ASPAS.
+           COMPUTE WRK-LINHA-LEN =
+               FUNCTION LENGTH(FUNCTION TRIM(CSV-LINHA)).
+           PERFORM VARYING WRK-POS FROM 1 BY 1
+                   UNTIL WRK-POS GREATER WRK-LINHA-LEN
+               MOVE CSV-LINHA(WRK-POS:1) TO WRK-CHAR
+               EVALUATE TRUE
+                   WHEN WRK-CHAR EQUAL '"'
+                       IF WRK-EM-ASPAS EQUAL "S"
+                           MOVE "N" TO WRK-EM-ASPAS
+                       ELSE
+                           MOVE "S" TO WRK-EM-ASPAS
+                       END-IF
+                   WHEN WRK-CHAR EQUAL "," AND WRK-EM-ASPAS EQUAL "N"
+                       PERFORM 0215-ARMAZENA-TOKEN
+                       MOVE SPACES TO WRK-TOKEN
+                       MOVE 0 TO WRK-TOKEN-LEN
+                       ADD 1 TO WRK-CAMPO-IDX
+                   WHEN OTHER
+                       IF WRK-TOKEN-LEN LESS LENGTH OF WRK-TOKEN
+                           ADD 1 TO WRK-TOKEN-LEN
+                           MOVE WRK-CHAR TO WRK-TOKEN(WRK-TOKEN-LEN:1)
+                       END-IF
+               END-EVALUATE
+           END-PERFORM.
+           PERFORM 0215-ARMAZENA-TOKEN.
+
+       0215-ARMAZENA-TOKEN          SECTION.
+           EVALUATE WRK-CAMPO-IDX
+               WHEN 1 MOVE WRK-TOKEN(1:4)  TO WRK-CSV-ID
+               WHEN 2 MOVE WRK-TOKEN       TO WRK-CSV-NOME
+               WHEN 3 MOVE WRK-TOKEN(1:11) TO WRK-CSV-TELEFONE
+               WHEN 4 MOVE WRK-TOKEN       TO WRK-CSV-ENDERECO
+               WHEN 5 MOVE WRK-TOKEN       TO WRK-CSV-EMAIL
+               WHEN 6 MOVE WRK-TOKEN(1:1)  TO WRK-CSV-STATUS
+           END-EVALUATE.
+
+       0220-GRAVAR-CLIENTE          SECTION.
+           MOVE WRK-CSV-ID       TO REG-ID.
+           MOVE WRK-CSV-NOME     TO REG-NOME.
+           MOVE WRK-CSV-TELEFONE TO REG-TELEFONE.
+           MOVE WRK-CSV-ENDERECO TO REG-ENDERECO.
+           MOVE WRK-CSV-EMAIL    TO REG-EMAIL.
+           MOVE WRK-CSV-STATUS   TO REG-STATUS.
+           WRITE REG-CLIENTES
+               INVALID KEY
+                   DISPLAY "CLIIMP: ID " REG-ID
+                           " JA CADASTRADO - IGNORADO"
+                   ADD 1 TO WRK-TOTAL-ERRO
+               NOT INVALID KEY
+                   ADD 1 TO WRK-TOTAL-CARGA
+           END-WRITE.
+
+       0300-FINALIZAR               SECTION.
+           CLOSE CLIENTES-CSV.
+           CLOSE CLIENTES.
+           DISPLAY "CLIIMP: LINHAS LIDAS......... " WRK-TOTAL-LIDO.
+           DISPLAY "CLIIMP: CLIENTES CARREGADOS... " WRK-TOTAL-CARGA.
+           DISPLAY "CLIIMP: REJEITADOS............ " WRK-TOTAL-ERRO.
