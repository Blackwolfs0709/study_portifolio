@@ -0,0 +1,215 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CLIMANT.
+      *===========================================
+      *== AUTOR: YAGO             EMPRESA: XPTO
+      *== OBJETIVO: MANUTENCAO DO CADASTRO DE CLIENTES (INCLUIR/
+      *==           ALTERAR/EXCLUIR)
+      *== DATA: 05/03/2025
+      *== OBSERVAÇÕES:
+      *===========================================
+       ENVIRONMENT                 DIVISION.
+       CONFIGURATION               SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES ASSIGN TO DYNAMIC WRK-CLI-PATH
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS REG-ID
+               FILE STATUS IS FS-CLIENTES.
+           SELECT CLIENTES-LOG ASSIGN TO DYNAMIC WRK-LOG-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-LOG.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CLIENTES.
+       01  REG-CLIENTES.
+           05 REG-ID            PIC 9(04).
+           05 REG-NOME          PIC X(20).
+           05 REG-TELEFONE      PIC X(11).
+           05 REG-ENDERECO      PIC X(40).
+           05 REG-EMAIL         PIC X(30).
+           05 REG-STATUS        PIC X(01).
+      *== REG-STATUS: "A" = ATIVO   "I" = INATIVO
+
+       FD  CLIENTES-LOG.
+       01  LOG-LINHA            PIC X(250).
+
+       WORKING-STORAGE             SECTION.
+       77  WRK-CLI-PATH    PIC X(100) VALUE SPACES.
+      *== WRK-CLI-PATH: LIDO DA VARIAVEL DE AMBIENTE "CLIENTES_PATH";
+      *== SE NAO DEFINIDA, ASSUME "CLIENTES.DAT" NO DIRETORIO CORRENTE
+       77  FS-CLIENTES     PIC 9(02) VALUE ZEROS.
+       77  WRK-MSG-ERRO    PIC X(30) VALUE SPACES.
+       77  WRK-OPCAO       PIC 9(01) VALUE ZEROS.
+       77  WRK-CONTINUA    PIC X(01) VALUE "S".
+       77  WRK-BKP-STATUS  PIC X(01) VALUE SPACES.
+       77  WRK-LOG-PATH    PIC X(100) VALUE SPACES.
+      *== WRK-LOG-PATH: LIDO DA VARIAVEL DE AMBIENTE "CLIENTES_LOG_PATH";
+      *== SE NAO DEFINIDA, ASSUME "CLIENTES.LOG" NO DIRETORIO CORRENTE
+       77  FS-LOG          PIC 9(02) VALUE ZEROS.
+       77  WRK-LOG-DATA    PIC 9(08) VALUE ZEROS.
+       77  WRK-LOG-HORA    PIC 9(08) VALUE ZEROS.
+       77  WRK-LOG-OPERACAO PIC X(10) VALUE SPACES.
+       01  WRK-REG-ANTES   PIC X(106) VALUE SPACES.
+       01  WRK-REG-DEPOIS  PIC X(106) VALUE SPACES.
+
+       PROCEDURE                   DIVISION.
+       0000-PRINCIPAL              SECTION.
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR UNTIL WRK-CONTINUA EQUAL "N".
+           PERFORM 0300-FINALIZAR.
+               STOP RUN.
+
+       0100-INICIALIZAR            SECTION.
+           ACCEPT WRK-CLI-PATH FROM ENVIRONMENT "CLIENTES_PATH".
+           IF WRK-CLI-PATH EQUAL SPACES
+               MOVE "CLIENTES.DAT" TO WRK-CLI-PATH
+           END-IF.
+           CALL "CLIBKP" USING WRK-BKP-STATUS.
+           IF WRK-BKP-STATUS NOT EQUAL "S"
+               DISPLAY "BACKUP NOTURNO FALHOU - MANUTENCAO ABORTADA"
+               STOP RUN
+           END-IF.
+           OPEN I-O CLIENTES.
+           IF FS-CLIENTES EQUAL 35
+               OPEN OUTPUT CLIENTES
+               CLOSE CLIENTES
+               OPEN I-O CLIENTES
+           END-IF.
+           IF FS-CLIENTES NOT EQUAL 0
+               MOVE "ARQUIVO NAO FOI ABERTO" TO WRK-MSG-ERRO
+               PERFORM 9000-TRATA-ERRO
+           ELSE
+               DISPLAY "ARQUIVO OK ".
+           ACCEPT WRK-LOG-PATH FROM ENVIRONMENT "CLIENTES_LOG_PATH".
+           IF WRK-LOG-PATH EQUAL SPACES
+               MOVE "CLIENTES.LOG" TO WRK-LOG-PATH
+           END-IF.
+           OPEN EXTEND CLIENTES-LOG.
+           IF FS-LOG NOT EQUAL 0
+               OPEN OUTPUT CLIENTES-LOG
+           END-IF.
+
+       0200-PROCESSAR              SECTION.
+           DISPLAY "1-INCLUIR  2-ALTERAR  3-EXCLUIR  4-SAIR".
+           ACCEPT WRK-OPCAO.
+           EVALUATE WRK-OPCAO
+               WHEN 1
+                   PERFORM 1000-INCLUIR
+               WHEN 2
+                   PERFORM 2000-ALTERAR
+               WHEN 3
+                   PERFORM 3000-EXCLUIR
+               WHEN 4
+                   MOVE "N" TO WRK-CONTINUA
+               WHEN OTHER
+                   DISPLAY "OPCAO INVALIDA"
+           END-EVALUATE.
+
+       1000-INCLUIR                SECTION.
+           DISPLAY "ID...  ".
+           ACCEPT REG-ID.
+           READ CLIENTES KEY IS REG-ID
+               INVALID KEY CONTINUE
+           END-READ.
+           EVALUATE FS-CLIENTES
+               WHEN 23
+                   MOVE SPACES TO WRK-REG-ANTES
+                   DISPLAY "NOME...  "
+                   ACCEPT REG-NOME
+                   DISPLAY "TELEFONE...  "
+                   ACCEPT REG-TELEFONE
+                   DISPLAY "ENDERECO...  "
+                   ACCEPT REG-ENDERECO
+                   DISPLAY "EMAIL...  "
+                   ACCEPT REG-EMAIL
+                   DISPLAY "STATUS (A/I)...  "
+                   ACCEPT REG-STATUS
+                   WRITE REG-CLIENTES
+                       INVALID KEY
+                           DISPLAY "ERRO AO INCLUIR - CHAVE DUPLICADA"
+                       NOT INVALID KEY
+                           MOVE REG-CLIENTES TO WRK-REG-DEPOIS
+                           MOVE "INCLUSAO" TO WRK-LOG-OPERACAO
+                           PERFORM 9100-GRAVA-LOG
+                   END-WRITE
+               WHEN 0
+                   DISPLAY "CLIENTE JA CADASTRADO"
+               WHEN OTHER
+                   DISPLAY "ERRO AO CONSULTAR CLIENTE - FS=" FS-CLIENTES
+           END-EVALUATE.
+
+       2000-ALTERAR                SECTION.
+           DISPLAY "ID...  ".
+           ACCEPT REG-ID.
+           READ CLIENTES KEY IS REG-ID
+               INVALID KEY
+                   DISPLAY "CLIENTE NAO ENCONTRADO"
+           END-READ.
+           IF FS-CLIENTES EQUAL 0
+               MOVE REG-CLIENTES TO WRK-REG-ANTES
+               DISPLAY "NOME...  "
+               ACCEPT REG-NOME
+               DISPLAY "TELEFONE...  "
+               ACCEPT REG-TELEFONE
+               DISPLAY "ENDERECO...  "
+               ACCEPT REG-ENDERECO
+               DISPLAY "EMAIL...  "
+               ACCEPT REG-EMAIL
+               DISPLAY "STATUS (A/I)...  "
+               ACCEPT REG-STATUS
+               REWRITE REG-CLIENTES
+                   INVALID KEY
+                       DISPLAY "ERRO AO ALTERAR"
+                   NOT INVALID KEY
+                       MOVE REG-CLIENTES TO WRK-REG-DEPOIS
+                       MOVE "ALTERACAO" TO WRK-LOG-OPERACAO
+                       PERFORM 9100-GRAVA-LOG
+               END-REWRITE
+           END-IF.
+
+       3000-EXCLUIR                SECTION.
+           DISPLAY "ID...  ".
+           ACCEPT REG-ID.
+           READ CLIENTES KEY IS REG-ID
+               INVALID KEY
+                   DISPLAY "CLIENTE NAO ENCONTRADO"
+           END-READ.
+           IF FS-CLIENTES EQUAL 0
+               MOVE REG-CLIENTES TO WRK-REG-ANTES
+               DELETE CLIENTES
+                   INVALID KEY
+                       DISPLAY "ERRO AO EXCLUIR"
+                   NOT INVALID KEY
+                       MOVE SPACES TO WRK-REG-DEPOIS
+                       MOVE "EXCLUSAO" TO WRK-LOG-OPERACAO
+                       PERFORM 9100-GRAVA-LOG
+               END-DELETE
+           END-IF.
+
+       0300-FINALIZAR              SECTION.
+           DISPLAY "FIM DE PROGRAMA".
+           CLOSE CLIENTES.
+           CLOSE CLIENTES-LOG.
+
+       9000-TRATA-ERRO              SECTION.
+           DISPLAY WRK-MSG-ERRO.
+               GOBACK.
+
+       9100-GRAVA-LOG              SECTION.
+           ACCEPT WRK-LOG-DATA FROM DATE YYYYMMDD.
+           ACCEPT WRK-LOG-HORA FROM TIME.
+           STRING WRK-LOG-DATA          DELIMITED BY SIZE
+                  "-"                   DELIMITED BY SIZE
+                  WRK-LOG-HORA          DELIMITED BY SIZE
+                  " "                   DELIMITED BY SIZE
+                  WRK-LOG-OPERACAO      DELIMITED BY SIZE
+                  " ANTES=["            DELIMITED BY SIZE
+                  WRK-REG-ANTES         DELIMITED BY SIZE
+                  "] DEPOIS=["          DELIMITED BY SIZE
+                  WRK-REG-DEPOIS        DELIMITED BY SIZE
+                  "]"                   DELIMITED BY SIZE
+                  INTO LOG-LINHA
+           END-STRING.
+           WRITE LOG-LINHA.
