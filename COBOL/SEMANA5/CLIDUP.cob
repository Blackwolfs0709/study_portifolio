@@ -0,0 +1,194 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CLIDUP.
+      *===========================================
+      *== AUTOR: YAGO             EMPRESA: XPTO
+      *== OBJETIVO: RECONCILIACAO - LOCALIZAR ID DUPLICADO NO EXTRATO
+      *==           CSV DE PRE-CARGA (MESMO FORMATO LIDO POR CLIIMP)
+      *==           E GERAR RELATORIO DE EXCECAO
+      *== DATA: 05/03/2025
+      *== OBSERVAÇÕES: O ARQUIVO INDEXADO (VER ARQ001/ARQ002) JA
+      *==   IMPEDE CHAVES DUPLICADAS NA GRAVACAO; ESTE PROGRAMA AUDITA
+      *==   O EXTRATO CSV ANTES DELE ENTRAR NO ARQUIVO MESTRE VIA
+      *==   CLIIMP, ONDE UM ID DUPLICADO SO SERIA DESCOBERTO NA HORA
+      *==   DA CARGA (UM REGISTRO POR VEZ, REJEITADO SEM CONTEXTO).
+      *===========================================
+       ENVIRONMENT                 DIVISION.
+       CONFIGURATION               SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES-EXTRATO ASSIGN TO DYNAMIC WRK-EXT-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-EXTRATO.
+           SELECT CLIDUP-REL ASSIGN TO DYNAMIC WRK-REL-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-CLIDUP-REL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CLIENTES-EXTRATO.
+       01  CSV-LINHA            PIC X(150).
+
+       FD  CLIDUP-REL.
+       01  REL-LINHA            PIC X(80).
+
+       WORKING-STORAGE             SECTION.
+       77  WRK-EXT-PATH    PIC X(100) VALUE SPACES.
+       77  WRK-REL-PATH    PIC X(100) VALUE SPACES.
+       77  FS-EXTRATO      PIC 9(02) VALUE ZEROS.
+       77  FS-CLIDUP-REL   PIC 9(02) VALUE ZEROS.
+       77  WRK-PRIMEIRA    PIC X(01) VALUE "S".
+       77  WRK-TOTAL-DUP   PIC 9(04) VALUE ZEROS.
+       77  WRK-TOTAL-LIDO  PIC 9(06) VALUE ZEROS.
+
+      *== CAMPOS DO EXTRATO CSV (ID,NOME,TELEFONE,ENDERECO,EMAIL,
+      *== STATUS) - MESMO LAYOUT E MESMO PARSER COM ASPAS DE CLIIMP,
+      *== POIS CLIEXP ENVOLVE NOME/ENDERECO/EMAIL EM " PARA PROTEGER
+      *== VIRGULAS EMBUTIDAS NO TEXTO LIVRE
+       01  WRK-CSV-ID          PIC X(04).
+       01  WRK-CSV-NOME        PIC X(20).
+       01  WRK-CSV-TELEFONE    PIC X(11).
+       01  WRK-CSV-ENDERECO    PIC X(40).
+       01  WRK-CSV-EMAIL       PIC X(30).
+       01  WRK-CSV-STATUS      PIC X(01).
+
+       77  WRK-LINHA-LEN       PIC 9(03) VALUE ZEROS.
+       77  WRK-POS             PIC 9(03) VALUE ZEROS.
+       77  WRK-CAMPO-IDX       PIC 9(01) VALUE ZEROS.
+       77  WRK-EM-ASPAS        PIC X(01) VALUE "N".
+       77  WRK-CHAR            PIC X(01) VALUE SPACES.
+       77  WRK-TOKEN-LEN       PIC 9(02) VALUE ZEROS.
+       01  WRK-TOKEN           PIC X(40) VALUE SPACES.
+       77  WRK-ID-NUM          PIC 9(04) VALUE ZEROS.
+
+      *== CONTADOR DE OCORRENCIAS POR ID (0000-9999) NO EXTRATO
+       01  WRK-TAB-CONTADOR.
+           05  WRK-CONTADOR-ID OCCURS 10000 TIMES PIC 9(03)
+                                VALUE ZEROS.
+      *== GUARDA O PRIMEIRO NOME VISTO PARA CADA ID, PARA O RELATORIO
+       01  WRK-TAB-NOME.
+           05  WRK-NOME-ID     OCCURS 10000 TIMES PIC X(20)
+                                VALUE SPACES.
+
+       01  WRK-REL-CABECALHO   PIC X(80) VALUE
+           "ID     NOME                 OCORRENCIAS".
+       01  WRK-REL-DETALHE.
+           05  FILLER          PIC X(01) VALUE SPACES.
+           05  WRK-REL-ID      PIC 9(04).
+           05  FILLER          PIC X(03) VALUE SPACES.
+           05  WRK-REL-NOME    PIC X(20).
+           05  FILLER          PIC X(03) VALUE SPACES.
+           05  WRK-REL-QTD     PIC ZZ9.
+
+       PROCEDURE                   DIVISION.
+       0000-PRINCIPAL              SECTION.
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-CONTAR-OCORRENCIAS.
+           PERFORM 0300-GERAR-RELATORIO.
+           PERFORM 0400-FINALIZAR.
+               STOP RUN.
+
+       0100-INICIALIZAR            SECTION.
+           ACCEPT WRK-EXT-PATH FROM ENVIRONMENT "CLIENTES_EXTRATO_PATH".
+           IF WRK-EXT-PATH EQUAL SPACES
+               MOVE "CLIENTES.CSV" TO WRK-EXT-PATH
+           END-IF.
+           ACCEPT WRK-REL-PATH FROM ENVIRONMENT "CLIDUP_REL_PATH".
+           IF WRK-REL-PATH EQUAL SPACES
+               MOVE "CLIDUP.REL" TO WRK-REL-PATH
+           END-IF.
+           OPEN INPUT CLIENTES-EXTRATO.
+           IF FS-EXTRATO NOT EQUAL 0
+               DISPLAY "CLIDUP: FALHA AO ABRIR " WRK-EXT-PATH
+                       " FS=" FS-EXTRATO
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT CLIDUP-REL.
+
+      *== PRIMEIRA PASSADA: CONTA QUANTAS VEZES CADA ID APARECE NO
+      *== EXTRATO, IGNORANDO A LINHA DE CABECALHO DO CSV
+       0200-CONTAR-OCORRENCIAS     SECTION.
+           READ CLIENTES-EXTRATO
+               AT END MOVE 10 TO FS-EXTRATO
+           END-READ.
+           PERFORM UNTIL FS-EXTRATO EQUAL 10
+               IF WRK-PRIMEIRA EQUAL "S"
+                   MOVE "N" TO WRK-PRIMEIRA
+               ELSE
+                   ADD 1 TO WRK-TOTAL-LIDO
+                   PERFORM 0210-PARSE-LINHA
+                   MOVE WRK-CSV-ID TO WRK-ID-NUM
+                   ADD 1 TO WRK-CONTADOR-ID(WRK-ID-NUM + 1)
+                   IF WRK-NOME-ID(WRK-ID-NUM + 1) EQUAL SPACES
+                       MOVE WRK-CSV-NOME TO WRK-NOME-ID(WRK-ID-NUM + 1)
+                   END-IF
+               END-IF
+               READ CLIENTES-EXTRATO
+                   AT END MOVE 10 TO FS-EXTRATO
+               END-READ
+           END-PERFORM.
+
+       0210-PARSE-LINHA             SECTION.
+           MOVE SPACES TO WRK-CSV-ID WRK-CSV-NOME WRK-CSV-TELEFONE
+                           WRK-CSV-ENDERECO WRK-CSV-EMAIL
+                           WRK-CSV-STATUS.
+           MOVE SPACES TO WRK-TOKEN.
+           MOVE 0 TO WRK-TOKEN-LEN.
+           MOVE 1 TO WRK-CAMPO-IDX.
+           MOVE "N" TO WRK-EM-ASPAS.
+           COMPUTE WRK-LINHA-LEN =
+               FUNCTION LENGTH(FUNCTION TRIM(CSV-LINHA)).
+           PERFORM VARYING WRK-POS FROM 1 BY 1
+                   UNTIL WRK-POS GREATER WRK-LINHA-LEN
+               MOVE CSV-LINHA(WRK-POS:1) TO WRK-CHAR
+               EVALUATE TRUE
+                   WHEN WRK-CHAR EQUAL '"'
+                       IF WRK-EM-ASPAS EQUAL "S"
+                           MOVE "N" TO WRK-EM-ASPAS
+                       ELSE
+                           MOVE "S" TO WRK-EM-ASPAS
+                       END-IF
+                   WHEN WRK-CHAR EQUAL "," AND WRK-EM-ASPAS EQUAL "N"
+                       PERFORM 0215-ARMAZENA-TOKEN
+                       MOVE SPACES TO WRK-TOKEN
+                       MOVE 0 TO WRK-TOKEN-LEN
+                       ADD 1 TO WRK-CAMPO-IDX
+                   WHEN OTHER
+                       IF WRK-TOKEN-LEN LESS LENGTH OF WRK-TOKEN
+                           ADD 1 TO WRK-TOKEN-LEN
+                           MOVE WRK-CHAR TO WRK-TOKEN(WRK-TOKEN-LEN:1)
+                       END-IF
+               END-EVALUATE
+           END-PERFORM.
+           PERFORM 0215-ARMAZENA-TOKEN.
+
+       0215-ARMAZENA-TOKEN          SECTION.
+           EVALUATE WRK-CAMPO-IDX
+               WHEN 1 MOVE WRK-TOKEN(1:4)  TO WRK-CSV-ID
+               WHEN 2 MOVE WRK-TOKEN       TO WRK-CSV-NOME
+               WHEN 3 MOVE WRK-TOKEN(1:11) TO WRK-CSV-TELEFONE
+               WHEN 4 MOVE WRK-TOKEN       TO WRK-CSV-ENDERECO
+               WHEN 5 MOVE WRK-TOKEN       TO WRK-CSV-EMAIL
+               WHEN 6 MOVE WRK-TOKEN(1:1)  TO WRK-CSV-STATUS
+           END-EVALUATE.
+
+      *== SEGUNDA PASSADA: IMPRIME UMA LINHA DE EXCECAO PARA CADA ID
+      *== QUE APARECE MAIS DE UMA VEZ NO EXTRATO
+       0300-GERAR-RELATORIO         SECTION.
+           WRITE REL-LINHA FROM WRK-REL-CABECALHO.
+           PERFORM VARYING WRK-ID-NUM FROM 0 BY 1
+                   UNTIL WRK-ID-NUM GREATER 9999
+               IF WRK-CONTADOR-ID(WRK-ID-NUM + 1) GREATER 1
+                   MOVE WRK-ID-NUM TO WRK-REL-ID
+                   MOVE WRK-NOME-ID(WRK-ID-NUM + 1) TO WRK-REL-NOME
+                   MOVE WRK-CONTADOR-ID(WRK-ID-NUM + 1) TO WRK-REL-QTD
+                   WRITE REL-LINHA FROM WRK-REL-DETALHE
+                   ADD 1 TO WRK-TOTAL-DUP
+               END-IF
+           END-PERFORM.
+
+       0400-FINALIZAR               SECTION.
+           DISPLAY "REGISTROS LIDOS.......... " WRK-TOTAL-LIDO.
+           DISPLAY "IDS EM DUPLICIDADE........ " WRK-TOTAL-DUP.
+           DISPLAY "RELATORIO GRAVADO EM " WRK-REL-PATH.
+           CLOSE CLIENTES-EXTRATO.
+           CLOSE CLIDUP-REL.
