@@ -0,0 +1,118 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CLIBKP.
+      *===========================================
+      *== AUTOR: YAGO             EMPRESA: XPTO
+      *== OBJETIVO: GERAR BACKUP GERACIONAL DE CLIENTES.DAT
+      *==           (CLIENTES.G<AAAAMMDD>) ANTES DE UMA MANUTENCAO
+      *== DATA: 05/03/2025
+      *== OBSERVAÇÕES: CHAMADO POR CLIMANT (VER 0100-INICIALIZAR)
+      *==   ANTES DE ABRIR O ARQUIVO PARA ESCRITA
+      *===========================================
+       ENVIRONMENT                 DIVISION.
+       CONFIGURATION               SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES ASSIGN TO DYNAMIC WRK-CLI-PATH
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS REG-ID
+               FILE STATUS IS FS-CLIENTES.
+           SELECT CLIENTES-BKP ASSIGN TO DYNAMIC WRK-BKP-PATH
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS REG-ID OF REG-CLIENTES-BKP
+               FILE STATUS IS FS-BKP.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CLIENTES.
+       01  REG-CLIENTES.
+           05 REG-ID            PIC 9(04).
+           05 REG-NOME          PIC X(20).
+           05 REG-TELEFONE      PIC X(11).
+           05 REG-ENDERECO      PIC X(40).
+           05 REG-EMAIL         PIC X(30).
+           05 REG-STATUS        PIC X(01).
+
+       FD  CLIENTES-BKP.
+       01  REG-CLIENTES-BKP.
+           05 REG-ID            PIC 9(04).
+           05 REG-NOME          PIC X(20).
+           05 REG-TELEFONE      PIC X(11).
+           05 REG-ENDERECO      PIC X(40).
+           05 REG-EMAIL         PIC X(30).
+           05 REG-STATUS        PIC X(01).
+
+       WORKING-STORAGE             SECTION.
+       77  WRK-CLI-PATH    PIC X(100) VALUE SPACES.
+       77  WRK-BKP-PATH    PIC X(100) VALUE SPACES.
+       77  FS-CLIENTES     PIC 9(02) VALUE ZEROS.
+       77  FS-BKP          PIC 9(02) VALUE ZEROS.
+       77  WRK-DATA-HOJE   PIC 9(08) VALUE ZEROS.
+       77  WRK-TOTAL-COPIA PIC 9(06) VALUE ZEROS.
+
+       LINKAGE                     SECTION.
+       01  LNK-STATUS      PIC X(01).
+      *== LNK-STATUS: "S" = BACKUP GERADO COM SUCESSO   "N" = FALHOU
+
+       PROCEDURE DIVISION USING LNK-STATUS.
+       0000-PRINCIPAL              SECTION.
+           MOVE "N" TO LNK-STATUS.
+           PERFORM 0100-INICIALIZAR.
+           IF FS-CLIENTES EQUAL 35
+      *== AINDA NAO EXISTE ARQUIVO MESTRE - NADA A FAZER BACKUP
+               MOVE "S" TO LNK-STATUS
+           ELSE
+               IF FS-CLIENTES EQUAL 0
+                   PERFORM 0200-COPIAR
+                   PERFORM 0300-FINALIZAR
+                   MOVE "S" TO LNK-STATUS
+               END-IF
+           END-IF.
+           GOBACK.
+
+       0100-INICIALIZAR            SECTION.
+           ACCEPT WRK-CLI-PATH FROM ENVIRONMENT "CLIENTES_PATH".
+           IF WRK-CLI-PATH EQUAL SPACES
+               MOVE "CLIENTES.DAT" TO WRK-CLI-PATH
+           END-IF.
+           ACCEPT WRK-DATA-HOJE FROM DATE YYYYMMDD.
+           STRING "CLIENTES.G" WRK-DATA-HOJE DELIMITED BY SIZE
+                   INTO WRK-BKP-PATH.
+           OPEN INPUT CLIENTES.
+           IF FS-CLIENTES EQUAL 0
+               OPEN OUTPUT CLIENTES-BKP
+               IF FS-BKP NOT EQUAL 0
+                   DISPLAY "CLIBKP: FALHA AO CRIAR " WRK-BKP-PATH
+                           " FS=" FS-BKP
+                   MOVE 99 TO FS-CLIENTES
+               END-IF
+           ELSE
+               IF FS-CLIENTES NOT EQUAL 35
+                   DISPLAY "CLIBKP: FALHA AO ABRIR " WRK-CLI-PATH
+                           " FS=" FS-CLIENTES
+               END-IF
+           END-IF.
+
+       0200-COPIAR                 SECTION.
+           READ CLIENTES
+               AT END MOVE 10 TO FS-CLIENTES
+           END-READ.
+           PERFORM UNTIL FS-CLIENTES EQUAL 10
+               MOVE CORRESPONDING REG-CLIENTES TO REG-CLIENTES-BKP
+               WRITE REG-CLIENTES-BKP
+                   INVALID KEY
+                       DISPLAY "CLIBKP: ERRO AO GRAVAR ID "
+                               REG-ID OF REG-CLIENTES
+               END-WRITE
+               ADD 1 TO WRK-TOTAL-COPIA
+               READ CLIENTES
+                   AT END MOVE 10 TO FS-CLIENTES
+               END-READ
+           END-PERFORM.
+
+       0300-FINALIZAR              SECTION.
+           CLOSE CLIENTES.
+           CLOSE CLIENTES-BKP.
+           DISPLAY "CLIBKP: BACKUP " WRK-BKP-PATH " GERADO COM "
+                   WRK-TOTAL-COPIA " REGISTROS".
