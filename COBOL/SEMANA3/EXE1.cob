@@ -2,23 +2,179 @@
        PROGRAM-ID. EXE1.
       *===========================================
       *== AUTOR: YAGO             EMPRESA: XPTO
-      *== OBJETIVO: REALIZAR PAGAMENTOS COM O SALDO
-      *== DATA: 
+      *== OBJETIVO: REALIZAR PAGAMENTOS COM O SALDO, LENDO OS
+      *==           PAGAMENTOS DE UM ARQUIVO DE TRANSACOES EM LOTE,
+      *==           UMA CONTA POR TRANSACAO, CONTRA O CADASTRO DE
+      *==           CONTAS (EM VEZ DE UM SALDO GLOBAL POR EXECUCAO),
+      *==           COM SUPORTE A ESTORNO (PAG-TIPO "E") DE UM
+      *==           PAGAMENTO LANCADO ANTERIORMENTE
+      *== DATA: 08/08/2026
       *== OBSERVAÇÕES:
       *===========================================
-       ENVIROMENT                  DIVISION.
+       ENVIRONMENT                 DIVISION.
        CONFIGURATION               SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PAGAMENTOS-IN ASSIGN TO DYNAMIC WRK-PAG-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-PAGAMENTOS.
+           SELECT JORNAL ASSIGN TO DYNAMIC WRK-JOR-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-JORNAL.
+           SELECT CHECKPOINT ASSIGN TO DYNAMIC WRK-CKP-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-CKP.
+           SELECT CONTAS ASSIGN TO DYNAMIC WRK-CTA-PATH
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CTA-NUMERO
+               FILE STATUS IS FS-CONTAS.
+           SELECT LIQUIDACAO-REL ASSIGN TO DYNAMIC WRK-LIQ-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-LIQ.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  PAGAMENTOS-IN.
+       01  PAG-REG.
+           05 PAG-TIPO           PIC X(01).
+      *== PAG-TIPO: "P" = PAGAMENTO  "E" = ESTORNO DE UM PAGAMENTO
+      *== ANTERIOR; QUALQUER OUTRO VALOR (INCLUSIVE ESPACO, PARA
+      *== COMPATIBILIDADE COM LOTES ANTIGOS) E TRATADO COMO "P"
+           05 PAG-CONTA          PIC 9(06).
+           05 PAG-VALOR          PIC 9(009)V99.
+           05 PAG-REF-SEQ        PIC 9(06).
+      *== PAG-REF-SEQ: SO USADO QUANDO PAG-TIPO = "E" - O SEQ DE
+      *== JORNAL (CKP-SEQ-JORNAL/WRK-SEQ-JORNAL) DO PAGAMENTO QUE
+      *== ESTA SENDO ESTORNADO; O ESTORNO SO E ACEITO SE CONFERIR
+      *== COM O ULTIMO PAGAMENTO REGISTRADO PARA A CONTA
+
+       FD  JORNAL.
+       01  JOR-LINHA             PIC X(100).
+
+       FD  CHECKPOINT.
+       01  CKP-REG.
+           05 CKP-SEQ-JORNAL     PIC 9(06).
+           05 CKP-TOTAL-RECUSADO PIC 9(06).
+           05 CKP-TOTAL-INVALIDA PIC 9(06).
+           05 CKP-TOTAL-ESTORNO  PIC 9(06).
+           05 CKP-QTD-PROC       PIC 9(08).
+           05 CKP-QTD-CONTAS     PIC 9(02).
+           05 CKP-STATUS         PIC X(01).
+      *== CKP-STATUS: "P" = CHECKPOINT PARCIAL DE UM LOTE AINDA EM
+      *== ANDAMENTO (DEVE SER RESTAURADO NUM RESTART); "C" = LOTE
+      *== CONCLUIDO COM SUCESSO (IGNORADO NA PROXIMA EXECUCAO, PARA
+      *== QUE UM LOTE JA TERMINADO NAO CONTAMINE O PROXIMO DIA)
+           05 CKP-CONTA-ITEM OCCURS 50 TIMES.
+               10 CKP-CONTA-NUMERO  PIC 9(06).
+               10 CKP-CONTA-SALDOI  PIC S9(009)V99.
+               10 CKP-CONTA-QTPAG   PIC S9(010)V99.
+               10 CKP-CONTA-ULT-SEQ   PIC 9(06).
+               10 CKP-CONTA-ULT-VALOR PIC S9(009)V99.
+
+       FD  CONTAS.
+       01  CTA-REG.
+           05 CTA-NUMERO         PIC 9(06).
+           05 CTA-SALDO          PIC S9(009)V99.
+
+       FD  LIQUIDACAO-REL.
+       01  LIQ-LINHA             PIC X(100).
+
        WORKING-STORAGE             SECTION.
-       01  WRK-SALDOI       PIC S9(009)V99 VALUE ZEROS.
-       01  WRK-SALDOF       PIC S9(009)V99 VALUE ZEROS.
-       01  WRK-PAG          PIC 9(009)V99 VALUE ZEROS.
-       01  WRK-QTPAG        PIC 9(010)V99 VALUE ZEROS.
+       77  WRK-PAG          PIC 9(009)V99 VALUE ZEROS.
+
+       77  WRK-PAG-PATH     PIC X(100)     VALUE SPACES.
+      *== WRK-PAG-PATH: LIDO DA VARIAVEL DE AMBIENTE "PAGAMENTOS_PATH";
+      *== SE NAO DEFINIDA, ASSUME "PAGAMENTOS.DAT" NO DIRETORIO CORRENTE
+       77  FS-PAGAMENTOS    PIC 9(02)      VALUE ZEROS.
+       77  WRK-JOR-PATH     PIC X(100)     VALUE SPACES.
+      *== WRK-JOR-PATH: LIDO DA VARIAVEL DE AMBIENTE "JORNAL_PATH";
+      *== SE NAO DEFINIDA, ASSUME "JORNAL.LOG" NO DIRETORIO CORRENTE
+       77  FS-JORNAL        PIC 9(02)      VALUE ZEROS.
+       77  WRK-SEQ-JORNAL   PIC 9(06)      VALUE ZEROS.
+       77  WRK-DATA-HORA    PIC X(26)      VALUE SPACES.
+       77  WRK-PAG-ED       PIC ZZZ.ZZZ.ZZ9,99 VALUE ZEROS.
+       77  WRK-SALDO-MINIMO PIC S9(009)V99 VALUE ZEROS.
+      *== WRK-SALDO-MINIMO: LIDO DA VARIAVEL DE AMBIENTE
+      *== "SALDO_MINIMO" (SE AUSENTE, ASSUME ZERO); APLICADO A TODAS
+      *== AS CONTAS - UM PAGAMENTO OU ESTORNO QUE FIZESSE O SALDO
+      *== PROJETADO DA CONTA FICAR ABAIXO DESSE VALOR E RECUSADO
+       77  WRK-SALDO-MINIMO-TXT PIC X(15) VALUE SPACES.
+       77  WRK-SALDO-PROJETADO PIC S9(009)V99 VALUE ZEROS.
+       77  WRK-TOTAL-RECUSADO PIC 9(06) VALUE ZEROS.
+       77  WRK-TOTAL-INVALIDA PIC 9(06) VALUE ZEROS.
+      *== WRK-TOTAL-INVALIDA: TRANSACOES REJEITADAS POR APONTAR PARA
+      *== UMA CONTA QUE NAO EXISTE EM CONTAS
+       77  WRK-TOTAL-ESTORNO  PIC 9(06) VALUE ZEROS.
+       77  WRK-TOTAL-ESTORNO-INVALIDO PIC 9(06) VALUE ZEROS.
+      *== WRK-TOTAL-ESTORNO-INVALIDO: ESTORNOS REJEITADOS POR
+      *== PAG-REF-SEQ/PAG-VALOR NAO CONFERIREM COM O ULTIMO
+      *== PAGAMENTO REGISTRADO PARA A CONTA
+       77  WRK-CKP-STATUS     PIC X(01) VALUE "P".
+       77  WRK-CKP-PATH     PIC X(100)     VALUE SPACES.
+      *== WRK-CKP-PATH: LIDO DA VARIAVEL DE AMBIENTE "CHECKPOINT_PATH";
+      *== SE NAO DEFINIDA, ASSUME "EXE1.CKP" NO DIRETORIO CORRENTE
+       77  FS-CKP           PIC 9(02)      VALUE ZEROS.
+       77  WRK-QTD-PROCESSADA PIC 9(08) VALUE ZEROS.
+       77  WRK-QTD-RESTART  PIC 9(08)      VALUE ZEROS.
+       77  WRK-INTERVALO-CKP PIC 9(04) VALUE 100.
+      *== WRK-INTERVALO-CKP: GRAVA UM CHECKPOINT A CADA N PAGAMENTOS
+      *== PROCESSADOS, PARA QUE UM RESTART NAO REPROCESSE O LOTE TODO
+       77  WRK-RESTO-CKP    PIC 9(04)      VALUE ZEROS.
+
+       77  WRK-CTA-PATH     PIC X(100)     VALUE SPACES.
+      *== WRK-CTA-PATH: LIDO DA VARIAVEL DE AMBIENTE "CONTAS_PATH";
+      *== SE NAO DEFINIDA, ASSUME "CONTAS.DAT" NO DIRETORIO CORRENTE
+       77  FS-CONTAS        PIC 9(02)      VALUE ZEROS.
+       77  WRK-CTA-INVALIDA PIC X(01)      VALUE "N".
+
+       77  WRK-LIQ-PATH     PIC X(100)     VALUE SPACES.
+      *== WRK-LIQ-PATH: LIDO DA VARIAVEL DE AMBIENTE "LIQUIDACAO_PATH";
+      *== SE NAO DEFINIDA, ASSUME "LIQUIDACAO.REL" NO DIRETORIO CORRENTE
+       77  FS-LIQ           PIC 9(02)      VALUE ZEROS.
+       77  WRK-TOTAL-PAGO       PIC S9(010)V99 VALUE ZEROS.
+       77  WRK-TOTAL-SALDO-INI  PIC S9(010)V99 VALUE ZEROS.
+       77  WRK-TOTAL-SALDO-FIN  PIC S9(010)V99 VALUE ZEROS.
+       77  WRK-LIQ-CONTA-ED     PIC ZZZZZ9.
+       77  WRK-LIQ-SALDOI-ED    PIC -Z.ZZZ.ZZZ.ZZ9,99.
+       77  WRK-LIQ-QTPAG-ED     PIC -Z.ZZZ.ZZZ.ZZ9,99.
+       77  WRK-LIQ-SALDOF-ED    PIC -Z.ZZZ.ZZZ.ZZ9,99.
+       01  WRK-DATAMES-AREA.
+           05 WRK-DATAMES-ENTRADA PIC 9(08) VALUE ZEROS.
+      *== WRK-DATAMES-ENTRADA FICA ZERO: EXE1 CARIMBA O RELATORIO COM
+      *== A DATA CORRENTE DO SISTEMA, NAO UMA DATA INFORMADA
+           05 WRK-DATAMES-CIDADE  PIC X(20) VALUE SPACES.
+      *== WRK-DATAMES-CIDADE FICA EM BRANCO: DATAMES ASSUME "SAO
+      *== PAULO", A CIDADE PADRAO DESTE SISTEMA
+           05 WRK-DATAMES-VALIDA  PIC X(01) VALUE SPACES.
+           05 WRK-DATAMES-IDIOMA  PIC X(03) VALUE SPACES.
+      *== WRK-DATAMES-IDIOMA FICA EM BRANCO: DATAMES ASSUME "POR",
+      *== PORTUGUES, O IDIOMA PADRAO DESTE SISTEMA
+           05 WRK-DATA-EXTENSO    PIC X(60) VALUE SPACES.
+      *== WRK-DATA-EXTENSO: DATA DO PROCESSAMENTO POR EXTENSO, OBTIDA
+      *== VIA CALL "DATAMES", PARA CARIMBAR O RELATORIO DE LIQUIDACAO
+
+      *=============RESUMO EM MEMORIA DAS CONTAS TOCADAS NESTE LOTE,
+      *=============CARREGADO SOB DEMANDA A PARTIR DE CONTAS
+       01  WRK-RESUMO-CONTAS.
+           05 WRK-RES-CONTA-ITEM OCCURS 50 TIMES INDEXED BY IDX-CTA.
+               10 WRK-RES-CONTA   PIC 9(06).
+               10 WRK-RES-SALDOI  PIC S9(009)V99.
+               10 WRK-RES-QTPAG   PIC S9(010)V99.
+               10 WRK-RES-ULT-SEQ   PIC 9(06).
+      *== WRK-RES-ULT-SEQ/WRK-RES-ULT-VALOR: SEQ DE JORNAL E VALOR DO
+      *== ULTIMO PAGAMENTO ("P") REGISTRADO PARA ESTA CONTA; E O QUE
+      *== PAG-REF-SEQ/PAG-VALOR DE UM ESTORNO PRECISAM CONFERIR, E E
+      *== ZERADO APOS O ESTORNO SER APLICADO PARA EVITAR ESTORNO EM
+      *== DOBRO DO MESMO PAGAMENTO
+               10 WRK-RES-ULT-VALOR PIC S9(009)V99.
+       77  WRK-QTD-CONTAS   PIC 9(02) VALUE ZEROS.
+       77  WRK-RES-SALDOF   PIC S9(009)V99 VALUE ZEROS.
+
+       01  WRK-ED    PIC -Z.ZZZ.ZZZ.ZZ9,99.
 
-       01  WRK-ED    PIC -Z.ZZZ.ZZZ.ZZ9,99
-      
        PROCEDURE DIVISION.
        0100-PRINCIPAL                  SECTION.
            PERFORM 0200-INICIALIZAR.
@@ -28,25 +184,379 @@
        0100-PRINCIPAL-FIM. EXIT.
 
        0200-INICIALIZAR                SECTION.
-           DISPLAY "SALDO INICIAL  ".
-           ACCEPT WRK-SALDOI.
+           ACCEPT WRK-SALDO-MINIMO-TXT FROM ENVIRONMENT "SALDO_MINIMO".
+           IF WRK-SALDO-MINIMO-TXT EQUAL SPACES
+               MOVE ZEROS TO WRK-SALDO-MINIMO
+           ELSE
+               COMPUTE WRK-SALDO-MINIMO =
+                       FUNCTION NUMVAL(WRK-SALDO-MINIMO-TXT)
+           END-IF.
+
+           ACCEPT WRK-CTA-PATH FROM ENVIRONMENT "CONTAS_PATH".
+           IF WRK-CTA-PATH EQUAL SPACES
+               MOVE "CONTAS.DAT" TO WRK-CTA-PATH
+           END-IF.
+           OPEN I-O CONTAS.
+           IF FS-CONTAS EQUAL 35
+               OPEN OUTPUT CONTAS
+               CLOSE CONTAS
+               OPEN I-O CONTAS
+           END-IF.
+           IF FS-CONTAS NOT EQUAL 0
+               DISPLAY "EXE1: FALHA AO ABRIR " WRK-CTA-PATH
+                       " FS=" FS-CONTAS
+               STOP RUN
+           END-IF.
 
-           DISPLAY "PAGAMENTO    ".
-           ACCEPT WRK-PAG.
+           ACCEPT WRK-PAG-PATH FROM ENVIRONMENT "PAGAMENTOS_PATH".
+           IF WRK-PAG-PATH EQUAL SPACES
+               MOVE "PAGAMENTOS.DAT" TO WRK-PAG-PATH
+           END-IF.
+           OPEN INPUT PAGAMENTOS-IN.
+           IF FS-PAGAMENTOS NOT EQUAL 0
+               DISPLAY "EXE1: FALHA AO ABRIR " WRK-PAG-PATH
+                       " FS=" FS-PAGAMENTOS
+               STOP RUN
+           END-IF.
+
+           ACCEPT WRK-JOR-PATH FROM ENVIRONMENT "JORNAL_PATH".
+           IF WRK-JOR-PATH EQUAL SPACES
+               MOVE "JORNAL.LOG" TO WRK-JOR-PATH
+           END-IF.
+           OPEN EXTEND JORNAL.
+           IF FS-JORNAL NOT EQUAL 0
+               OPEN OUTPUT JORNAL
+           END-IF.
+
+           ACCEPT WRK-CKP-PATH FROM ENVIRONMENT "CHECKPOINT_PATH".
+           IF WRK-CKP-PATH EQUAL SPACES
+               MOVE "EXE1.CKP" TO WRK-CKP-PATH
+           END-IF.
+           PERFORM 0210-RESTAURA-CHECKPOINT.
        0200-INICIALIZAR-FIM. EXIT.
 
+       0210-RESTAURA-CHECKPOINT         SECTION.
+           OPEN INPUT CHECKPOINT.
+           IF FS-CKP EQUAL 0
+               READ CHECKPOINT
+                   AT END CONTINUE
+                   NOT AT END
+                       IF CKP-STATUS EQUAL "P"
+                           MOVE CKP-QTD-PROC       TO WRK-QTD-PROCESSADA
+                           MOVE CKP-SEQ-JORNAL     TO WRK-SEQ-JORNAL
+                           MOVE CKP-TOTAL-RECUSADO TO WRK-TOTAL-RECUSADO
+                           MOVE CKP-TOTAL-INVALIDA TO WRK-TOTAL-INVALIDA
+                           MOVE CKP-TOTAL-ESTORNO  TO WRK-TOTAL-ESTORNO
+                           MOVE CKP-QTD-CONTAS     TO WRK-QTD-CONTAS
+                           PERFORM VARYING IDX-CTA FROM 1 BY 1
+                               UNTIL IDX-CTA GREATER WRK-QTD-CONTAS
+                               MOVE CKP-CONTA-NUMERO(IDX-CTA)
+                                   TO WRK-RES-CONTA(IDX-CTA)
+                               MOVE CKP-CONTA-SALDOI(IDX-CTA)
+                                   TO WRK-RES-SALDOI(IDX-CTA)
+                               MOVE CKP-CONTA-QTPAG(IDX-CTA)
+                                   TO WRK-RES-QTPAG(IDX-CTA)
+                               MOVE CKP-CONTA-ULT-SEQ(IDX-CTA)
+                                   TO WRK-RES-ULT-SEQ(IDX-CTA)
+                               MOVE CKP-CONTA-ULT-VALOR(IDX-CTA)
+                                   TO WRK-RES-ULT-VALOR(IDX-CTA)
+                           END-PERFORM
+                       END-IF
+               END-READ
+      *== SE CKP-STATUS VIER "C" (LOTE ANTERIOR CONCLUIDO COM
+      *== SUCESSO), NADA E RESTAURADO: ESTA EXECUCAO COMECA DO ZERO,
+      *== CONTRA O PROXIMO PAGAMENTOS_PATH, EM VEZ DE RETOMAR UM
+      *== LOTE QUE JA TERMINOU
+               CLOSE CHECKPOINT
+               IF WRK-QTD-PROCESSADA GREATER ZEROS
+                   DISPLAY "EXE1: RETOMANDO APOS CHECKPOINT, "
+                           WRK-QTD-PROCESSADA " PAGAMENTOS JA "
+                           "PROCESSADOS"
+                   PERFORM VARYING WRK-QTD-RESTART FROM 1 BY 1
+                       UNTIL WRK-QTD-RESTART GREATER WRK-QTD-PROCESSADA
+                       OR FS-PAGAMENTOS EQUAL 10
+                       READ PAGAMENTOS-IN
+                           AT END MOVE 10 TO FS-PAGAMENTOS
+                       END-READ
+                   END-PERFORM
+               END-IF
+           END-IF.
+       0210-RESTAURA-CHECKPOINT-FIM. EXIT.
+
        0300-PROCESSAR                  SECTION.
-           PERFORM UNTIL WRK-PAG EQUAL 0
-               COMPUTE WRK-QTPAG = WRK-QTPAG + WRK-PAG
-               DISPLAY "PAGAMENTO "
-               ACCEPT WRK-PAG
+           READ PAGAMENTOS-IN
+               AT END MOVE 10 TO FS-PAGAMENTOS
+           END-READ.
+           PERFORM UNTIL FS-PAGAMENTOS EQUAL 10
+               MOVE PAG-VALOR TO WRK-PAG
+               PERFORM 0305-LOCALIZA-CONTA
+               IF WRK-CTA-INVALIDA EQUAL "S"
+                   ADD 1 TO WRK-TOTAL-INVALIDA
+                   PERFORM 0325-GRAVA-JORNAL-CONTA-INVALIDA
+               ELSE
+                   IF PAG-TIPO EQUAL "E"
+                       PERFORM 0315-PROCESSA-ESTORNO
+                   ELSE
+                       COMPUTE WRK-SALDO-PROJETADO =
+                           WRK-RES-SALDOI(IDX-CTA)
+                           + WRK-RES-QTPAG(IDX-CTA) + WRK-PAG
+                       IF WRK-SALDO-PROJETADO LESS WRK-SALDO-MINIMO
+                           ADD 1 TO WRK-TOTAL-RECUSADO
+                           PERFORM 0320-GRAVA-JORNAL-RECUSADO
+                       ELSE
+                           ADD WRK-PAG TO WRK-RES-QTPAG(IDX-CTA)
+                           PERFORM 0310-GRAVA-JORNAL
+                       END-IF
+                   END-IF
+               END-IF
+               ADD 1 TO WRK-QTD-PROCESSADA
+               DIVIDE WRK-QTD-PROCESSADA BY WRK-INTERVALO-CKP
+                   GIVING WRK-RESTO-CKP
+                   REMAINDER WRK-RESTO-CKP
+               IF WRK-RESTO-CKP EQUAL ZEROS
+                   MOVE "P" TO WRK-CKP-STATUS
+                   PERFORM 0330-GRAVA-CHECKPOINT
+               END-IF
+               READ PAGAMENTOS-IN
+                   AT END MOVE 10 TO FS-PAGAMENTOS
+               END-READ
            END-PERFORM.
-
-           COMPUTE WRK-SALDOF = WRK-SALDOI + WRK-QTPAG.
+      *== STATUS "C": LOTE CONCLUIDO - 0210-RESTAURA-CHECKPOINT IGNORA
+      *== ESTE CHECKPOINT NA PROXIMA EXECUCAO EM VEZ DE RETOMA-LO
+           MOVE "C" TO WRK-CKP-STATUS.
+           PERFORM 0330-GRAVA-CHECKPOINT.
+           PERFORM 0340-ATUALIZA-CONTAS.
        0300-PROCESSAR-FIM. EXIT.
 
+       0305-LOCALIZA-CONTA              SECTION.
+           MOVE "N" TO WRK-CTA-INVALIDA.
+           SET IDX-CTA TO 1.
+           PERFORM UNTIL IDX-CTA GREATER WRK-QTD-CONTAS
+               OR WRK-RES-CONTA(IDX-CTA) EQUAL PAG-CONTA
+               SET IDX-CTA UP BY 1
+           END-PERFORM.
+           IF IDX-CTA GREATER WRK-QTD-CONTAS
+               IF WRK-QTD-CONTAS GREATER OR EQUAL 50
+                   MOVE "S" TO WRK-CTA-INVALIDA
+               ELSE
+                   MOVE PAG-CONTA TO CTA-NUMERO
+                   READ CONTAS
+                       INVALID KEY
+                           MOVE "S" TO WRK-CTA-INVALIDA
+                       NOT INVALID KEY
+                           ADD 1 TO WRK-QTD-CONTAS
+                           SET IDX-CTA TO WRK-QTD-CONTAS
+                           MOVE PAG-CONTA TO WRK-RES-CONTA(IDX-CTA)
+                           MOVE CTA-SALDO TO WRK-RES-SALDOI(IDX-CTA)
+                           MOVE ZEROS TO WRK-RES-QTPAG(IDX-CTA)
+                           MOVE ZEROS TO WRK-RES-ULT-SEQ(IDX-CTA)
+                           MOVE ZEROS TO WRK-RES-ULT-VALOR(IDX-CTA)
+                   END-READ
+               END-IF
+           END-IF.
+       0305-LOCALIZA-CONTA-FIM. EXIT.
+
+       0315-PROCESSA-ESTORNO            SECTION.
+      *== UM ESTORNO SO E ACEITO SE PAG-REF-SEQ/PAG-VALOR CONFERIREM
+      *== COM O ULTIMO PAGAMENTO REGISTRADO PARA A CONTA (DESFAZ
+      *== APENAS O PAGAMENTO MAIS RECENTE, NAO UM HISTORICO QUALQUER)
+           IF PAG-REF-SEQ NOT EQUAL WRK-RES-ULT-SEQ(IDX-CTA)
+               OR PAG-VALOR NOT EQUAL WRK-RES-ULT-VALOR(IDX-CTA)
+               ADD 1 TO WRK-TOTAL-ESTORNO-INVALIDO
+               PERFORM 0327-GRAVA-JORNAL-ESTORNO-INVALIDO
+           ELSE
+               COMPUTE WRK-SALDO-PROJETADO =
+                   WRK-RES-SALDOI(IDX-CTA)
+                   + WRK-RES-QTPAG(IDX-CTA) - WRK-PAG
+               IF WRK-SALDO-PROJETADO LESS WRK-SALDO-MINIMO
+                   ADD 1 TO WRK-TOTAL-RECUSADO
+                   PERFORM 0320-GRAVA-JORNAL-RECUSADO
+               ELSE
+                   SUBTRACT WRK-PAG FROM WRK-RES-QTPAG(IDX-CTA)
+                   MOVE ZEROS TO WRK-RES-ULT-SEQ(IDX-CTA)
+                   MOVE ZEROS TO WRK-RES-ULT-VALOR(IDX-CTA)
+                   ADD 1 TO WRK-TOTAL-ESTORNO
+                   PERFORM 0312-GRAVA-JORNAL-ESTORNO
+               END-IF
+           END-IF.
+       0315-PROCESSA-ESTORNO-FIM. EXIT.
+
+       0310-GRAVA-JORNAL                SECTION.
+           ADD 1 TO WRK-SEQ-JORNAL.
+           MOVE WRK-SEQ-JORNAL TO WRK-RES-ULT-SEQ(IDX-CTA).
+           MOVE WRK-PAG        TO WRK-RES-ULT-VALOR(IDX-CTA).
+           ACCEPT WRK-DATA-HORA FROM DATE YYYYMMDD.
+           ACCEPT WRK-DATA-HORA(9:) FROM TIME.
+           MOVE WRK-PAG TO WRK-PAG-ED.
+           MOVE SPACES TO JOR-LINHA.
+           STRING "SEQ=" WRK-SEQ-JORNAL
+                   " DATAHORA=" WRK-DATA-HORA(1:14)
+                   " CONTA=" PAG-CONTA
+                   " PAGAMENTO=" WRK-PAG-ED
+                   DELIMITED BY SIZE INTO JOR-LINHA.
+           WRITE JOR-LINHA.
+       0310-GRAVA-JORNAL-FIM. EXIT.
+
+       0312-GRAVA-JORNAL-ESTORNO        SECTION.
+           ADD 1 TO WRK-SEQ-JORNAL.
+           ACCEPT WRK-DATA-HORA FROM DATE YYYYMMDD.
+           ACCEPT WRK-DATA-HORA(9:) FROM TIME.
+           MOVE WRK-PAG TO WRK-PAG-ED.
+           MOVE SPACES TO JOR-LINHA.
+           STRING "SEQ=" WRK-SEQ-JORNAL
+                   " DATAHORA=" WRK-DATA-HORA(1:14)
+                   " CONTA=" PAG-CONTA
+                   " ESTORNO=" WRK-PAG-ED
+                   DELIMITED BY SIZE INTO JOR-LINHA.
+           WRITE JOR-LINHA.
+       0312-GRAVA-JORNAL-ESTORNO-FIM. EXIT.
+
+       0320-GRAVA-JORNAL-RECUSADO       SECTION.
+           ADD 1 TO WRK-SEQ-JORNAL.
+           ACCEPT WRK-DATA-HORA FROM DATE YYYYMMDD.
+           ACCEPT WRK-DATA-HORA(9:) FROM TIME.
+           MOVE WRK-PAG TO WRK-PAG-ED.
+           MOVE SPACES TO JOR-LINHA.
+           STRING "SEQ=" WRK-SEQ-JORNAL
+                   " DATAHORA=" WRK-DATA-HORA(1:14)
+                   " CONTA=" PAG-CONTA
+                   " PAGAMENTO=" WRK-PAG-ED
+                   " RECUSADO-SALDO-MINIMO"
+                   DELIMITED BY SIZE INTO JOR-LINHA.
+           WRITE JOR-LINHA.
+       0320-GRAVA-JORNAL-RECUSADO-FIM. EXIT.
+
+       0325-GRAVA-JORNAL-CONTA-INVALIDA SECTION.
+           ADD 1 TO WRK-SEQ-JORNAL.
+           ACCEPT WRK-DATA-HORA FROM DATE YYYYMMDD.
+           ACCEPT WRK-DATA-HORA(9:) FROM TIME.
+           MOVE WRK-PAG TO WRK-PAG-ED.
+           MOVE SPACES TO JOR-LINHA.
+           STRING "SEQ=" WRK-SEQ-JORNAL
+                   " DATAHORA=" WRK-DATA-HORA(1:14)
+                   " CONTA=" PAG-CONTA
+                   " PAGAMENTO=" WRK-PAG-ED
+                   " RECUSADO-CONTA-INVALIDA"
+                   DELIMITED BY SIZE INTO JOR-LINHA.
+           WRITE JOR-LINHA.
+       0325-GRAVA-JORNAL-CONTA-INVALIDA-FIM. EXIT.
+
+       0327-GRAVA-JORNAL-ESTORNO-INVALIDO SECTION.
+           ADD 1 TO WRK-SEQ-JORNAL.
+           ACCEPT WRK-DATA-HORA FROM DATE YYYYMMDD.
+           ACCEPT WRK-DATA-HORA(9:) FROM TIME.
+           MOVE WRK-PAG TO WRK-PAG-ED.
+           MOVE SPACES TO JOR-LINHA.
+           STRING "SEQ=" WRK-SEQ-JORNAL
+                   " DATAHORA=" WRK-DATA-HORA(1:14)
+                   " CONTA=" PAG-CONTA
+                   " ESTORNO=" WRK-PAG-ED
+                   " REF=" PAG-REF-SEQ
+                   " RECUSADO-REFERENCIA-INVALIDA"
+                   DELIMITED BY SIZE INTO JOR-LINHA.
+           WRITE JOR-LINHA.
+       0327-GRAVA-JORNAL-ESTORNO-INVALIDO-FIM. EXIT.
+
+       0330-GRAVA-CHECKPOINT            SECTION.
+           OPEN OUTPUT CHECKPOINT.
+           MOVE WRK-QTD-PROCESSADA TO CKP-QTD-PROC.
+           MOVE WRK-SEQ-JORNAL     TO CKP-SEQ-JORNAL.
+           MOVE WRK-TOTAL-RECUSADO TO CKP-TOTAL-RECUSADO.
+           MOVE WRK-TOTAL-INVALIDA TO CKP-TOTAL-INVALIDA.
+           MOVE WRK-TOTAL-ESTORNO  TO CKP-TOTAL-ESTORNO.
+           MOVE WRK-QTD-CONTAS     TO CKP-QTD-CONTAS.
+           MOVE WRK-CKP-STATUS     TO CKP-STATUS.
+           PERFORM VARYING IDX-CTA FROM 1 BY 1
+               UNTIL IDX-CTA GREATER WRK-QTD-CONTAS
+               MOVE WRK-RES-CONTA(IDX-CTA)  TO CKP-CONTA-NUMERO(IDX-CTA)
+               MOVE WRK-RES-SALDOI(IDX-CTA) TO CKP-CONTA-SALDOI(IDX-CTA)
+               MOVE WRK-RES-QTPAG(IDX-CTA)  TO CKP-CONTA-QTPAG(IDX-CTA)
+               MOVE WRK-RES-ULT-SEQ(IDX-CTA)
+                   TO CKP-CONTA-ULT-SEQ(IDX-CTA)
+               MOVE WRK-RES-ULT-VALOR(IDX-CTA)
+                   TO CKP-CONTA-ULT-VALOR(IDX-CTA)
+           END-PERFORM.
+           WRITE CKP-REG.
+           CLOSE CHECKPOINT.
+       0330-GRAVA-CHECKPOINT-FIM. EXIT.
+
+       0340-ATUALIZA-CONTAS             SECTION.
+           PERFORM VARYING IDX-CTA FROM 1 BY 1
+               UNTIL IDX-CTA GREATER WRK-QTD-CONTAS
+               MOVE WRK-RES-CONTA(IDX-CTA) TO CTA-NUMERO
+               COMPUTE CTA-SALDO =
+                   WRK-RES-SALDOI(IDX-CTA) + WRK-RES-QTPAG(IDX-CTA)
+               REWRITE CTA-REG
+                   INVALID KEY
+                       DISPLAY "EXE1: FALHA AO ATUALIZAR CONTA "
+                               CTA-NUMERO " FS=" FS-CONTAS
+               END-REWRITE
+           END-PERFORM.
+       0340-ATUALIZA-CONTAS-FIM. EXIT.
+
        0400-FINALIZAR                  SECTION.
-           DISPLAY "SALDO INICIAL  " WRK-SALDOI.
-           DISPLAY "PAGAMENTOS " WRK-QTPAG.
-           DISPLAY "SALDO FINAL " WRK-SALDOF.
-       0400-FINALIZAR-FIM. EXIT.
\ No newline at end of file
+           CLOSE PAGAMENTOS-IN.
+           CLOSE JORNAL.
+           CLOSE CONTAS.
+           PERFORM 0410-GRAVA-LIQUIDACAO.
+           DISPLAY "EXE1: LIQUIDACAO GRAVADA EM " WRK-LIQ-PATH.
+           DISPLAY "PAGAMENTOS RECUSADOS (SALDO MINIMO) "
+                   WRK-TOTAL-RECUSADO.
+           DISPLAY "TRANSACOES REJEITADAS (CONTA INVALIDA) "
+                   WRK-TOTAL-INVALIDA.
+           DISPLAY "ESTORNOS PROCESSADOS " WRK-TOTAL-ESTORNO.
+           DISPLAY "ESTORNOS RECUSADOS (REFERENCIA INVALIDA) "
+                   WRK-TOTAL-ESTORNO-INVALIDO.
+       0400-FINALIZAR-FIM. EXIT.
+
+       0410-GRAVA-LIQUIDACAO            SECTION.
+           ACCEPT WRK-LIQ-PATH FROM ENVIRONMENT "LIQUIDACAO_PATH".
+           IF WRK-LIQ-PATH EQUAL SPACES
+               MOVE "LIQUIDACAO.REL" TO WRK-LIQ-PATH
+           END-IF.
+           OPEN OUTPUT LIQUIDACAO-REL.
+           CALL "DATAMES" USING WRK-DATAMES-AREA.
+           MOVE SPACES TO LIQ-LINHA.
+           STRING "RELATORIO DE LIQUIDACAO - EXE1"
+                   DELIMITED BY SIZE INTO LIQ-LINHA.
+           WRITE LIQ-LINHA.
+           MOVE SPACES TO LIQ-LINHA.
+           STRING WRK-DATA-EXTENSO DELIMITED BY SIZE INTO LIQ-LINHA.
+           WRITE LIQ-LINHA.
+           MOVE SPACES TO LIQ-LINHA.
+           STRING "CONTA    SALDO INICIAL         PAGAMENTOS"
+                   "            SALDO FINAL"
+                   DELIMITED BY SIZE INTO LIQ-LINHA.
+           WRITE LIQ-LINHA.
+           MOVE ZEROS TO WRK-TOTAL-PAGO.
+           MOVE ZEROS TO WRK-TOTAL-SALDO-INI.
+           MOVE ZEROS TO WRK-TOTAL-SALDO-FIN.
+           PERFORM VARYING IDX-CTA FROM 1 BY 1
+               UNTIL IDX-CTA GREATER WRK-QTD-CONTAS
+               COMPUTE WRK-RES-SALDOF =
+                   WRK-RES-SALDOI(IDX-CTA) + WRK-RES-QTPAG(IDX-CTA)
+               MOVE WRK-RES-CONTA(IDX-CTA)  TO WRK-LIQ-CONTA-ED
+               MOVE WRK-RES-SALDOI(IDX-CTA) TO WRK-LIQ-SALDOI-ED
+               MOVE WRK-RES-QTPAG(IDX-CTA)  TO WRK-LIQ-QTPAG-ED
+               MOVE WRK-RES-SALDOF          TO WRK-LIQ-SALDOF-ED
+               MOVE SPACES TO LIQ-LINHA
+               STRING WRK-LIQ-CONTA-ED "  " WRK-LIQ-SALDOI-ED "  "
+                       WRK-LIQ-QTPAG-ED "  " WRK-LIQ-SALDOF-ED
+                       DELIMITED BY SIZE INTO LIQ-LINHA
+               WRITE LIQ-LINHA
+               ADD WRK-RES-SALDOI(IDX-CTA) TO WRK-TOTAL-SALDO-INI
+               ADD WRK-RES-QTPAG(IDX-CTA)  TO WRK-TOTAL-PAGO
+               ADD WRK-RES-SALDOF          TO WRK-TOTAL-SALDO-FIN
+           END-PERFORM.
+           MOVE SPACES TO LIQ-LINHA.
+           WRITE LIQ-LINHA.
+           MOVE WRK-TOTAL-SALDO-INI TO WRK-LIQ-SALDOI-ED.
+           MOVE WRK-TOTAL-PAGO      TO WRK-LIQ-QTPAG-ED.
+           MOVE WRK-TOTAL-SALDO-FIN TO WRK-LIQ-SALDOF-ED.
+           MOVE SPACES TO LIQ-LINHA.
+           STRING "TOTAL GERAL  " WRK-LIQ-SALDOI-ED "  "
+                   WRK-LIQ-QTPAG-ED "  " WRK-LIQ-SALDOF-ED
+                   DELIMITED BY SIZE INTO LIQ-LINHA.
+           WRITE LIQ-LINHA.
+           CLOSE LIQUIDACAO-REL.
+       0410-GRAVA-LIQUIDACAO-FIM. EXIT.
