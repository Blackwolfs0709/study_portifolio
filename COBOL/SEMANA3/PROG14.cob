@@ -2,45 +2,97 @@
        PROGRAM-ID. PROGRAMA14.
       *===========================================
       *== AUTOR: YAGO             EMPRESA: XPTO
-      *== OBJETIVO: IMPRESSAO TABUADA 1 AO 10
+      *== OBJETIVO: IMPRESSAO TABUADA 1 AO 10 PARA UM LOTE DE
+      *==           NUMEROS, GRAVADA EM RELATORIO
       *== DATA: 25/02/2025
       *== OBSERVAÇÕES:
       *===========================================
-       ENVIROMENT                      DIVISION.
+       ENVIRONMENT                     DIVISION.
        CONFIGURATION                   SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT                    SECTION.
+       FILE-CONTROL.
+           SELECT NUMEROS-IN ASSIGN TO DYNAMIC WRK-NUM-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-NUMEROS.
+           SELECT TABUADA-REL ASSIGN TO DYNAMIC WRK-REL-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-TABUADA.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  NUMEROS-IN.
+       01  NUM-REG                     PIC 9(02).
+
+       FD  TABUADA-REL.
+       01  REL-LINHA                   PIC X(40).
+
        WORKING-STORAGE                 SECTION.
+       77  WRK-NUM-PATH        PIC X(100) VALUE SPACES.
+       77  FS-NUMEROS          PIC XX     VALUE "00".
+       77  WRK-REL-PATH        PIC X(100) VALUE SPACES.
+       77  FS-TABUADA          PIC XX     VALUE "00".
+       77  WRK-FIM-ARQUIVO     PIC X(01)  VALUE "N".
+
        77  WRK-NUMERO      PIC 9(02)   VALUE ZEROS.
        77  WRK-CONTADOR    PIC 9(02)   VALUE 1.
-       77  WRK-RESULTADO   PIC 9(02)   VALUE ZEROS.
-      
+       77  WRK-RESULTADO   PIC 9(04)   VALUE ZEROS.
+       77  WRK-QTD-NUMEROS PIC 9(04)   VALUE ZEROS.
+
        PROCEDURE DIVISION.
        0100-INICIALIZAR                SECTION.
-           DISPLAY "QUAL O NUMERO .."
-               ACCEPT WRK-NUMERO.
+           ACCEPT WRK-NUM-PATH FROM ENVIRONMENT "NUMEROS_PATH".
+           IF WRK-NUM-PATH EQUAL SPACES
+               MOVE "NUMEROS.DAT" TO WRK-NUM-PATH
+           END-IF.
+           ACCEPT WRK-REL-PATH FROM ENVIRONMENT "TABUADA_PATH".
+           IF WRK-REL-PATH EQUAL SPACES
+               MOVE "TABUADA.REL" TO WRK-REL-PATH
+           END-IF.
+           OPEN INPUT NUMEROS-IN.
+           IF FS-NUMEROS NOT EQUAL "00"
+               DISPLAY "PROGRAMA14: FALHA AO ABRIR " WRK-NUM-PATH
+                       " FS=" FS-NUMEROS
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT TABUADA-REL.
+           READ NUMEROS-IN
+               AT END MOVE "S" TO WRK-FIM-ARQUIVO
+           END-READ.
 
        0200-PROCESSAR                  SECTION.
-
-           PERFORM VARYING WRK-CONTADOR FROM 1 BY 1 UNTIL WRK-CONTADOR
-           GRATER 10
-               COMPUTE WRK-RESULTADO = WRK-NUMERO * 1
-               DISPLAY WRK-NUMERO " X " WRK-CONTADOR " = " WRK-RESULTADO
+           PERFORM UNTIL WRK-FIM-ARQUIVO EQUAL "S"
+               MOVE NUM-REG TO WRK-NUMERO
+               PERFORM 0210-IMPRIME-TABUADA
+               ADD 1 TO WRK-QTD-NUMEROS
+               READ NUMEROS-IN
+                   AT END MOVE "S" TO WRK-FIM-ARQUIVO
+               END-READ
            END-PERFORM.
-      *==================== UNTIL
-      *PERFORM UNTIL WRK-CONTADOR GREATER 10
-      *COMPUTE WRK-RESULTADO = WRK-NUMERO * WRK-CONTADOR
-      *DISPLAY WRK-NUMERO " X " WRK-CONTADOR " = " WRK-RESULTADO
-      *ADD 1 TO WRK-CONTADOR
-      *END-PERFORM.
-
-      *==================== TIME
-      *PERFORM 10 TIMES
-      *COMPUTE WRK-RESULTADO = WRK-NUMERO * WRK-CONTADOR
-      *DISPLAY WRK-NUMERO " X " WRK-CONTADOR " = " WRK-RESULTADO
-      *ADD 1 TO WRK-CONTADOR
-      *END-PERFORM.
 
        0300-FINALIZAR                  SECTION.
-           STOP RUN.
\ No newline at end of file
+           CLOSE NUMEROS-IN.
+           CLOSE TABUADA-REL.
+           DISPLAY "RELATORIO GERADO EM: " WRK-REL-PATH.
+           DISPLAY "NUMEROS PROCESSADOS: " WRK-QTD-NUMEROS.
+           STOP RUN.
+
+       0210-IMPRIME-TABUADA             SECTION.
+           MOVE SPACES TO REL-LINHA.
+           STRING "TABUADA DE " DELIMITED BY SIZE
+                   WRK-NUMERO   DELIMITED BY SIZE
+                   INTO REL-LINHA.
+           WRITE REL-LINHA.
+           PERFORM VARYING WRK-CONTADOR FROM 1 BY 1
+                   UNTIL WRK-CONTADOR GREATER 10
+               COMPUTE WRK-RESULTADO = WRK-NUMERO * WRK-CONTADOR
+               MOVE SPACES TO REL-LINHA
+               STRING WRK-NUMERO    DELIMITED BY SIZE
+                       " X "        DELIMITED BY SIZE
+                       WRK-CONTADOR DELIMITED BY SIZE
+                       " = "        DELIMITED BY SIZE
+                       WRK-RESULTADO DELIMITED BY SIZE
+                       INTO REL-LINHA
+               WRITE REL-LINHA
+           END-PERFORM.
