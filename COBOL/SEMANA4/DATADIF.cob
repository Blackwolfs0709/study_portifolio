@@ -0,0 +1,121 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DATADIF.
+      *===========================================
+      *== AUTOR: YAGO             EMPRESA: XPTO
+      *== OBJETIVO: MODULO DE ARITMETICA DE DATAS - DEVOLVE A
+      *==           DIFERENCA EM DIAS ENTRE DUAS DATAS (LNK-DATA2 -
+      *==           LNK-DATA1), AO LADO DO DATAMES (DATA POR EXTENSO)
+      *== DATA: 08/08/2026
+      *== OBSERVAÇÕES:
+      *===========================================
+       ENVIRONMENT                 DIVISION.
+       CONFIGURATION               SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       DATA DIVISION.
+       WORKING-STORAGE             SECTION.
+       77  WRK-INT-DATA1   PIC 9(08) VALUE ZEROS.
+       77  WRK-INT-DATA2   PIC 9(08) VALUE ZEROS.
+       77  WRK-INT-AUX     PIC 9(08) VALUE ZEROS.
+       77  WRK-DIA-SEMANA  PIC 9(01) VALUE ZEROS.
+
+       77  WRK-ANO1        PIC 9(04) VALUE ZEROS.
+       77  WRK-MES1        PIC 9(02) VALUE ZEROS.
+       77  WRK-ANO-PROX    PIC 9(04) VALUE ZEROS.
+       77  WRK-MES-PROX    PIC 9(02) VALUE ZEROS.
+
+       01  WRK-PRIMEIRO-PROX-MES.
+           05  WRK-PPM-ANO PIC 9(04).
+           05  WRK-PPM-MES PIC 9(02).
+           05  WRK-PPM-DIA PIC 9(02) VALUE 1.
+       01  WRK-PPM-NUM REDEFINES WRK-PRIMEIRO-PROX-MES PIC 9(08).
+
+       LINKAGE                     SECTION.
+       01  LNK-AREA.
+           05  LNK-DATA1       PIC 9(08).
+           05  LNK-DATA2       PIC 9(08).
+      *== LNK-DATA1/LNK-DATA2: DATAS AAAAMMDD A COMPARAR
+           05  LNK-STATUS      PIC X(01).
+      *== LNK-STATUS: DEVOLVIDO PELO PROGRAMA - "S" SE AS DUAS DATAS
+      *== SAO VALIDAS, "N" CASO CONTRARIO (NESSE CASO LNK-DIAS-DIF
+      *== VEM ZERADO)
+           05  LNK-DIAS-DIF    PIC S9(08).
+      *== LNK-DIAS-DIF: LNK-DATA2 MENOS LNK-DATA1, EM DIAS (NEGATIVO
+      *== SE LNK-DATA2 FOR ANTERIOR A LNK-DATA1)
+           05  LNK-PROX-UTIL   PIC 9(08).
+      *== LNK-PROX-UTIL: PROXIMO DIA UTIL (SEGUNDA A SEXTA) APOS
+      *== LNK-DATA1, CALCULADO SE LNK-DATA1 FOR VALIDA (ZERO CASO
+      *== CONTRARIO); NAO CONSIDERA FERIADOS, SO FINS DE SEMANA
+           05  LNK-FIM-MES-UTIL PIC 9(08).
+      *== LNK-FIM-MES-UTIL: ULTIMO DIA UTIL (FECHAMENTO FISCAL) DO
+      *== MES DE LNK-DATA1 - O ULTIMO DIA DO MES, RECUANDO ATE
+      *== SEXTA-FEIRA SE CAIR EM FIM DE SEMANA; ZERO SE LNK-DATA1
+      *== FOR INVALIDA
+
+       PROCEDURE DIVISION USING LNK-AREA.
+       0001-PRINCIPAL              SECTION.
+           PERFORM 0100-VALIDAR.
+           IF LNK-STATUS EQUAL "S"
+               PERFORM 0200-CALCULA
+           ELSE
+               MOVE ZEROS TO LNK-DIAS-DIF
+           END-IF.
+           IF FUNCTION TEST-DATE-YYYYMMDD(LNK-DATA1) EQUAL 0
+               PERFORM 0400-PROXIMO-DIA-UTIL
+               PERFORM 0500-FIM-MES-FISCAL
+           ELSE
+               MOVE ZEROS TO LNK-PROX-UTIL
+               MOVE ZEROS TO LNK-FIM-MES-UTIL
+           END-IF.
+           GOBACK.
+
+       0100-VALIDAR                SECTION.
+           MOVE "S" TO LNK-STATUS.
+           IF FUNCTION TEST-DATE-YYYYMMDD(LNK-DATA1) NOT EQUAL 0
+               MOVE "N" TO LNK-STATUS
+           END-IF.
+           IF FUNCTION TEST-DATE-YYYYMMDD(LNK-DATA2) NOT EQUAL 0
+               MOVE "N" TO LNK-STATUS
+           END-IF.
+
+       0200-CALCULA                SECTION.
+           COMPUTE WRK-INT-DATA1 = FUNCTION INTEGER-OF-DATE(LNK-DATA1).
+           COMPUTE WRK-INT-DATA2 = FUNCTION INTEGER-OF-DATE(LNK-DATA2).
+           COMPUTE LNK-DIAS-DIF = WRK-INT-DATA2 - WRK-INT-DATA1.
+
+       0400-PROXIMO-DIA-UTIL       SECTION.
+           COMPUTE WRK-INT-AUX =
+                   FUNCTION INTEGER-OF-DATE(LNK-DATA1) + 1.
+           COMPUTE WRK-DIA-SEMANA = FUNCTION MOD(WRK-INT-AUX, 7) + 1.
+           PERFORM UNTIL WRK-DIA-SEMANA NOT EQUAL 1 AND
+                   WRK-DIA-SEMANA NOT EQUAL 7
+               ADD 1 TO WRK-INT-AUX
+               COMPUTE WRK-DIA-SEMANA =
+                       FUNCTION MOD(WRK-INT-AUX, 7) + 1
+           END-PERFORM.
+           COMPUTE LNK-PROX-UTIL = FUNCTION DATE-OF-INTEGER(WRK-INT-AUX).
+
+       0500-FIM-MES-FISCAL         SECTION.
+           COMPUTE WRK-ANO1 = LNK-DATA1 / 10000.
+           COMPUTE WRK-MES1 = FUNCTION MOD((LNK-DATA1 / 100), 100).
+           IF WRK-MES1 EQUAL 12
+               COMPUTE WRK-ANO-PROX = WRK-ANO1 + 1
+               MOVE 1 TO WRK-MES-PROX
+           ELSE
+               MOVE WRK-ANO1 TO WRK-ANO-PROX
+               COMPUTE WRK-MES-PROX = WRK-MES1 + 1
+           END-IF.
+           MOVE WRK-ANO-PROX TO WRK-PPM-ANO.
+           MOVE WRK-MES-PROX TO WRK-PPM-MES.
+           MOVE 1 TO WRK-PPM-DIA.
+           COMPUTE WRK-INT-AUX =
+                   FUNCTION INTEGER-OF-DATE(WRK-PPM-NUM) - 1.
+           COMPUTE WRK-DIA-SEMANA = FUNCTION MOD(WRK-INT-AUX, 7) + 1.
+           PERFORM UNTIL WRK-DIA-SEMANA NOT EQUAL 1 AND
+                   WRK-DIA-SEMANA NOT EQUAL 7
+               SUBTRACT 1 FROM WRK-INT-AUX
+               COMPUTE WRK-DIA-SEMANA =
+                       FUNCTION MOD(WRK-INT-AUX, 7) + 1
+           END-PERFORM.
+           COMPUTE LNK-FIM-MES-UTIL =
+                   FUNCTION DATE-OF-INTEGER(WRK-INT-AUX).
