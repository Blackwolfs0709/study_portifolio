@@ -2,20 +2,106 @@
        PROGRAM-ID. PROG17.
       *===========================================
       *== AUTOR: YAGO             EMPRESA: XPTO
-      *== OBJETIVO: TESTAR CONSUMO DO MODULO DATAMES
+      *== OBJETIVO: TESTAR CONSUMO DO MODULO DATAMES E GERAR UM
+      *==           CALENDARIO POR EXTENSO PARA UM INTERVALO DE DATAS
       *== DATA: 04/03/2025
       *== OBSERVAÇÕES:
       *===========================================
-       ENVIROMENT                  DIVISION.
+       ENVIRONMENT                 DIVISION.
        CONFIGURATION               SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT CALENDARIO-REL ASSIGN TO DYNAMIC WRK-CAL-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-CALENDARIO.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  CALENDARIO-REL.
+       01  CAL-LINHA                  PIC X(80).
+
        WORKING-STORAGE             SECTION.
-       77  WRK-DATA    PIC X(40).
-       
-       PROCEDURE DIVISION USING LNK-AREA.
+       77  WRK-CAL-PATH        PIC X(100) VALUE SPACES.
+       77  FS-CALENDARIO       PIC XX     VALUE "00".
+
+       77  WRK-DATA-INI        PIC 9(08) VALUE ZEROS.
+       77  WRK-DATA-FIM        PIC 9(08) VALUE ZEROS.
+       77  WRK-DATA-ATUAL      PIC 9(08) VALUE ZEROS.
+       77  WRK-INT-ATUAL       PIC 9(08) VALUE ZEROS.
+       77  WRK-INTERVALO-OK    PIC X(01) VALUE "S".
+       77  WRK-QTD-DIAS        PIC 9(05) VALUE ZEROS.
+
+       01  WRK-DATADIF-AREA.
+           05 WRK-DIF-DATA1       PIC 9(08) VALUE ZEROS.
+           05 WRK-DIF-DATA2       PIC 9(08) VALUE ZEROS.
+           05 WRK-DIF-STATUS      PIC X(01) VALUE SPACES.
+           05 WRK-DIF-DIAS        PIC S9(08) VALUE ZEROS.
+           05 WRK-DIF-PROX-UTIL   PIC 9(08) VALUE ZEROS.
+           05 WRK-DIF-FIM-MES-UTIL PIC 9(08) VALUE ZEROS.
+      *== WRK-DIF-PROX-UTIL/WRK-DIF-FIM-MES-UTIL: NAO USADOS POR
+      *== PROG17, MAS PRECISAM EXISTIR PARA CASAR O TAMANHO DE
+      *== WRK-DATADIF-AREA COM O LNK-AREA COMPLETO DE DATADIF -
+      *== SEM ELES O CALL GRAVA FORA DO LIMITE DESTE GRUPO
+
+       01  WRK-DATAMES-AREA.
+           05 WRK-DATAMES-ENTRADA PIC 9(08) VALUE ZEROS.
+           05 WRK-DATAMES-CIDADE  PIC X(20) VALUE SPACES.
+           05 WRK-DATAMES-VALIDA  PIC X(01) VALUE SPACES.
+           05 WRK-DATAMES-IDIOMA  PIC X(03) VALUE SPACES.
+           05 WRK-DATA-EXTENSO    PIC X(60) VALUE SPACES.
+
+       PROCEDURE DIVISION.
        0001-PRINCIPAL              SECTION.
-           CALL "DATAMES" USING WRK-DATA.
-           DISPLAY WRK-DATA.
-           STOP RUN.
\ No newline at end of file
+           PERFORM 0100-INICIALIZAR.
+           IF WRK-INTERVALO-OK EQUAL "S"
+               PERFORM 0200-PROCESSAR
+           END-IF.
+           PERFORM 0300-FINALIZAR.
+           STOP RUN.
+
+       0100-INICIALIZAR            SECTION.
+           ACCEPT WRK-CAL-PATH FROM ENVIRONMENT "CALENDARIO_PATH".
+           IF WRK-CAL-PATH EQUAL SPACES
+               MOVE "CALENDARIO.REL" TO WRK-CAL-PATH
+           END-IF.
+           OPEN OUTPUT CALENDARIO-REL.
+
+           DISPLAY "DATA INICIAL (AAAAMMDD): " WITH NO ADVANCING.
+           ACCEPT WRK-DATA-INI.
+           DISPLAY "DATA FINAL   (AAAAMMDD): " WITH NO ADVANCING.
+           ACCEPT WRK-DATA-FIM.
+
+           MOVE WRK-DATA-INI TO WRK-DIF-DATA1.
+           MOVE WRK-DATA-FIM TO WRK-DIF-DATA2.
+           CALL "DATADIF" USING WRK-DATADIF-AREA.
+
+           IF WRK-DIF-STATUS NOT EQUAL "S" OR WRK-DIF-DIAS < 0
+               MOVE "N" TO WRK-INTERVALO-OK
+               DISPLAY "INTERVALO DE DATAS INVALIDO"
+           ELSE
+               MOVE WRK-DATA-INI TO WRK-DATA-ATUAL
+           END-IF.
+
+       0200-PROCESSAR              SECTION.
+           PERFORM UNTIL WRK-DATA-ATUAL > WRK-DATA-FIM
+               MOVE WRK-DATA-ATUAL TO WRK-DATAMES-ENTRADA
+               CALL "DATAMES" USING WRK-DATAMES-AREA
+               MOVE SPACES TO CAL-LINHA
+               STRING WRK-DATA-EXTENSO DELIMITED BY SIZE
+                       INTO CAL-LINHA
+               WRITE CAL-LINHA
+               ADD 1 TO WRK-QTD-DIAS
+               COMPUTE WRK-INT-ATUAL =
+                       FUNCTION INTEGER-OF-DATE(WRK-DATA-ATUAL) + 1
+               COMPUTE WRK-DATA-ATUAL =
+                       FUNCTION DATE-OF-INTEGER(WRK-INT-ATUAL)
+           END-PERFORM.
+
+       0300-FINALIZAR              SECTION.
+           IF WRK-INTERVALO-OK EQUAL "S"
+               CLOSE CALENDARIO-REL
+           END-IF.
+           DISPLAY "CALENDARIO GERADO EM: " WRK-CAL-PATH.
+           DISPLAY "TOTAL DE DIAS LISTADOS: " WRK-QTD-DIAS.
