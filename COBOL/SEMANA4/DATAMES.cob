@@ -6,7 +6,7 @@
       *== DATA: 04/03/2025
       *== OBSERVAÇÕES:
       *===========================================
-       ENVIROMENT                  DIVISION.
+       ENVIRONMENT                  DIVISION.
        CONFIGURATION               SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
@@ -16,30 +16,104 @@
            05  WRK-ANO PIC 9(04).
            05  WRK-MES PIC 9(02).
            05  WRK-DIA PIC 9(02).
+       01  WRK-DATA-NUM REDEFINES WRK-DATA PIC 9(08).
        01  WRK-MESES.
            05  WRK-MES-EXT PIC X(09) OCCURS 12 TIMES.
+       01  WRK-MESES-ING.
+           05  WRK-MES-EXT-ING PIC X(09) OCCURS 12 TIMES.
+       01  WRK-DIAS-SEMANA.
+           05  WRK-DIA-SEM-EXT PIC X(13) OCCURS 7 TIMES.
+      *== INDICE 1..7, ONDE INDICE = (INTEGER-OF-DATE MOD 7) + 1:
+      *== 1=DOMINGO 2=SEGUNDA-FEIRA ... 7=SABADO
+       77  WRK-INT-DATA      PIC 9(08) VALUE ZEROS.
+       77  WRK-DIA-SEMANA    PIC 9(01) VALUE ZEROS.
 
        LINKAGE                     SECTION.
        01  LNK-AREA.
-           05  LNK-DATA PIC X(40).
-      
+           05  LNK-DATA-ENTRADA PIC 9(08).
+      *== LNK-DATA-ENTRADA: DATA AAAAMMDD A FORMATAR; SE ZERO, DATAMES
+      *== USA A DATA CORRENTE DO SISTEMA (COMPORTAMENTO ORIGINAL)
+           05  LNK-CIDADE PIC X(20).
+      *== LNK-CIDADE: CIDADE DO CABECALHO; SE ESPACOS, ASSUME
+      *== "SAO PAULO" (COMPORTAMENTO ORIGINAL)
+           05  LNK-DATA-VALIDA PIC X(01).
+      *== LNK-DATA-VALIDA: DEVOLVIDO PELO PROGRAMA - "S" SE
+      *== LNK-DATA-ENTRADA ERA ZERO OU UMA DATA AAAAMMDD VALIDA,
+      *== "N" SE A DATA INFORMADA FOR INVALIDA (NESSE CASO LNK-DATA
+      *== VEM COM UMA MENSAGEM DE ERRO, NAO A DATA POR EXTENSO)
+           05  LNK-IDIOMA PIC X(03).
+      *== LNK-IDIOMA: "POR" (OU ESPACOS) PARA PORTUGUES (PADRAO
+      *== ORIGINAL), "ENG" PARA INGLES - SO AFETA O NOME DO MES,
+      *== O DIA DA SEMANA E O TEXTO DE ERRO CONTINUAM EM PORTUGUES
+           05  LNK-DATA PIC X(60).
+
        PROCEDURE DIVISION USING LNK-AREA.
        0001-PRINCIPAL              SECTION.
            PERFORM 0100-INICIALIZAR.
-           PERFORM 0200-PROCESSAR.
+           IF LNK-DATA-VALIDA EQUAL "S"
+               PERFORM 0200-PROCESSAR
+           ELSE
+               MOVE SPACES TO LNK-DATA
+               STRING "DATA INVALIDA" DELIMITED BY SIZE INTO LNK-DATA
+           END-IF.
            GOBACK.
        0100-INICIALIZAR            SECTION.
-           ACCEPT WRK-DATA FROM DATE YYYYMMDD.
+           MOVE "S" TO LNK-DATA-VALIDA.
+           IF LNK-DATA-ENTRADA EQUAL ZEROS
+               ACCEPT WRK-DATA FROM DATE YYYYMMDD
+           ELSE
+               IF FUNCTION TEST-DATE-YYYYMMDD(LNK-DATA-ENTRADA)
+                       NOT EQUAL 0
+                   MOVE "N" TO LNK-DATA-VALIDA
+               ELSE
+                   MOVE LNK-DATA-ENTRADA TO WRK-DATA
+               END-IF
+           END-IF.
+           IF LNK-CIDADE EQUAL SPACES
+               MOVE "SAO PAULO" TO LNK-CIDADE
+           END-IF.
+           IF LNK-IDIOMA EQUAL SPACES
+               MOVE "POR" TO LNK-IDIOMA
+           END-IF.
        0200-PROCESSAR              SECTION.
-           PERFORM 0250-MONTAMES
-           
-           STRING 'SAO PAULO, '
-                   WRK-DIA 
-                   ' DE '
-                   WRK-MES-EXT(WRK-MES)
-                   ' DE '
-                   WRK-ANO
-                   INTO LNK-DATA.
+           PERFORM 0250-MONTAMES.
+           PERFORM 0255-MONTAMES-ING.
+           PERFORM 0260-MONTASEMANA.
+           COMPUTE WRK-INT-DATA = FUNCTION INTEGER-OF-DATE(WRK-DATA-NUM).
+           COMPUTE WRK-DIA-SEMANA = FUNCTION MOD(WRK-INT-DATA, 7) + 1.
+
+           IF LNK-IDIOMA EQUAL "ENG"
+               STRING LNK-CIDADE DELIMITED BY SPACE
+                       ', '
+                       WRK-DIA-SEM-EXT(WRK-DIA-SEMANA)
+                       ', '
+                       WRK-DIA
+                       ' OF '
+                       WRK-MES-EXT-ING(WRK-MES)
+                       ' OF '
+                       WRK-ANO
+                       INTO LNK-DATA
+           ELSE
+               STRING LNK-CIDADE DELIMITED BY SPACE
+                       ', '
+                       WRK-DIA-SEM-EXT(WRK-DIA-SEMANA)
+                       ', '
+                       WRK-DIA
+                       ' DE '
+                       WRK-MES-EXT(WRK-MES)
+                       ' DE '
+                       WRK-ANO
+                       INTO LNK-DATA
+           END-IF.
+
+       0260-MONTASEMANA            SECTION.
+           MOVE "DOMINGO" TO WRK-DIA-SEM-EXT(1).
+           MOVE "SEGUNDA-FEIRA" TO WRK-DIA-SEM-EXT(2).
+           MOVE "TERCA-FEIRA" TO WRK-DIA-SEM-EXT(3).
+           MOVE "QUARTA-FEIRA" TO WRK-DIA-SEM-EXT(4).
+           MOVE "QUINTA-FEIRA" TO WRK-DIA-SEM-EXT(5).
+           MOVE "SEXTA-FEIRA" TO WRK-DIA-SEM-EXT(6).
+           MOVE "SABADO" TO WRK-DIA-SEM-EXT(7).
 
        0250-MONTAMES               SECTION.
            MOVE "JANEIRO " TO WRK-MES-EXT(1).
@@ -55,5 +129,16 @@
            MOVE "NOVEMBRO " TO WRK-MES-EXT(11).
            MOVE "DEZEMBRO " TO WRK-MES-EXT(12).
 
-       0300-FINALIZAR              SECTION.
-           STOP RUN.
\ No newline at end of file
+       0255-MONTAMES-ING           SECTION.
+           MOVE "JANUARY " TO WRK-MES-EXT-ING(1).
+           MOVE "FEBRUARY " TO WRK-MES-EXT-ING(2).
+           MOVE "MARCH " TO WRK-MES-EXT-ING(3).
+           MOVE "APRIL " TO WRK-MES-EXT-ING(4).
+           MOVE "MAY " TO WRK-MES-EXT-ING(5).
+           MOVE "JUNE " TO WRK-MES-EXT-ING(6).
+           MOVE "JULY " TO WRK-MES-EXT-ING(7).
+           MOVE "AUGUST " TO WRK-MES-EXT-ING(8).
+           MOVE "SEPTEMBER " TO WRK-MES-EXT-ING(9).
+           MOVE "OCTOBER " TO WRK-MES-EXT-ING(10).
+           MOVE "NOVEMBER " TO WRK-MES-EXT-ING(11).
+           MOVE "DECEMBER " TO WRK-MES-EXT-ING(12).
