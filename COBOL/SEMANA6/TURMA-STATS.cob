@@ -0,0 +1,174 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TURMA-STATS.
+      *===========================================
+      *== AUTOR: YAGO             EMPRESA: XPTO
+      *== OBJETIVO: ESTATISTICAS DA TURMA (MEDIA DA TURMA, PERCENTUAL
+      *==           DE APROVACAO, MAIOR E MENOR MEDIA) A PARTIR DO
+      *==           MESMO ARQUIVO DE ALUNOS USADO POR ALUNOS/BOLETIM
+      *== DATA: 05/03/2025
+      *== OBSERVAÇÕES:
+      *===========================================
+       ENVIRONMENT                 DIVISION.
+       CONFIGURATION               SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ALUNOS-IN ASSIGN TO DYNAMIC WRK-ALU-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-ALUNOS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ALUNOS-IN.
+       01  ALU-REG.
+           05 ALU-ID            PIC 9(04).
+           05 ALU-NOME          PIC X(20).
+           05 ALU-QTD-NOTAS     PIC 9(01).
+           05 ALU-NOTAS         PIC 9(02)V99 OCCURS 5 TIMES.
+           05 ALU-PESOS         PIC 9(01)V99 OCCURS 5 TIMES.
+           05 ALU-REC-NOTA      PIC 9(02)V99.
+
+       WORKING-STORAGE             SECTION.
+       77  WRK-ALU-PATH    PIC X(100) VALUE SPACES.
+       77  FS-ALUNOS       PIC 9(02) VALUE ZEROS.
+       77  WRK-MEDIA       PIC 9(02)V99    VALUE ZEROS.
+       77  WRK-MEDIA-FINAL PIC 9(02)V99    VALUE ZEROS.
+       77  WRK-SOMA-NOTAS  PIC 9(04)V9999  VALUE ZEROS.
+       77  WRK-SOMA-PESOS  PIC 9(02)V99    VALUE ZEROS.
+       77  WRK-IDX-NOTA    PIC 9(01) VALUE ZEROS.
+       77  WRK-APROVADO    PIC X(01) VALUE SPACES.
+       77  WRK-TOTAL-ALUNOS PIC 9(06) VALUE ZEROS.
+       77  WRK-TOTAL-APROV  PIC 9(06) VALUE ZEROS.
+       77  WRK-SOMA-TURMA   PIC 9(08)V99 VALUE ZEROS.
+       77  WRK-MEDIA-TURMA  PIC 9(02)V99 VALUE ZEROS.
+       77  WRK-PCT-APROV    PIC 9(03)V99 VALUE ZEROS.
+       77  WRK-MAIOR-MEDIA  PIC 9(02)V99 VALUE ZEROS.
+       77  WRK-MENOR-MEDIA  PIC 9(02)V99 VALUE 10,00.
+       77  WRK-TOTAL-REJ    PIC 9(06) VALUE ZEROS.
+       77  WRK-TOTAL-VALIDO PIC 9(06) VALUE ZEROS.
+       77  WRK-NOTA-VALIDA  PIC X(01) VALUE "S".
+
+       PROCEDURE                   DIVISION.
+       0001-PRINCIPAL               SECTION.
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR.
+           PERFORM 0300-FINALIZAR.
+               STOP RUN.
+
+       0100-INICIALIZAR            SECTION.
+           ACCEPT WRK-ALU-PATH FROM ENVIRONMENT "ALUNOS_PATH".
+           IF WRK-ALU-PATH EQUAL SPACES
+               MOVE "ALUNOS.DAT" TO WRK-ALU-PATH
+           END-IF.
+           OPEN INPUT ALUNOS-IN.
+           IF FS-ALUNOS NOT EQUAL 0
+               DISPLAY "TURMA-STATS: FALHA AO ABRIR " WRK-ALU-PATH
+                       " FS=" FS-ALUNOS
+               STOP RUN
+           END-IF.
+
+       0200-PROCESSAR               SECTION.
+           READ ALUNOS-IN
+               AT END MOVE 10 TO FS-ALUNOS
+           END-READ.
+           PERFORM UNTIL FS-ALUNOS EQUAL 10
+               ADD 1 TO WRK-TOTAL-ALUNOS
+               PERFORM 0205-VALIDA-NOTAS
+               IF WRK-NOTA-VALIDA EQUAL "S"
+                   ADD 1 TO WRK-TOTAL-VALIDO
+                   PERFORM 0210-CALCULA
+                   PERFORM 0220-ACUMULA
+               ELSE
+                   ADD 1 TO WRK-TOTAL-REJ
+               END-IF
+               READ ALUNOS-IN
+                   AT END MOVE 10 TO FS-ALUNOS
+               END-READ
+           END-PERFORM.
+
+       0205-VALIDA-NOTAS            SECTION.
+           MOVE "S" TO WRK-NOTA-VALIDA.
+           IF ALU-QTD-NOTAS LESS THAN 1 OR ALU-QTD-NOTAS GREATER THAN 5
+               MOVE "N" TO WRK-NOTA-VALIDA
+           ELSE
+               PERFORM VARYING WRK-IDX-NOTA FROM 1 BY 1
+                   UNTIL WRK-IDX-NOTA GREATER ALU-QTD-NOTAS
+                   IF ALU-NOTAS(WRK-IDX-NOTA) GREATER 10
+                       MOVE "N" TO WRK-NOTA-VALIDA
+                   END-IF
+               END-PERFORM
+               IF ALU-REC-NOTA GREATER 10
+                   MOVE "N" TO WRK-NOTA-VALIDA
+               END-IF
+           END-IF.
+
+       0210-CALCULA                 SECTION.
+           MOVE ZEROS TO WRK-SOMA-NOTAS.
+           MOVE ZEROS TO WRK-SOMA-PESOS.
+           PERFORM VARYING WRK-IDX-NOTA FROM 1 BY 1
+               UNTIL WRK-IDX-NOTA GREATER ALU-QTD-NOTAS
+               COMPUTE WRK-SOMA-NOTAS = WRK-SOMA-NOTAS +
+                   (ALU-NOTAS(WRK-IDX-NOTA) * ALU-PESOS(WRK-IDX-NOTA))
+               ADD ALU-PESOS(WRK-IDX-NOTA) TO WRK-SOMA-PESOS
+           END-PERFORM.
+           IF WRK-SOMA-PESOS EQUAL ZEROS
+               MOVE ZEROS TO WRK-MEDIA
+           ELSE
+               COMPUTE WRK-MEDIA = WRK-SOMA-NOTAS / WRK-SOMA-PESOS
+           END-IF.
+           MOVE WRK-MEDIA TO WRK-MEDIA-FINAL.
+           MOVE "N" TO WRK-APROVADO.
+           EVALUATE TRUE
+               WHEN WRK-MEDIA GREATER 10
+                   CONTINUE
+               WHEN WRK-MEDIA GREATER THAN OR EQUAL 6
+               AND WRK-MEDIA LESS 11
+                   MOVE "S" TO WRK-APROVADO
+               WHEN WRK-MEDIA GREATER THAN OR EQUAL 4
+               AND WRK-MEDIA LESS 6
+                   COMPUTE WRK-MEDIA-FINAL =
+                       (WRK-MEDIA + ALU-REC-NOTA) / 2
+                   IF WRK-MEDIA-FINAL GREATER THAN OR EQUAL 6
+                       MOVE "S" TO WRK-APROVADO
+                   END-IF
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+       0220-ACUMULA                 SECTION.
+           IF WRK-MEDIA NOT GREATER 10
+               ADD WRK-MEDIA-FINAL TO WRK-SOMA-TURMA
+               IF WRK-MEDIA-FINAL GREATER WRK-MAIOR-MEDIA
+                   MOVE WRK-MEDIA-FINAL TO WRK-MAIOR-MEDIA
+               END-IF
+               IF WRK-MEDIA-FINAL LESS WRK-MENOR-MEDIA
+                   MOVE WRK-MEDIA-FINAL TO WRK-MENOR-MEDIA
+               END-IF
+           END-IF.
+           IF WRK-APROVADO EQUAL "S"
+               ADD 1 TO WRK-TOTAL-APROV
+           END-IF.
+
+       0300-FINALIZAR               SECTION.
+           CLOSE ALUNOS-IN.
+           IF WRK-TOTAL-VALIDO EQUAL ZEROS
+               DISPLAY "TURMA-STATS: NENHUM ALUNO COM NOTAS VALIDAS"
+           ELSE
+               COMPUTE WRK-MEDIA-TURMA =
+                   WRK-SOMA-TURMA / WRK-TOTAL-VALIDO
+               COMPUTE WRK-PCT-APROV =
+                   (WRK-TOTAL-APROV / WRK-TOTAL-VALIDO) * 100
+               DISPLAY "TURMA-STATS: ALUNOS LIDOS......... "
+                       WRK-TOTAL-ALUNOS
+               DISPLAY "TURMA-STATS: REJEITADOS (NOTA INVALIDA) "
+                       WRK-TOTAL-REJ
+               DISPLAY "TURMA-STATS: MEDIA DA TURMA...... "
+                       WRK-MEDIA-TURMA
+               DISPLAY "TURMA-STATS: PERCENTUAL APROVACAO "
+                       WRK-PCT-APROV "%"
+               DISPLAY "TURMA-STATS: MAIOR MEDIA......... "
+                       WRK-MAIOR-MEDIA
+               DISPLAY "TURMA-STATS: MENOR MEDIA......... "
+                       WRK-MENOR-MEDIA
+           END-IF.
