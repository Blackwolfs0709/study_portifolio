@@ -0,0 +1,196 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BOLETIM.
+      *===========================================
+      *== AUTOR: YAGO             EMPRESA: XPTO
+      *== OBJETIVO: GERAR O BOLETIM (FICHA) DE CADA ALUNO DA TURMA,
+      *==           COM NOTAS INDIVIDUAIS, MEDIA FINAL E SITUACAO
+      *==           (VER ALUNOS / PROGRAMA13)
+      *== DATA: 05/03/2025
+      *== OBSERVAÇÕES: GERADO EM ARQUIVO PARA IMPRESSAO/ARQUIVAMENTO
+      *===========================================
+       ENVIRONMENT                 DIVISION.
+       CONFIGURATION               SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ALUNOS-IN ASSIGN TO DYNAMIC WRK-ALU-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-ALUNOS.
+           SELECT BOLETIM-REL ASSIGN TO DYNAMIC WRK-REL-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-REL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ALUNOS-IN.
+       01  ALU-REG.
+           05 ALU-ID            PIC 9(04).
+           05 ALU-NOME          PIC X(20).
+           05 ALU-QTD-NOTAS     PIC 9(01).
+           05 ALU-NOTAS         PIC 9(02)V99 OCCURS 5 TIMES.
+           05 ALU-PESOS         PIC 9(01)V99 OCCURS 5 TIMES.
+           05 ALU-REC-NOTA      PIC 9(02)V99.
+
+       FD  BOLETIM-REL.
+       01  REL-LINHA            PIC X(132).
+
+       WORKING-STORAGE             SECTION.
+       77  WRK-ALU-PATH    PIC X(100) VALUE SPACES.
+       77  WRK-REL-PATH    PIC X(100) VALUE SPACES.
+      *== WRK-REL-PATH: LIDO DA VARIAVEL DE AMBIENTE "BOLETIM_REL_PATH";
+      *== SE NAO DEFINIDA, ASSUME "BOLETIM.REL" NO DIRETORIO CORRENTE
+       77  FS-ALUNOS       PIC 9(02) VALUE ZEROS.
+       77  FS-REL          PIC 9(02) VALUE ZEROS.
+       77  WRK-MEDIA       PIC 9(02)V99    VALUE ZEROS.
+       77  WRK-MEDIA-FINAL PIC 9(02)V99    VALUE ZEROS.
+       77  WRK-MEDIA-ED    PIC ZZ,99.
+       77  WRK-MEDIA-FIN-ED PIC ZZ,99.
+       77  WRK-REC-NOTA-ED PIC Z9,99.
+       77  WRK-NOTA-ED     PIC Z9,99.
+       77  WRK-PESO-ED     PIC 9,99.
+       77  WRK-SOMA-NOTAS  PIC 9(04)V9999  VALUE ZEROS.
+       77  WRK-SOMA-PESOS  PIC 9(02)V99    VALUE ZEROS.
+       77  WRK-TOTAL-LIDO  PIC 9(06) VALUE ZEROS.
+       77  WRK-TOTAL-REJ   PIC 9(06) VALUE ZEROS.
+       77  WRK-IDX-NOTA    PIC 9(01) VALUE ZEROS.
+       77  WRK-NOTA-VALIDA PIC X(01) VALUE "S".
+       77  WRK-SITUACAO    PIC X(15) VALUE SPACES.
+
+       PROCEDURE                   DIVISION.
+       0001-PRINCIPAL               SECTION.
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR.
+           PERFORM 0300-FINALIZAR.
+               STOP RUN.
+
+       0100-INICIALIZAR            SECTION.
+           ACCEPT WRK-ALU-PATH FROM ENVIRONMENT "ALUNOS_PATH".
+           IF WRK-ALU-PATH EQUAL SPACES
+               MOVE "ALUNOS.DAT" TO WRK-ALU-PATH
+           END-IF.
+           ACCEPT WRK-REL-PATH FROM ENVIRONMENT "BOLETIM_REL_PATH".
+           IF WRK-REL-PATH EQUAL SPACES
+               MOVE "BOLETIM.REL" TO WRK-REL-PATH
+           END-IF.
+           OPEN INPUT ALUNOS-IN.
+           IF FS-ALUNOS NOT EQUAL 0
+               DISPLAY "BOLETIM: FALHA AO ABRIR " WRK-ALU-PATH
+                       " FS=" FS-ALUNOS
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT BOLETIM-REL.
+
+       0200-PROCESSAR               SECTION.
+           READ ALUNOS-IN
+               AT END MOVE 10 TO FS-ALUNOS
+           END-READ.
+           PERFORM UNTIL FS-ALUNOS EQUAL 10
+               ADD 1 TO WRK-TOTAL-LIDO
+               PERFORM 0205-VALIDA-NOTAS
+               IF WRK-NOTA-VALIDA EQUAL "S"
+                   PERFORM 0210-CALCULA
+                   PERFORM 0220-ESCREVE-BOLETIM
+               ELSE
+                   ADD 1 TO WRK-TOTAL-REJ
+                   DISPLAY "BOLETIM: ALUNO " ALU-ID " " ALU-NOME
+                           " - NOTA FORA DO INTERVALO 0-10 - REJEITADO"
+               END-IF
+               READ ALUNOS-IN
+                   AT END MOVE 10 TO FS-ALUNOS
+               END-READ
+           END-PERFORM.
+
+       0205-VALIDA-NOTAS            SECTION.
+           MOVE "S" TO WRK-NOTA-VALIDA.
+           IF ALU-QTD-NOTAS LESS THAN 1 OR ALU-QTD-NOTAS GREATER THAN 5
+               MOVE "N" TO WRK-NOTA-VALIDA
+           ELSE
+               PERFORM VARYING WRK-IDX-NOTA FROM 1 BY 1
+                   UNTIL WRK-IDX-NOTA GREATER ALU-QTD-NOTAS
+                   IF ALU-NOTAS(WRK-IDX-NOTA) GREATER 10
+                       MOVE "N" TO WRK-NOTA-VALIDA
+                   END-IF
+               END-PERFORM
+               IF ALU-REC-NOTA GREATER 10
+                   MOVE "N" TO WRK-NOTA-VALIDA
+               END-IF
+           END-IF.
+
+       0210-CALCULA                 SECTION.
+           MOVE ZEROS TO WRK-SOMA-NOTAS.
+           MOVE ZEROS TO WRK-SOMA-PESOS.
+           PERFORM VARYING WRK-IDX-NOTA FROM 1 BY 1
+               UNTIL WRK-IDX-NOTA GREATER ALU-QTD-NOTAS
+               COMPUTE WRK-SOMA-NOTAS = WRK-SOMA-NOTAS +
+                   (ALU-NOTAS(WRK-IDX-NOTA) * ALU-PESOS(WRK-IDX-NOTA))
+               ADD ALU-PESOS(WRK-IDX-NOTA) TO WRK-SOMA-PESOS
+           END-PERFORM.
+           IF WRK-SOMA-PESOS EQUAL ZEROS
+               MOVE ZEROS TO WRK-MEDIA
+           ELSE
+               COMPUTE WRK-MEDIA = WRK-SOMA-NOTAS / WRK-SOMA-PESOS
+           END-IF.
+           MOVE WRK-MEDIA TO WRK-MEDIA-FINAL.
+           EVALUATE TRUE
+               WHEN WRK-MEDIA GREATER 10
+                   MOVE "NOTAS INVALIDAS" TO WRK-SITUACAO
+               WHEN WRK-MEDIA GREATER THAN OR EQUAL 6
+               AND WRK-MEDIA LESS 11
+                   MOVE "APROVADO" TO WRK-SITUACAO
+               WHEN WRK-MEDIA GREATER THAN OR EQUAL 4
+               AND WRK-MEDIA LESS 6
+                   COMPUTE WRK-MEDIA-FINAL =
+                       (WRK-MEDIA + ALU-REC-NOTA) / 2
+                   IF WRK-MEDIA-FINAL GREATER THAN OR EQUAL 6
+                       MOVE "RECUP-APROVADO" TO WRK-SITUACAO
+                   ELSE
+                       MOVE "RECUP-REPROVADO" TO WRK-SITUACAO
+                   END-IF
+               WHEN OTHER
+                   MOVE "REPROVADO" TO WRK-SITUACAO
+           END-EVALUATE.
+
+       0220-ESCREVE-BOLETIM         SECTION.
+           MOVE SPACES TO REL-LINHA.
+           STRING "BOLETIM - ALUNO " ALU-ID " " ALU-NOME
+                   DELIMITED BY SIZE INTO REL-LINHA.
+           WRITE REL-LINHA.
+           PERFORM VARYING WRK-IDX-NOTA FROM 1 BY 1
+               UNTIL WRK-IDX-NOTA GREATER ALU-QTD-NOTAS
+               MOVE ALU-NOTAS(WRK-IDX-NOTA) TO WRK-NOTA-ED
+               MOVE ALU-PESOS(WRK-IDX-NOTA) TO WRK-PESO-ED
+               MOVE SPACES TO REL-LINHA
+               STRING "  AVALIACAO " WRK-IDX-NOTA ": NOTA "
+                       WRK-NOTA-ED " PESO " WRK-PESO-ED
+                       DELIMITED BY SIZE INTO REL-LINHA
+               WRITE REL-LINHA
+           END-PERFORM.
+           MOVE WRK-MEDIA TO WRK-MEDIA-ED.
+           MOVE SPACES TO REL-LINHA.
+           STRING "  MEDIA: " WRK-MEDIA-ED
+                   DELIMITED BY SIZE INTO REL-LINHA.
+           WRITE REL-LINHA.
+           IF WRK-MEDIA GREATER THAN OR EQUAL 4
+           AND WRK-MEDIA LESS 6
+               MOVE ALU-REC-NOTA TO WRK-REC-NOTA-ED
+               MOVE WRK-MEDIA-FINAL TO WRK-MEDIA-FIN-ED
+               MOVE SPACES TO REL-LINHA
+               STRING "  RECUPERACAO: NOTA " WRK-REC-NOTA-ED
+                       " MEDIA FINAL " WRK-MEDIA-FIN-ED
+                       DELIMITED BY SIZE INTO REL-LINHA
+               WRITE REL-LINHA
+           END-IF.
+           MOVE SPACES TO REL-LINHA.
+           STRING "  SITUACAO: " WRK-SITUACAO
+                   DELIMITED BY SIZE INTO REL-LINHA.
+           WRITE REL-LINHA.
+           MOVE SPACES TO REL-LINHA.
+           WRITE REL-LINHA.
+
+       0300-FINALIZAR               SECTION.
+           CLOSE ALUNOS-IN.
+           CLOSE BOLETIM-REL.
+           DISPLAY "BOLETIM: " WRK-TOTAL-LIDO " ALUNOS LIDOS, "
+                   WRK-TOTAL-REJ " REJEITADOS, BOLETINS EM "
+                   WRK-REL-PATH.
