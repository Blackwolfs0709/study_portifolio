@@ -0,0 +1,182 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ALUNOS.
+      *===========================================
+      *== AUTOR: YAGO             EMPRESA: XPTO
+      *== OBJETIVO: CALCULAR A MEDIA E O RESULTADO (APROVADO/
+      *==           REPROVADO) DE TODA A TURMA A PARTIR DE UM
+      *==           ARQUIVO DE ALUNOS, EM VEZ DE ACCEPT ALUNO A ALUNO
+      *==           (VER PROGRAMA09/PROGRAMA12/PROGRAMA13)
+      *== DATA: 05/03/2025
+      *== OBSERVAÇÕES:
+      *===========================================
+       ENVIRONMENT                 DIVISION.
+       CONFIGURATION               SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ALUNOS-IN ASSIGN TO DYNAMIC WRK-ALU-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-ALUNOS.
+           SELECT GRADES-OUT ASSIGN TO DYNAMIC WRK-GRD-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-GRADES.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ALUNOS-IN.
+       01  ALU-REG.
+           05 ALU-ID            PIC 9(04).
+           05 ALU-NOME          PIC X(20).
+           05 ALU-QTD-NOTAS     PIC 9(01).
+      *== ALU-QTD-NOTAS: QUANTIDADE DE AVALIACOES DO ALUNO (1 A 5)
+           05 ALU-NOTAS         PIC 9(02)V99 OCCURS 5 TIMES.
+           05 ALU-PESOS         PIC 9(01)V99 OCCURS 5 TIMES.
+      *== ALU-PESOS: PESO DE CADA AVALIACAO (EX: 0,20 0,30 0,50);
+      *== A MEDIA E PONDERADA PELA SOMA DOS PESOS, NAO PELA QUANTIDADE
+           05 ALU-REC-NOTA      PIC 9(02)V99.
+      *== ALU-REC-NOTA: NOTA DA RECUPERACAO, PREENCHIDA SE A MEDIA
+      *== FICAR ENTRE 4,00 E 5,99 (ZERO SE O ALUNO NAO FOI PARA
+      *== RECUPERACAO)
+
+       FD  GRADES-OUT.
+       01  GRD-REG.
+           05 GRD-ID            PIC 9(04).
+           05 GRD-NOME          PIC X(20).
+           05 GRD-MEDIA         PIC 9(02)V99.
+           05 GRD-MEDIA-FINAL   PIC 9(02)V99.
+           05 GRD-SITUACAO      PIC X(15).
+
+       WORKING-STORAGE             SECTION.
+       77  WRK-ALU-PATH    PIC X(100) VALUE SPACES.
+      *== WRK-ALU-PATH: LIDO DA VARIAVEL DE AMBIENTE "ALUNOS_PATH";
+      *== SE NAO DEFINIDA, ASSUME "ALUNOS.DAT" NO DIRETORIO CORRENTE
+       77  WRK-GRD-PATH    PIC X(100) VALUE SPACES.
+      *== WRK-GRD-PATH: LIDO DA VARIAVEL DE AMBIENTE "GRADES_OUT_PATH";
+      *== SE NAO DEFINIDA, ASSUME "GRADES.OUT" NO DIRETORIO CORRENTE
+       77  FS-ALUNOS       PIC 9(02) VALUE ZEROS.
+       77  FS-GRADES       PIC 9(02) VALUE ZEROS.
+       77  WRK-MEDIA       PIC 9(02)V99    VALUE ZEROS.
+       77  WRK-MEDIA-FINAL PIC 9(02)V99    VALUE ZEROS.
+       77  WRK-SOMA-NOTAS  PIC 9(04)V9999  VALUE ZEROS.
+       77  WRK-SOMA-PESOS  PIC 9(02)V99    VALUE ZEROS.
+       77  WRK-TOTAL-LIDO  PIC 9(06) VALUE ZEROS.
+       77  WRK-TOTAL-REJ   PIC 9(06) VALUE ZEROS.
+       77  WRK-IDX-NOTA    PIC 9(01) VALUE ZEROS.
+       77  WRK-NOTA-VALIDA PIC X(01) VALUE "S".
+       77  WRK-SITUACAO    PIC X(15) VALUE SPACES.
+
+       PROCEDURE                   DIVISION.
+       0001-PRINCIPAL               SECTION.
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR.
+           PERFORM 0300-FINALIZAR.
+               STOP RUN.
+
+       0100-INICIALIZAR            SECTION.
+           ACCEPT WRK-ALU-PATH FROM ENVIRONMENT "ALUNOS_PATH".
+           IF WRK-ALU-PATH EQUAL SPACES
+               MOVE "ALUNOS.DAT" TO WRK-ALU-PATH
+           END-IF.
+           OPEN INPUT ALUNOS-IN.
+           IF FS-ALUNOS NOT EQUAL 0
+               DISPLAY "ALUNOS: FALHA AO ABRIR " WRK-ALU-PATH
+                       " FS=" FS-ALUNOS
+               STOP RUN
+           END-IF.
+           ACCEPT WRK-GRD-PATH FROM ENVIRONMENT "GRADES_OUT_PATH".
+           IF WRK-GRD-PATH EQUAL SPACES
+               MOVE "GRADES.OUT" TO WRK-GRD-PATH
+           END-IF.
+           OPEN OUTPUT GRADES-OUT.
+
+       0200-PROCESSAR               SECTION.
+           READ ALUNOS-IN
+               AT END MOVE 10 TO FS-ALUNOS
+           END-READ.
+           PERFORM UNTIL FS-ALUNOS EQUAL 10
+               ADD 1 TO WRK-TOTAL-LIDO
+               PERFORM 0205-VALIDA-NOTAS
+               IF WRK-NOTA-VALIDA EQUAL "S"
+                   PERFORM 0210-CALCULA
+                   PERFORM 0220-MOSTRA
+               ELSE
+                   ADD 1 TO WRK-TOTAL-REJ
+                   DISPLAY "ALUNO " ALU-ID " " ALU-NOME
+                           " - NOTA FORA DO INTERVALO 0-10 - REJEITADO"
+               END-IF
+               READ ALUNOS-IN
+                   AT END MOVE 10 TO FS-ALUNOS
+               END-READ
+           END-PERFORM.
+
+       0205-VALIDA-NOTAS            SECTION.
+           MOVE "S" TO WRK-NOTA-VALIDA.
+           IF ALU-QTD-NOTAS LESS THAN 1 OR ALU-QTD-NOTAS GREATER THAN 5
+               MOVE "N" TO WRK-NOTA-VALIDA
+           ELSE
+               PERFORM VARYING WRK-IDX-NOTA FROM 1 BY 1
+                   UNTIL WRK-IDX-NOTA GREATER ALU-QTD-NOTAS
+                   IF ALU-NOTAS(WRK-IDX-NOTA) GREATER 10
+                       MOVE "N" TO WRK-NOTA-VALIDA
+                   END-IF
+               END-PERFORM
+               IF ALU-REC-NOTA GREATER 10
+                   MOVE "N" TO WRK-NOTA-VALIDA
+               END-IF
+           END-IF.
+
+       0210-CALCULA                 SECTION.
+           MOVE ZEROS TO WRK-SOMA-NOTAS.
+           MOVE ZEROS TO WRK-SOMA-PESOS.
+           PERFORM VARYING WRK-IDX-NOTA FROM 1 BY 1
+               UNTIL WRK-IDX-NOTA GREATER ALU-QTD-NOTAS
+               COMPUTE WRK-SOMA-NOTAS = WRK-SOMA-NOTAS +
+                   (ALU-NOTAS(WRK-IDX-NOTA) * ALU-PESOS(WRK-IDX-NOTA))
+               ADD ALU-PESOS(WRK-IDX-NOTA) TO WRK-SOMA-PESOS
+           END-PERFORM.
+           IF WRK-SOMA-PESOS EQUAL ZEROS
+               MOVE ZEROS TO WRK-MEDIA
+           ELSE
+               COMPUTE WRK-MEDIA = WRK-SOMA-NOTAS / WRK-SOMA-PESOS
+           END-IF.
+
+       0220-MOSTRA                  SECTION.
+           DISPLAY "ALUNO " ALU-ID " " ALU-NOME " MEDIA " WRK-MEDIA.
+           MOVE WRK-MEDIA TO WRK-MEDIA-FINAL.
+           EVALUATE TRUE
+               WHEN WRK-MEDIA GREATER 10
+                   MOVE "NOTAS INVALIDAS" TO WRK-SITUACAO
+               WHEN WRK-MEDIA GREATER THAN OR EQUAL 6
+               AND WRK-MEDIA LESS 11
+                   MOVE "APROVADO" TO WRK-SITUACAO
+               WHEN WRK-MEDIA GREATER THAN OR EQUAL 4
+               AND WRK-MEDIA LESS 6
+                   COMPUTE WRK-MEDIA-FINAL =
+                       (WRK-MEDIA + ALU-REC-NOTA) / 2
+                   DISPLAY "RECUPERACAO - NOTA " ALU-REC-NOTA
+                           " MEDIA FINAL " WRK-MEDIA-FINAL
+                   IF WRK-MEDIA-FINAL GREATER THAN OR EQUAL 6
+                       MOVE "RECUP-APROVADO" TO WRK-SITUACAO
+                   ELSE
+                       MOVE "RECUP-REPROVADO" TO WRK-SITUACAO
+                   END-IF
+               WHEN OTHER
+                   MOVE "REPROVADO" TO WRK-SITUACAO
+           END-EVALUATE.
+           DISPLAY WRK-SITUACAO.
+           PERFORM 0230-GRAVA-RESULTADO.
+
+       0230-GRAVA-RESULTADO         SECTION.
+           MOVE ALU-ID TO GRD-ID.
+           MOVE ALU-NOME TO GRD-NOME.
+           MOVE WRK-MEDIA TO GRD-MEDIA.
+           MOVE WRK-MEDIA-FINAL TO GRD-MEDIA-FINAL.
+           MOVE WRK-SITUACAO TO GRD-SITUACAO.
+           WRITE GRD-REG.
+
+       0300-FINALIZAR               SECTION.
+           CLOSE ALUNOS-IN.
+           CLOSE GRADES-OUT.
+           DISPLAY "ALUNOS: " WRK-TOTAL-LIDO " ALUNOS LIDOS, "
+                   WRK-TOTAL-REJ " REJEITADOS POR NOTA INVALIDA".
