@@ -6,11 +6,30 @@
       *== DATA: 22/02/2025
       *== OBSERVAÇÕES:
       *===========================================
-       ENVIROMENT                  DIVISION.
+       ENVIRONMENT                 DIVISION.
        CONFIGURATION               SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FRETE-TABELA ASSIGN TO DYNAMIC WRK-TAB-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-TABELA.
+           SELECT RECUSADOS-LOG ASSIGN TO DYNAMIC WRK-REC-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-RECUSADOS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  FRETE-TABELA.
+       01  TAB-REG.
+           05 TAB-UF             PIC X(02).
+           05 TAB-TAXA           PIC 9(01)V99.
+           05 TAB-ICMS           PIC 9(01)V99.
+
+       FD  RECUSADOS-LOG.
+       01  REC-LINHA             PIC X(80).
+
        WORKING-STORAGE             SECTION.
 
       *============VARIAVEIS DE APOIO
@@ -18,46 +37,173 @@
        77  WRK-ESTADO       PIC X(02)      VALUE SPACES.
        77  WRK-VALOR        PIC 9(08)V99   VALUE ZEROS.
        77  WRK-FRETE        PIC 9(08)V99   VALUE ZEROS.
+       77  WRK-ICMS         PIC 9(08)V99   VALUE ZEROS.
+      *== WRK-ICMS: ICMS DO ESTADO DE DESTINO, CALCULADO SOBRE
+      *== WRK-VALOR USANDO A ALIQUOTA DA PROPRIA FRETE-TABELA
+       77  WRK-PESO         PIC 9(03)V99   VALUE ZEROS.
+       77  WRK-SOBRETAXA-PESO PIC 9(06)V99 VALUE ZEROS.
+      *== WRK-SOBRETAXA-PESO: ADICIONAL DE FRETE POR FAIXA DE PESO
+      *== (KG): ATE 5 = 0,00 / 5-10 = 5,00 / 10-20 = 15,00 / >20 = 30,00
+       77  WRK-FRETE-MINIMO PIC 9(08)V99   VALUE 10,00.
+       77  WRK-FRETE-MAXIMO PIC 9(08)V99   VALUE 200,00.
+      *== WRK-FRETE-MINIMO/MAXIMO: PISO E TETO DO FRETE, APLICADOS
+      *== SOMENTE QUANDO O ESTADO E ATENDIDO (WRK-FRETE JA MAIOR QUE 0)
+       77  WRK-VALOR-BRUTO  PIC 9(08)V99   VALUE ZEROS.
+       77  WRK-DESCONTO-PCT PIC 9(01)V99   VALUE ZEROS.
+       77  WRK-DESCONTO-VAL PIC 9(08)V99   VALUE ZEROS.
+      *== DESCONTO POR VOLUME SOBRE O VALOR DO PEDIDO, ANTES DO CALCULO
+      *== DE FRETE: >= 1.000,00 = 10% / >= 500,00 = 5% / >= 200,00 = 2%
+       77  WRK-TAB-PATH     PIC X(100)     VALUE SPACES.
+      *== WRK-TAB-PATH: LIDO DA VARIAVEL DE AMBIENTE "FRETE_TABELA_PATH";
+      *== SE NAO DEFINIDA, ASSUME "FRETE.TAB" NO DIRETORIO CORRENTE
+       77  FS-TABELA        PIC 9(02)      VALUE ZEROS.
+       77  WRK-QTD-TABELA   PIC 9(02)      VALUE ZEROS.
+       77  WRK-REC-PATH     PIC X(100)     VALUE SPACES.
+      *== WRK-REC-PATH: LIDO DA VARIAVEL DE AMBIENTE "RECUSADOS_PATH";
+      *== SE NAO DEFINIDA, ASSUME "RECUSADOS.LOG" NO DIRETORIO CORRENTE
+       77  FS-RECUSADOS     PIC 9(02)      VALUE ZEROS.
+
+      *=============TABELA DE FRETE POR UF, CARREGADA DE FRETE-TABELA
+       01  WRK-TABELA-FRETE.
+           05 WRK-FRETE-ITEM OCCURS 30 TIMES INDEXED BY IDX-FRETE.
+               10 WRK-TAB-UF      PIC X(02).
+               10 WRK-TAB-TAXA    PIC 9(01)V99.
+               10 WRK-TAB-ICMS    PIC 9(01)V99.
 
       *=============VARIAVEIS DE EDICAO
        77  WRK-VALOR-ED        PIC ZZ.ZZZ.ZZ9,99   VALUE ZEROS.
        77  WRK-FRETE-ED        PIC ZZ.ZZZ.ZZ9,99   VALUE ZEROS.
+       77  WRK-ICMS-ED         PIC ZZ.ZZZ.ZZ9,99   VALUE ZEROS.
+       77  WRK-DESCONTO-ED     PIC ZZ.ZZZ.ZZ9,99   VALUE ZEROS.
+       77  WRK-VALOR-BRUTO-ED  PIC ZZ.ZZZ.ZZ9,99   VALUE ZEROS.
 
        PROCEDURE DIVISION.
+       0050-CARREGA-TABELA         SECTION.
+           ACCEPT WRK-TAB-PATH FROM ENVIRONMENT "FRETE_TABELA_PATH".
+           IF WRK-TAB-PATH EQUAL SPACES
+               MOVE "FRETE.TAB" TO WRK-TAB-PATH
+           END-IF.
+           OPEN INPUT FRETE-TABELA.
+           IF FS-TABELA NOT EQUAL 0
+               DISPLAY "PROGRAMA10: FALHA AO ABRIR " WRK-TAB-PATH
+                       " FS=" FS-TABELA
+               STOP RUN
+           END-IF.
+           READ FRETE-TABELA
+               AT END MOVE 10 TO FS-TABELA
+           END-READ.
+           PERFORM UNTIL FS-TABELA EQUAL 10
+               IF WRK-QTD-TABELA GREATER OR EQUAL 30
+                   DISPLAY "PROGRAMA10: FRETE.TAB TEM MAIS DE 30 "
+                           "LINHAS - RESTANTE IGNORADO"
+                   MOVE 10 TO FS-TABELA
+               ELSE
+                   ADD 1 TO WRK-QTD-TABELA
+                   MOVE TAB-UF   TO WRK-TAB-UF(WRK-QTD-TABELA)
+                   MOVE TAB-TAXA TO WRK-TAB-TAXA(WRK-QTD-TABELA)
+                   MOVE TAB-ICMS TO WRK-TAB-ICMS(WRK-QTD-TABELA)
+                   READ FRETE-TABELA
+                       AT END MOVE 10 TO FS-TABELA
+                   END-READ
+               END-IF
+           END-PERFORM.
+           CLOSE FRETE-TABELA.
+
+           ACCEPT WRK-REC-PATH FROM ENVIRONMENT "RECUSADOS_PATH".
+           IF WRK-REC-PATH EQUAL SPACES
+               MOVE "RECUSADOS.LOG" TO WRK-REC-PATH
+           END-IF.
+           OPEN EXTEND RECUSADOS-LOG.
+           IF FS-RECUSADOS NOT EQUAL 0
+               OPEN OUTPUT RECUSADOS-LOG
+           END-IF.
+
        0100-RECEBE                 SECTION.
-           DISPLAY "PRODUTO  " 
+           DISPLAY "PRODUTO  ".
                ACCEPT WRK-PRODUTO.
-           DISPLAY "VALOR  " 
+           DISPLAY "VALOR  ".
                ACCEPT WRK-VALOR.
-           DISPLAY "ESTADO (SP/RJ/ES)  " 
+           DISPLAY "ESTADO (UF)  ".
                ACCEPT WRK-ESTADO.
+           DISPLAY "PESO (KG)  ".
+               ACCEPT WRK-PESO.
 
        0150-PROCESSA               SECTION.
+           MOVE WRK-VALOR TO WRK-VALOR-BRUTO.
+           EVALUATE TRUE
+               WHEN WRK-VALOR-BRUTO GREATER THAN OR EQUAL 1000,00
+                   MOVE 0,10 TO WRK-DESCONTO-PCT
+               WHEN WRK-VALOR-BRUTO GREATER THAN OR EQUAL 500,00
+                   MOVE 0,05 TO WRK-DESCONTO-PCT
+               WHEN WRK-VALOR-BRUTO GREATER THAN OR EQUAL 200,00
+                   MOVE 0,02 TO WRK-DESCONTO-PCT
+               WHEN OTHER
+                   MOVE ZEROS TO WRK-DESCONTO-PCT
+           END-EVALUATE.
+           COMPUTE WRK-DESCONTO-VAL =
+               WRK-VALOR-BRUTO * WRK-DESCONTO-PCT.
+           SUBTRACT WRK-DESCONTO-VAL FROM WRK-VALOR.
 
-           IF WRK-ESTADO EQUAL "SP"
-               COMPUTE WRK-FRETE = WRK-VALOR * 0,10
-           END-IF.
-           IF WRK-ESTADO EQUAL "RJ"
-               COMPUTE WRK-FRETE = WRK-VALOR * 0,15
-           END-IF.
-           IF WRK-ESTADO EQUAL "ES"
-               COMPUTE WRK-FRETE = WRK-VALOR * 0,20
+           MOVE ZEROS TO WRK-FRETE.
+           MOVE ZEROS TO WRK-ICMS.
+           SET IDX-FRETE TO 1.
+           SEARCH WRK-FRETE-ITEM
+               AT END
+                   CONTINUE
+               WHEN WRK-TAB-UF(IDX-FRETE) EQUAL WRK-ESTADO
+                   COMPUTE WRK-FRETE =
+                       WRK-VALOR * WRK-TAB-TAXA(IDX-FRETE)
+                   COMPUTE WRK-ICMS =
+                       WRK-VALOR * WRK-TAB-ICMS(IDX-FRETE)
+           END-SEARCH.
+
+           EVALUATE TRUE
+               WHEN WRK-PESO NOT GREATER 5
+                   MOVE ZEROS TO WRK-SOBRETAXA-PESO
+               WHEN WRK-PESO NOT GREATER 10
+                   MOVE 5,00 TO WRK-SOBRETAXA-PESO
+               WHEN WRK-PESO NOT GREATER 20
+                   MOVE 15,00 TO WRK-SOBRETAXA-PESO
+               WHEN OTHER
+                   MOVE 30,00 TO WRK-SOBRETAXA-PESO
+           END-EVALUATE.
+           IF WRK-FRETE GREATER 0
+               ADD WRK-SOBRETAXA-PESO TO WRK-FRETE
+               IF WRK-FRETE LESS WRK-FRETE-MINIMO
+                   MOVE WRK-FRETE-MINIMO TO WRK-FRETE
+               END-IF
+               IF WRK-FRETE GREATER WRK-FRETE-MAXIMO
+                   MOVE WRK-FRETE-MAXIMO TO WRK-FRETE
+               END-IF
            END-IF.
 
            COMPUTE WRK-VALOR = WRK-VALOR + WRK-FRETE.
            MOVE WRK-VALOR TO WRK-VALOR-ED.
            MOVE WRK-FRETE TO WRK-FRETE-ED.
+           MOVE WRK-ICMS  TO WRK-ICMS-ED.
+           MOVE WRK-DESCONTO-VAL TO WRK-DESCONTO-ED.
 
        0200-MOSTRA                 SECTION.
 
+           IF WRK-DESCONTO-VAL GREATER 0
+               DISPLAY "DESCONTO POR VOLUME  " WRK-DESCONTO-ED
+           END-IF.
            DISPLAY "VALOR FINAL   " WRK-VALOR-ED.
            IF WRK-FRETE GREATER 0
-      *SERIA POSSIVEL FAZER COM IF WRK-FRETE = "SP" OR WRK-FRETE = "RJ"
-      *OR WRK-FRETE = "ES"
                DISPLAY "FRETE         " WRK-FRETE-ED
+               DISPLAY "ICMS          " WRK-ICMS-ED
            ELSE
                DISPLAY "NÃO ENTREGAMOS NESSE ESTADO  " WRK-ESTADO
+               PERFORM 0210-GRAVA-RECUSADO
            END-IF.
 
        0300-FINALIZAR              SECTION.
-           STOP RUN.
\ No newline at end of file
+           CLOSE RECUSADOS-LOG.
+           STOP RUN.
+
+       0210-GRAVA-RECUSADO         SECTION.
+           MOVE WRK-VALOR-BRUTO TO WRK-VALOR-BRUTO-ED.
+           MOVE SPACES TO REC-LINHA.
+           STRING "ESTADO=" WRK-ESTADO " VALOR=" WRK-VALOR-BRUTO-ED
+                   DELIMITED BY SIZE INTO REC-LINHA.
+           WRITE REC-LINHA.
