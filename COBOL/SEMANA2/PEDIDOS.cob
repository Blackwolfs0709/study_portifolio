@@ -0,0 +1,258 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PEDIDOS.
+      *===========================================
+      *== AUTOR: YAGO             EMPRESA: XPTO
+      *== OBJETIVO: PROCESSAR EM LOTE UM ARQUIVO DE PEDIDOS, APLICANDO
+      *==           A MESMA LOGICA DE FRETE DO PROGRAMA10 (TABELA POR
+      *==           UF, SOBRETAXA POR PESO, PISO E TETO) A CADA LINHA,
+      *==           E GERAR UM REGISTRO DE FATURAMENTO COM SUBTOTAL,
+      *==           FRETE E TOTAL GERAL
+      *== DATA: 08/08/2026
+      *== OBSERVAÇÕES:
+      *===========================================
+       ENVIRONMENT                 DIVISION.
+       CONFIGURATION               SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FRETE-TABELA ASSIGN TO DYNAMIC WRK-TAB-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-TABELA.
+           SELECT PEDIDOS-IN ASSIGN TO DYNAMIC WRK-PED-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-PEDIDOS.
+           SELECT PEDIDOS-REL ASSIGN TO DYNAMIC WRK-REL-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-REL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FRETE-TABELA.
+       01  TAB-REG.
+           05 TAB-UF             PIC X(02).
+           05 TAB-TAXA           PIC 9(01)V99.
+
+       FD  PEDIDOS-IN.
+       01  PED-REG.
+           05 PED-PRODUTO        PIC X(30).
+           05 PED-VALOR          PIC 9(08)V99.
+           05 PED-ESTADO         PIC X(02).
+           05 PED-PESO           PIC 9(03)V99.
+
+       FD  PEDIDOS-REL.
+       01  REL-LINHA             PIC X(100).
+
+       WORKING-STORAGE             SECTION.
+       77  WRK-TAB-PATH     PIC X(100)     VALUE SPACES.
+      *== WRK-TAB-PATH: LIDO DA VARIAVEL DE AMBIENTE "FRETE_TABELA_PATH";
+      *== SE NAO DEFINIDA, ASSUME "FRETE.TAB" NO DIRETORIO CORRENTE
+       77  WRK-PED-PATH     PIC X(100)     VALUE SPACES.
+      *== WRK-PED-PATH: LIDO DA VARIAVEL DE AMBIENTE "PEDIDOS_PATH";
+      *== SE NAO DEFINIDA, ASSUME "PEDIDOS.DAT" NO DIRETORIO CORRENTE
+       77  WRK-REL-PATH     PIC X(100)     VALUE SPACES.
+      *== WRK-REL-PATH: LIDO DA VARIAVEL DE AMBIENTE "PEDIDOS_REL_PATH";
+      *== SE NAO DEFINIDA, ASSUME "PEDIDOS.REL" NO DIRETORIO CORRENTE
+       77  FS-TABELA        PIC 9(02)      VALUE ZEROS.
+       77  FS-PEDIDOS       PIC 9(02)      VALUE ZEROS.
+       77  FS-REL           PIC 9(02)      VALUE ZEROS.
+       77  WRK-QTD-TABELA   PIC 9(02)      VALUE ZEROS.
+
+      *=============TABELA DE FRETE POR UF, CARREGADA DE FRETE-TABELA
+       01  WRK-TABELA-FRETE.
+           05 WRK-FRETE-ITEM OCCURS 30 TIMES INDEXED BY IDX-FRETE.
+               10 WRK-TAB-UF      PIC X(02).
+               10 WRK-TAB-TAXA    PIC 9(01)V99.
+
+       77  WRK-FRETE        PIC 9(08)V99   VALUE ZEROS.
+       77  WRK-SOBRETAXA-PESO PIC 9(06)V99 VALUE ZEROS.
+       77  WRK-FRETE-MINIMO PIC 9(08)V99   VALUE 10,00.
+       77  WRK-FRETE-MAXIMO PIC 9(08)V99   VALUE 200,00.
+       77  WRK-TOTAL-PEDIDO PIC 9(08)V99   VALUE ZEROS.
+       77  WRK-TOTAL-GERAL  PIC 9(10)V99   VALUE ZEROS.
+       77  WRK-TOTAL-LIDO   PIC 9(06)      VALUE ZEROS.
+
+      *=============RESUMO DE FRETE POR UF (PARA O RELATORIO DIARIO)
+       01  WRK-RESUMO-FRETE.
+           05 WRK-RESUMO-ITEM OCCURS 30 TIMES INDEXED BY IDX-RESUMO.
+               10 WRK-RES-UF      PIC X(02).
+               10 WRK-RES-FRETE   PIC 9(10)V99.
+       77  WRK-QTD-RESUMO   PIC 9(02)      VALUE ZEROS.
+       77  WRK-IDX-BUSCA    PIC 9(02)      VALUE ZEROS.
+
+      *=============VARIAVEIS DE EDICAO DO RELATORIO
+       77  WRK-VALOR-ED     PIC ZZ.ZZZ.ZZ9,99   VALUE ZEROS.
+       77  WRK-FRETE-ED     PIC ZZ.ZZZ.ZZ9,99   VALUE ZEROS.
+       77  WRK-TOTAL-ED     PIC ZZ.ZZZ.ZZ9,99   VALUE ZEROS.
+       77  WRK-TOTAL-GER-ED PIC ZZ.ZZZ.ZZ9,99   VALUE ZEROS.
+       77  WRK-RES-FRETE-ED PIC ZZ.ZZZ.ZZ9,99   VALUE ZEROS.
+
+       PROCEDURE                   DIVISION.
+       0001-PRINCIPAL               SECTION.
+           PERFORM 0050-CARREGA-TABELA.
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR.
+           PERFORM 0300-FINALIZAR.
+               STOP RUN.
+
+       0050-CARREGA-TABELA          SECTION.
+           ACCEPT WRK-TAB-PATH FROM ENVIRONMENT "FRETE_TABELA_PATH".
+           IF WRK-TAB-PATH EQUAL SPACES
+               MOVE "FRETE.TAB" TO WRK-TAB-PATH
+           END-IF.
+           OPEN INPUT FRETE-TABELA.
+           IF FS-TABELA NOT EQUAL 0
+               DISPLAY "PEDIDOS: FALHA AO ABRIR " WRK-TAB-PATH
+                       " FS=" FS-TABELA
+               STOP RUN
+           END-IF.
+           READ FRETE-TABELA
+               AT END MOVE 10 TO FS-TABELA
+           END-READ.
+           PERFORM UNTIL FS-TABELA EQUAL 10
+               IF WRK-QTD-TABELA GREATER OR EQUAL 30
+                   DISPLAY "PEDIDOS: FRETE.TAB TEM MAIS DE 30 "
+                           "LINHAS - RESTANTE IGNORADO"
+                   MOVE 10 TO FS-TABELA
+               ELSE
+                   ADD 1 TO WRK-QTD-TABELA
+                   MOVE TAB-UF   TO WRK-TAB-UF(WRK-QTD-TABELA)
+                   MOVE TAB-TAXA TO WRK-TAB-TAXA(WRK-QTD-TABELA)
+                   READ FRETE-TABELA
+                       AT END MOVE 10 TO FS-TABELA
+                   END-READ
+               END-IF
+           END-PERFORM.
+           CLOSE FRETE-TABELA.
+
+       0100-INICIALIZAR            SECTION.
+           ACCEPT WRK-PED-PATH FROM ENVIRONMENT "PEDIDOS_PATH".
+           IF WRK-PED-PATH EQUAL SPACES
+               MOVE "PEDIDOS.DAT" TO WRK-PED-PATH
+           END-IF.
+           OPEN INPUT PEDIDOS-IN.
+           IF FS-PEDIDOS NOT EQUAL 0
+               DISPLAY "PEDIDOS: FALHA AO ABRIR " WRK-PED-PATH
+                       " FS=" FS-PEDIDOS
+               STOP RUN
+           END-IF.
+           ACCEPT WRK-REL-PATH FROM ENVIRONMENT "PEDIDOS_REL_PATH".
+           IF WRK-REL-PATH EQUAL SPACES
+               MOVE "PEDIDOS.REL" TO WRK-REL-PATH
+           END-IF.
+           OPEN OUTPUT PEDIDOS-REL.
+           MOVE SPACES TO REL-LINHA.
+           STRING "PRODUTO" DELIMITED BY SIZE
+                   INTO REL-LINHA.
+           WRITE REL-LINHA.
+           MOVE SPACES TO REL-LINHA.
+           STRING "SUBTOTAL          FRETE             TOTAL"
+                   DELIMITED BY SIZE INTO REL-LINHA.
+           WRITE REL-LINHA.
+
+       0200-PROCESSAR               SECTION.
+           READ PEDIDOS-IN
+               AT END MOVE 10 TO FS-PEDIDOS
+           END-READ.
+           PERFORM UNTIL FS-PEDIDOS EQUAL 10
+               ADD 1 TO WRK-TOTAL-LIDO
+               PERFORM 0210-CALCULA-FRETE
+               PERFORM 0220-ESCREVE-LINHA
+               PERFORM 0230-ACUMULA-RESUMO
+               ADD WRK-TOTAL-PEDIDO TO WRK-TOTAL-GERAL
+               READ PEDIDOS-IN
+                   AT END MOVE 10 TO FS-PEDIDOS
+               END-READ
+           END-PERFORM.
+
+       0210-CALCULA-FRETE           SECTION.
+           MOVE ZEROS TO WRK-FRETE.
+           SET IDX-FRETE TO 1.
+           SEARCH WRK-FRETE-ITEM
+               AT END
+                   CONTINUE
+               WHEN WRK-TAB-UF(IDX-FRETE) EQUAL PED-ESTADO
+                   COMPUTE WRK-FRETE =
+                       PED-VALOR * WRK-TAB-TAXA(IDX-FRETE)
+           END-SEARCH.
+
+           EVALUATE TRUE
+               WHEN PED-PESO NOT GREATER 5
+                   MOVE ZEROS TO WRK-SOBRETAXA-PESO
+               WHEN PED-PESO NOT GREATER 10
+                   MOVE 5,00 TO WRK-SOBRETAXA-PESO
+               WHEN PED-PESO NOT GREATER 20
+                   MOVE 15,00 TO WRK-SOBRETAXA-PESO
+               WHEN OTHER
+                   MOVE 30,00 TO WRK-SOBRETAXA-PESO
+           END-EVALUATE.
+           IF WRK-FRETE GREATER 0
+               ADD WRK-SOBRETAXA-PESO TO WRK-FRETE
+               IF WRK-FRETE LESS WRK-FRETE-MINIMO
+                   MOVE WRK-FRETE-MINIMO TO WRK-FRETE
+               END-IF
+               IF WRK-FRETE GREATER WRK-FRETE-MAXIMO
+                   MOVE WRK-FRETE-MAXIMO TO WRK-FRETE
+               END-IF
+           END-IF.
+
+           COMPUTE WRK-TOTAL-PEDIDO = PED-VALOR + WRK-FRETE.
+
+       0220-ESCREVE-LINHA           SECTION.
+           MOVE PED-VALOR        TO WRK-VALOR-ED.
+           MOVE WRK-FRETE        TO WRK-FRETE-ED.
+           MOVE WRK-TOTAL-PEDIDO TO WRK-TOTAL-ED.
+           MOVE SPACES TO REL-LINHA.
+           STRING PED-PRODUTO DELIMITED BY SIZE
+                   INTO REL-LINHA.
+           WRITE REL-LINHA.
+           MOVE SPACES TO REL-LINHA.
+           STRING WRK-VALOR-ED "   " WRK-FRETE-ED "   " WRK-TOTAL-ED
+                   DELIMITED BY SIZE INTO REL-LINHA.
+           WRITE REL-LINHA.
+           IF WRK-FRETE EQUAL ZEROS
+               MOVE SPACES TO REL-LINHA
+               STRING "  NAO ENTREGAMOS NESSE ESTADO  " PED-ESTADO
+                       DELIMITED BY SIZE INTO REL-LINHA
+               WRITE REL-LINHA
+           END-IF.
+
+       0230-ACUMULA-RESUMO          SECTION.
+           MOVE 1 TO WRK-IDX-BUSCA.
+           PERFORM UNTIL WRK-IDX-BUSCA GREATER WRK-QTD-RESUMO
+               OR WRK-RES-UF(WRK-IDX-BUSCA) EQUAL PED-ESTADO
+               ADD 1 TO WRK-IDX-BUSCA
+           END-PERFORM.
+           IF WRK-IDX-BUSCA GREATER WRK-QTD-RESUMO
+               ADD 1 TO WRK-QTD-RESUMO
+               MOVE PED-ESTADO TO WRK-RES-UF(WRK-QTD-RESUMO)
+               MOVE ZEROS TO WRK-RES-FRETE(WRK-QTD-RESUMO)
+               MOVE WRK-QTD-RESUMO TO WRK-IDX-BUSCA
+           END-IF.
+           ADD WRK-FRETE TO WRK-RES-FRETE(WRK-IDX-BUSCA).
+
+       0300-FINALIZAR               SECTION.
+           MOVE WRK-TOTAL-GERAL TO WRK-TOTAL-GER-ED.
+           MOVE SPACES TO REL-LINHA.
+           WRITE REL-LINHA.
+           STRING "TOTAL GERAL FATURADO: " WRK-TOTAL-GER-ED
+                   DELIMITED BY SIZE INTO REL-LINHA.
+           WRITE REL-LINHA.
+           MOVE SPACES TO REL-LINHA.
+           WRITE REL-LINHA.
+           STRING "RESUMO DE FRETE POR ESTADO"
+                   DELIMITED BY SIZE INTO REL-LINHA.
+           WRITE REL-LINHA.
+           PERFORM VARYING IDX-RESUMO FROM 1 BY 1
+               UNTIL IDX-RESUMO GREATER WRK-QTD-RESUMO
+               MOVE WRK-RES-FRETE(IDX-RESUMO) TO WRK-RES-FRETE-ED
+               MOVE SPACES TO REL-LINHA
+               STRING "  " WRK-RES-UF(IDX-RESUMO) "  "
+                       WRK-RES-FRETE-ED
+                       DELIMITED BY SIZE INTO REL-LINHA
+               WRITE REL-LINHA
+           END-PERFORM.
+           CLOSE PEDIDOS-IN.
+           CLOSE PEDIDOS-REL.
+           DISPLAY "PEDIDOS: " WRK-TOTAL-LIDO " PEDIDOS PROCESSADOS, "
+                   "FATURAMENTO EM " WRK-REL-PATH.
